@@ -91,6 +91,7 @@
            05 WS-HA-ERR-MSG-PGMIDERR          PIC 9(3)  VALUE 27.
            05 WS-HA-ERR-MSG-TRANSIDERR        PIC 9(3)  VALUE 28.
            05 WS-HA-ERR-MSG-MAPFAIL           PIC 9(3)  VALUE 36.
+           05 WS-HA-ERR-MSG-LENGERR           PIC 9(3)  VALUE 22.
       *
       ******************************************************************
       *
@@ -102,6 +103,18 @@
       * IN CICS PROGRAMS AND DISPLAY ERROR MESSAGE TO DECODE CODE ISSUES
       * OR HELP DEBUG ABEND ISSUES.
       *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ENTRIES 001-127 MATCH THE CICS TS RESP VALUES
+      *                  CURRENT AS OF THE LAST REVIEW. ADDED ENTRIES
+      *                  128-150 AS RESERVED HEADROOM, MARKED NOTUSED
+      *                  THE SAME WAY IBM MARKS ITS OWN UNASSIGNED
+      *                  SLOTS, SO A RESP VALUE A NEWER CICS RELEASE
+      *                  STARTS RETURNING LANDS ON A KNOWN, IN-RANGE
+      *                  "NOTUSED" ENTRY INSTEAD OF DEAD-ENDING AT
+      *                  WS-RT-RESP-NBR-INVALID-MSG. RENAME THE
+      *                  APPROPRIATE WS-RT-1nn-NOTUSED ENTRY ONCE IBM
+      *                  DOCUMENTS WHAT THE NEW VALUE ACTUALLY MEANS.
+      *
       ******************************************************************
       *                                               123456789012345
        01 WS-RT-MSG-TABLE-DATA.
@@ -232,13 +245,37 @@
            05 WS-RT-125-CODEPAGEERR  PIC X(15) VALUE "CODEPAGEERR    ".
            05 WS-RT-126-INCOMPLETE   PIC X(15) VALUE "INCOMPLETE     ".
            05 WS-RT-127-APPNOTFOUND  PIC X(15) VALUE "APPNOTFOUND    ".
+      *                                               123456789012345
+           05 WS-RT-128-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-129-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-130-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-131-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-132-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-133-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-134-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-135-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-136-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-137-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-138-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-139-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-140-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-141-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-142-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-143-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-144-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-145-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-146-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-147-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-148-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-149-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
+           05 WS-RT-150-NOTUSED      PIC X(15) VALUE "NOTUSED        ".
       *                                               123456789012345
       *
        01 WS-RT-MSG-TABLE-DATA-R REDEFINES WS-RT-MSG-TABLE-DATA.
-           05 WS-RT-MSG-NBR-TEXT     PIC X(15) OCCURS 127 TIMES.
+           05 WS-RT-MSG-NBR-TEXT     PIC X(15) OCCURS 150 TIMES.
       *
        01 WS-RT-RESP-NBR             PIC S9(8) VALUE 0.
-           88 WS-RT-RESP-NBR-VALID-88 VALUE 1 THRU 127.
+           88 WS-RT-RESP-NBR-VALID-88 VALUE 1 THRU 150.
       *
        01 WS-RT-RESP-NBR-INVALID-MSG PIC X(15) VALUE "INVALIDNBR".
       *
