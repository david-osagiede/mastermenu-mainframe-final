@@ -5,6 +5,44 @@
       *PROGRAM DESCRIPTION:
       *Checks to see if the CM-FILE open successfully, if
       *it already had data loaded previously or if it failed
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  IF CM-FILE ALREADY HAS DATA, REOPEN I-O AND
+      *                 CONTINUE THE LOAD IN APPEND MODE INSTEAD OF
+      *                 ABENDING. REPORT KEY AND RECORD NUMBER OF ANY
+      *                 RECORD THAT FAILS TO WRITE INSTEAD OF A BLIND
+      *                 WRITE WITH NO FILE STATUS CHECK.
+      *2026-08-09  DAO  ADD AN ALTERNATE INDEX ON CM-LAST-NAME (PATH
+      *                 CMFFECN) SO CMINQFEC CAN OFFER A NAME SEARCH
+      *                 INSTEAD OF REQUIRING THE CUSTOMER NUMBER.
+      *2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP TO THE CUSTOMER
+      *                 RECORD. RECORD GROWS FROM 118 TO 180 BYTES.
+      *2026-08-09  DAO  ADD A ONE-BYTE STATUS FLAG TO THE CUSTOMER
+      *                 RECORD. RECORD GROWS FROM 180 TO 181 BYTES.
+      *2026-08-09  DAO  ADD PHONE, EMAIL, AND CREDIT-LIMIT FIELDS TO
+      *                 THE CUSTOMER RECORD. RECORD GROWS FROM 181 TO
+      *                 232 BYTES.
+      *2026-08-09  DAO  CHECK CM-INPUT FOR A TRAILER RECORD GIVING THE
+      *                 EXPECTED RECORD COUNT AND COMPARE IT TO THE
+      *                 COUNT ACTUALLY READ BEFORE COMPLETING, SO A
+      *                 TRUNCATED TRANSMISSION FILE IS CAUGHT HERE
+      *                 INSTEAD OF LOADING SILENTLY.
+      *2026-08-09  DAO  WRITE A ROW TO THE SHARED RUNHIST-FILE AT
+      *                 COMPLETION (OR ON ABEND) GIVING JOB NAME,
+      *                 START/END DATE-TIME, RECORD COUNT, AND
+      *                 SUCCESS/FAILURE, SO OPERATIONS HAS A
+      *                 PERSISTENT AUDIT TRAIL OF EVERY LOAD RUN.
+      *2026-08-09  DAO  ADD ALTERNATE INDEXES ON CM-STATE (PATH
+      *                 CMFFECS) AND CM-ZIP-CODE (PATH CMFFECZ) SO
+      *                 CMINQFEC CAN OFFER A STATE/ZIP LIST INQUIRY
+      *                 THE SAME WAY IT ALREADY DOES FOR LAST NAME.
+      *2026-08-09  DAO  VALIDATE CM-CUSTOMER-NUMBER, CM-LAST-NAME,
+      *                 CM-STATE, CM-SHIPTO-STATE, AND CM-CREDIT-LIMIT
+      *                 ON EVERY CM-INPUT RECORD BEFORE WRITING IT, AND
+      *                 REJECT ANY RECORD THAT FAILS TO A NEW
+      *                 CM-EXCEPTION-FILE WITH A REASON INSTEAD OF
+      *                 LOADING IT SILENTLY.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *
@@ -15,15 +53,29 @@
 
            SELECT CM-FILE ASSIGN TO OUTFILE
                RECORD KEY IS CM-KEY
+               ALTERNATE RECORD KEY IS CM-LAST-NAME OF CM-FILE-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-STATE OF CM-FILE-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CM-ZIP-CODE OF CM-FILE-RECORD
+                   WITH DUPLICATES
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT RUNHIST-FILE ASSIGN TO RUNHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNFILE-SW.
+
+           SELECT CM-EXCEPTION-FILE ASSIGN TO CMEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-SW.
       *
        DATA DIVISION.
        FILE SECTION.
        FD CM-INPUT
            RECORDING MODE IS F
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 232 CHARACTERS
            DATA RECORD IS CM-INPUT-RECORD.
        01 CM-INPUT-RECORD.
            05  CM-KEY-IN.
@@ -34,9 +86,39 @@
            05  CM-CITY                       PIC X(20).
            05  CM-STATE                      PIC X(2).
            05  CM-ZIP-CODE                   PIC X(10).
-
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       01 CM-TRAILER-RECORD REDEFINES CM-INPUT-RECORD.
+      *
+           05  CM-TRLR-MARKER                PIC X(01).
+           05  CM-TRLR-RECORD-COUNT          PIC 9(07).
+           05  FILLER                        PIC X(224).
+      *
+       FD RUNHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS RUNHIST-RECORD.
+       01  RUNHIST-RECORD.
+      *
+           05  RUNHIST-JOB-NAME              PIC X(08).
+           05  RUNHIST-START-DATE            PIC 9(08).
+           05  RUNHIST-START-TIME            PIC 9(06).
+           05  RUNHIST-END-DATE              PIC 9(08).
+           05  RUNHIST-END-TIME              PIC 9(06).
+           05  RUNHIST-RECORD-COUNT          PIC 9(07).
+           05  RUNHIST-STATUS                PIC X(01).
+               88  RUNHIST-SUCCESS               VALUE 'S'.
+               88  RUNHIST-FAILURE               VALUE 'F'.
+      *
        FD CM-FILE
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 232 CHARACTERS
            DATA RECORD IS CM-FILE-RECORD.
        01 CM-FILE-RECORD.
            05  CM-KEY.
@@ -47,6 +129,23 @@
            05  CM-CITY                       PIC X(20).
            05  CM-STATE                      PIC X(2).
            05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD CM-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 272 CHARACTERS
+           DATA RECORD IS CM-EXCEPTION-RECORD.
+       01  CM-EXCEPTION-RECORD.
+      *
+           05  CMEXCP-INPUT-RECORD           PIC X(232).
+           05  CMEXCP-REASON                 PIC X(40).
       *
        WORKING-STORAGE SECTION.
        01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
@@ -55,21 +154,70 @@
        01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                VALUE '00'.
            88  WS-OUTFILE-IOERROR                VALUE '37'.
+           88  WS-OUTFILE-DUPKEY                 VALUE '22'.
            88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(118).
+       01 WS-CM-REC                          PIC X(232).
        01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
            88  WS-EOF-IN-NO                      VALUE 'N'.
            88  WS-EOF-IN-YES                     VALUE 'Y'.
        01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
            88  WS-EOF-OUT-NO                     VALUE 'N'.
            88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-RESTART-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-RECORD-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SKIP-COUNT                      PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-REJECT-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-EXPECTED-COUNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-TRAILER-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-TRAILER-FOUND                  VALUE 'Y'.
+           88  WS-TRAILER-NOT-FOUND              VALUE 'N'.
+       01 WS-RUNFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-RUNFILE-SUCCESS                VALUE '00'.
+       01 WS-RUNFILE-OPEN-SW                 PIC X(01)  VALUE 'N'.
+           88  WS-RUNFILE-IS-OPEN                VALUE 'Y'.
+       01 WS-EXCPFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-EXCPFILE-SUCCESS               VALUE '00'.
+       01 WS-VALID-SW                        PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                   VALUE 'Y'.
+           88  WS-RECORD-INVALID                 VALUE 'N'.
+       01 WS-EXCP-REASON                     PIC X(40)  VALUE SPACES.
+       01 WS-STATE-CODE-CHECK                PIC X(02)  VALUE SPACES.
+           88  WS-VALID-STATE-CODE VALUE
+               'AL' 'AK' 'AZ' 'AR' 'CA' 'CO' 'CT' 'DE' 'FL' 'GA'
+               'HI' 'ID' 'IL' 'IN' 'IA' 'KS' 'KY' 'LA' 'ME' 'MD'
+               'MA' 'MI' 'MN' 'MS' 'MO' 'MT' 'NE' 'NV' 'NH' 'NJ'
+               'NM' 'NY' 'NC' 'ND' 'OH' 'OK' 'OR' 'PA' 'RI' 'SC'
+               'SD' 'TN' 'TX' 'UT' 'VT' 'VA' 'WA' 'WV' 'WI' 'WY'
+               'DC'.
+       01 WS-JOB-START-DATE                  PIC 9(08)  VALUE 0.
+       01 WS-JOB-START-TIME-GROUP.
+           05  WS-JOB-START-TIME             PIC 9(06).
+           05  FILLER                        PIC 9(02).
+       01 WS-JOB-END-DATE                    PIC 9(08)  VALUE 0.
+       01 WS-JOB-END-TIME-GROUP.
+           05  WS-JOB-END-TIME               PIC 9(06).
+           05  FILLER                        PIC 9(02).
        01 WS-NBR                             PIC 9      VALUE 0.
       *
        PROCEDURE DIVISION.
        000-MAIN-PARA.
            MOVE SPACE TO WS-INFILE-SW
                          WS-OUTFILE-SW
+                         WS-EXCPFILE-SW
                          WS-CM-REC.
+      *
+           OPEN EXTEND RUNHIST-FILE.
+           IF WS-RUNFILE-SUCCESS
+               DISPLAY "RUNHIST-FILE OPEN SUCCESSFUL"
+               MOVE 'Y' TO WS-RUNFILE-OPEN-SW
+               ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JOB-START-TIME-GROUP FROM TIME
+           ELSE
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            OPEN INPUT CM-INPUT.
            IF WS-INFILE-SUCCESS
@@ -85,16 +233,27 @@
                DISPLAY "CM-FILE OPEN SUCCESSFUL"
            ELSE IF WS-OUTFILE-IOERROR
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "CM-FILE IOERROR - OPEN OUTPUT SHOULD BE "
-                       "OPEN INPUT OR I-O OR EXTEND  "
-               DISPLAY "- DATA MAY ALREADY HAVE BEEN LOADED PREVIOUSLY"
-               DISPLAY "- DELETE AND INITIALIZE FILE TO RELOAD DATA"
-               PERFORM 800-PROGRAM-FAILED
+               DISPLAY "CM-FILE ALREADY HAS DATA - RESTARTING LOAD "
+                       "IN APPEND MODE"
+               MOVE 'Y' TO WS-RESTART-SW
+               OPEN I-O CM-FILE
+               IF NOT WS-OUTFILE-SUCCESS
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "CM-FILE I-O OPEN ERROR ON RESTART"
+                   PERFORM 800-PROGRAM-FAILED
+               END-IF
            ELSE
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
                DISPLAY "CM-FILE OPENING ERROR"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           OPEN OUTPUT CM-EXCEPTION-FILE.
+           IF NOT WS-EXCPFILE-SUCCESS
+               DISPLAY "WS-EXCPFILE-SW=" WS-EXCPFILE-SW
+               DISPLAY "CM-EXCEPTION-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            READ CM-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
@@ -109,28 +268,157 @@
                PERFORM 800-PROGRAM-FAILED
            END-IF.
       *
+           PERFORM 850-CHECK-TRAILER-COUNT.
            PERFORM 900-COMPLETED-OK.
       *
        100-LOAD-PARA.
       *
-           WRITE CM-FILE-RECORD FROM CM-INPUT-RECORD.
-           DISPLAY "WRITE TO CM-FILE".
+           IF CM-TRLR-MARKER = HIGH-VALUES
+               MOVE CM-TRLR-RECORD-COUNT TO WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-TRAILER-SW
+               MOVE 'Y' TO WS-EOF-SW-IN
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 125-VALIDATE-INPUT-RECORD
       *
-           READ CM-INPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+               IF WS-RECORD-INVALID
+                   PERFORM 130-WRITE-EXCEPTION-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   WRITE CM-FILE-RECORD FROM CM-INPUT-RECORD
       *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ CM-INPUT-RECORD=" CM-INPUT-RECORD
+                   IF WS-OUTFILE-SUCCESS
+                       DISPLAY "WRITE TO CM-FILE - RECORD "
+                           WS-RECORD-COUNT " KEY=" CM-KEY-IN
+                   ELSE IF WS-OUTFILE-DUPKEY
+                       DISPLAY "DUPLICATE KEY SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" CM-KEY-IN
+                       ADD 1 TO WS-SKIP-COUNT
+                   ELSE
+                       DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                       DISPLAY "WRITE ERROR SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" CM-KEY-IN
+                       ADD 1 TO WS-SKIP-COUNT
+                   END-IF
+               END-IF
+      *
+               READ CM-INPUT
+                   AT END MOVE 'Y' TO WS-EOF-SW-IN
+               END-READ
+      *
+               IF WS-EOF-IN-NO THEN
+                   DISPLAY "NTH READ CM-INPUT-RECORD=" CM-INPUT-RECORD
+               ELSE
+                   DISPLAY "EOF CM-INPUT"
+               END-IF
+           END-IF.
+      *
+       125-VALIDATE-INPUT-RECORD.
+      *
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-EXCP-REASON.
+      *
+           IF CM-CUSTOMER-NUMBER OF CM-INPUT-RECORD = SPACES OR ZEROS
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING CUSTOMER NUMBER" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND CM-LAST-NAME OF CM-INPUT-RECORD = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING LAST NAME" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND CM-STATE OF CM-INPUT-RECORD = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING STATE CODE" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND CM-STATE OF CM-INPUT-RECORD NOT = SPACES
+               MOVE CM-STATE OF CM-INPUT-RECORD TO WS-STATE-CODE-CHECK
+               IF NOT WS-VALID-STATE-CODE
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "INVALID STATE CODE" TO WS-EXCP-REASON
+               END-IF
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND CM-SHIPTO-STATE OF CM-INPUT-RECORD NOT = SPACES
+               MOVE CM-SHIPTO-STATE OF CM-INPUT-RECORD
+                   TO WS-STATE-CODE-CHECK
+               IF NOT WS-VALID-STATE-CODE
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "INVALID SHIP-TO STATE CODE" TO WS-EXCP-REASON
+               END-IF
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND CM-CREDIT-LIMIT OF CM-INPUT-RECORD NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "CREDIT LIMIT NOT NUMERIC" TO WS-EXCP-REASON
+           END-IF.
+      *
+       130-WRITE-EXCEPTION-RECORD.
+      *
+           DISPLAY "RECORD REJECTED - RECORD " WS-RECORD-COUNT
+               " KEY=" CM-KEY-IN " REASON=" WS-EXCP-REASON.
+           MOVE CM-INPUT-RECORD TO CMEXCP-INPUT-RECORD.
+           MOVE WS-EXCP-REASON  TO CMEXCP-REASON.
+           WRITE CM-EXCEPTION-RECORD.
+      *
+       850-CHECK-TRAILER-COUNT.
+      *
+           IF WS-TRAILER-NOT-FOUND
+               DISPLAY "NO TRAILER RECORD FOUND IN CM-INPUT"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "TRAILER RECORD COUNT MISMATCH ON CM-INPUT"
+               DISPLAY "EXPECTED COUNT = " WS-EXPECTED-COUNT
+               DISPLAY "ACTUAL COUNT   = " WS-RECORD-COUNT
+               PERFORM 800-PROGRAM-FAILED
            ELSE
-               DISPLAY "EOF CM-INPUT"
+               DISPLAY "TRAILER RECORD COUNT VERIFIED = "
+                   WS-RECORD-COUNT
            END-IF.
       *
        800-PROGRAM-FAILED.
+           IF WS-RUNFILE-IS-OPEN
+               MOVE 'F' TO RUNHIST-STATUS
+               PERFORM 950-WRITE-RUNHIST-RECORD
+           END-IF.
            DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
            DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
            COMPUTE WS-NBR = WS-NBR / WS-NBR.
       *
        900-COMPLETED-OK.
+           MOVE 'S' TO RUNHIST-STATUS.
+           PERFORM 950-WRITE-RUNHIST-RECORD.
+           DISPLAY "TOTAL RECORDS READ     = " WS-RECORD-COUNT.
+           DISPLAY "TOTAL RECORDS SKIPPED  = " WS-SKIP-COUNT.
+           DISPLAY "TOTAL RECORDS REJECTED = " WS-REJECT-COUNT.
            DISPLAY "PROGRAM COMPLETED OK".
            STOP RUN.
+      *
+       950-WRITE-RUNHIST-RECORD.
+      *
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-END-TIME-GROUP FROM TIME.
+      *
+           MOVE 'CMFLOFEC'            TO RUNHIST-JOB-NAME.
+           MOVE WS-JOB-START-DATE     TO RUNHIST-START-DATE.
+           MOVE WS-JOB-START-TIME     TO RUNHIST-START-TIME.
+           MOVE WS-JOB-END-DATE       TO RUNHIST-END-DATE.
+           MOVE WS-JOB-END-TIME       TO RUNHIST-END-TIME.
+           MOVE WS-RECORD-COUNT       TO RUNHIST-RECORD-COUNT.
+      *
+           WRITE RUNHIST-RECORD.
+      *
+           IF NOT WS-RUNFILE-SUCCESS
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE WRITE ERROR"
+           END-IF.
       *
\ No newline at end of file
