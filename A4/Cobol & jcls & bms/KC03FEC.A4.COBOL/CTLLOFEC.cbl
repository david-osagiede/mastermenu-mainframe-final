@@ -5,6 +5,30 @@
       *PROGRAM DESCRIPTION:
       *Checks to see if the INVCTL-FILE open successfully, if
       *it already had data loaded previously or if it failed
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  IF INVCTL-FILE ALREADY HAS DATA, REOPEN I-O
+      *                 AND CONTINUE THE LOAD IN APPEND MODE INSTEAD
+      *                 OF ABENDING. REPORT KEY AND RECORD NUMBER OF
+      *                 ANY RECORD THAT FAILS TO WRITE INSTEAD OF A
+      *                 BLIND WRITE WITH NO FILE STATUS CHECK.
+      *2026-08-09  DAO  CHECK INVCTL-INPUT FOR A TRAILER RECORD GIVING
+      *                 THE EXPECTED RECORD COUNT AND COMPARE IT TO
+      *                 THE COUNT ACTUALLY READ BEFORE COMPLETING, SO
+      *                 A TRUNCATED TRANSMISSION FILE IS CAUGHT HERE
+      *                 INSTEAD OF LOADING SILENTLY.
+      *2026-08-09  DAO  WRITE A ROW TO THE SHARED RUNHIST-FILE AT
+      *                 COMPLETION (OR ON ABEND) GIVING JOB NAME,
+      *                 START/END DATE-TIME, RECORD COUNT, AND
+      *                 SUCCESS/FAILURE, SO OPERATIONS HAS A
+      *                 PERSISTENT AUDIT TRAIL OF EVERY LOAD RUN.
+      *2026-08-09  DAO  VALIDATE INVCTL-RECORD-KEY AND
+      *                 INVCTL-NEXT-INVOICE-NUMBER ON EVERY
+      *                 INVCTL-INPUT RECORD BEFORE WRITING IT, AND
+      *                 REJECT ANY RECORD THAT FAILS TO A NEW
+      *                 CTL-EXCEPTION-FILE WITH A REASON INSTEAD OF
+      *                 LOADING IT SILENTLY.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *
@@ -18,6 +42,14 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT RUNHIST-FILE ASSIGN TO RUNHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNFILE-SW.
+
+           SELECT CTL-EXCEPTION-FILE ASSIGN TO CTLEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-SW.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +62,27 @@
            05  INVCTL-RECORD-KEYGRP.
                10  INVCTL-RECORD-KEY           PIC 9(01).
            05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
+      *
+       01  INVCTL-TRAILER-RECORD REDEFINES INVCTL-INPUT-RECORD.
+      *
+           05  INVCTL-TRLR-MARKER              PIC X(01).
+           05  INVCTL-TRLR-RECORD-COUNT        PIC 9(06).
+      *
+       FD RUNHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS RUNHIST-RECORD.
+       01  RUNHIST-RECORD.
+      *
+           05  RUNHIST-JOB-NAME              PIC X(08).
+           05  RUNHIST-START-DATE            PIC 9(08).
+           05  RUNHIST-START-TIME            PIC 9(06).
+           05  RUNHIST-END-DATE              PIC 9(08).
+           05  RUNHIST-END-TIME              PIC 9(06).
+           05  RUNHIST-RECORD-COUNT          PIC 9(07).
+           05  RUNHIST-STATUS                PIC X(01).
+               88  RUNHIST-SUCCESS               VALUE 'S'.
+               88  RUNHIST-FAILURE               VALUE 'F'.
       *
        FD INVCTL-FILE
            RECORD CONTAINS 7 CHARACTERS
@@ -39,6 +92,15 @@
            05  INVCTL-RECORD-KEYGRP-1.
                10  INVCTL-RECORD-KEY-1           PIC 9(01).
            05  INVCTL-NEXT-INVOICE-NUMBER-1      PIC 9(06).
+      *
+       FD CTL-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS CTL-EXCEPTION-RECORD.
+       01  CTL-EXCEPTION-RECORD.
+      *
+           05  CTLEXCP-INPUT-RECORD          PIC X(7).
+           05  CTLEXCP-REASON                PIC X(40).
       *
        WORKING-STORAGE SECTION.
        01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
@@ -47,6 +109,7 @@
        01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                VALUE '00'.
            88  WS-OUTFILE-IOERROR                VALUE '37'.
+           88  WS-OUTFILE-DUPKEY                 VALUE '22'.
            88  WS-OUTFILE-EOF                    VALUE '10'.
        01 WS-CM-REC                          PIC X(7).
        01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
@@ -55,6 +118,33 @@
        01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
            88  WS-EOF-OUT-NO                     VALUE 'N'.
            88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-RESTART-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-RECORD-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SKIP-COUNT                      PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-REJECT-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-EXPECTED-COUNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-TRAILER-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-TRAILER-FOUND                  VALUE 'Y'.
+           88  WS-TRAILER-NOT-FOUND              VALUE 'N'.
+       01 WS-RUNFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-RUNFILE-SUCCESS                VALUE '00'.
+       01 WS-RUNFILE-OPEN-SW                 PIC X(01)  VALUE 'N'.
+           88  WS-RUNFILE-IS-OPEN                VALUE 'Y'.
+       01 WS-EXCPFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-EXCPFILE-SUCCESS               VALUE '00'.
+       01 WS-VALID-SW                        PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                   VALUE 'Y'.
+           88  WS-RECORD-INVALID                 VALUE 'N'.
+       01 WS-EXCP-REASON                     PIC X(40)  VALUE SPACES.
+       01 WS-JOB-START-DATE                  PIC 9(08)  VALUE 0.
+       01 WS-JOB-START-TIME-GROUP.
+           05  WS-JOB-START-TIME             PIC 9(06).
+           05  FILLER                        PIC 9(02).
+       01 WS-JOB-END-DATE                    PIC 9(08)  VALUE 0.
+       01 WS-JOB-END-TIME-GROUP.
+           05  WS-JOB-END-TIME               PIC 9(06).
+           05  FILLER                        PIC 9(02).
        01 WS-NBR                             PIC 9      VALUE 0.
       *
        PROCEDURE DIVISION.
@@ -62,6 +152,18 @@
            MOVE SPACE TO WS-INFILE-SW
                          WS-OUTFILE-SW
                          WS-CM-REC.
+      *
+           OPEN EXTEND RUNHIST-FILE.
+           IF WS-RUNFILE-SUCCESS
+               DISPLAY "RUNHIST-FILE OPEN SUCCESSFUL"
+               MOVE 'Y' TO WS-RUNFILE-OPEN-SW
+               ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JOB-START-TIME-GROUP FROM TIME
+           ELSE
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            OPEN INPUT INVCTL-INPUT.
            IF WS-INFILE-SUCCESS
@@ -77,16 +179,27 @@
                DISPLAY "INVCTL-FILE OPEN SUCCESSFUL"
            ELSE IF WS-OUTFILE-IOERROR
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "INVCTL-FILE IOERROR - OPEN OUTPUT SHOULD BE "
-                       "OPEN INPUT OR I-O OR EXTEND  "
-               DISPLAY "- DATA MAY ALREADY HAVE BEEN LOADED PREVIOUSLY"
-               DISPLAY "- DELETE AND INITIALIZE FILE TO RELOAD DATA"
-               PERFORM 800-PROGRAM-FAILED
+               DISPLAY "INVCTL-FILE ALREADY HAS DATA - RESTARTING "
+                       "LOAD IN APPEND MODE"
+               MOVE 'Y' TO WS-RESTART-SW
+               OPEN I-O INVCTL-FILE
+               IF NOT WS-OUTFILE-SUCCESS
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "INVCTL-FILE I-O OPEN ERROR ON RESTART"
+                   PERFORM 800-PROGRAM-FAILED
+               END-IF
            ELSE
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
                DISPLAY "INVCTL-FILE OPENING ERROR"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           OPEN OUTPUT CTL-EXCEPTION-FILE.
+           IF NOT WS-EXCPFILE-SUCCESS
+               DISPLAY "WS-EXCPFILE-SW=" WS-EXCPFILE-SW
+               DISPLAY "CTL-EXCEPTION-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            READ INVCTL-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
@@ -102,29 +215,128 @@
                PERFORM 800-PROGRAM-FAILED
            END-IF.
       *
+           PERFORM 850-CHECK-TRAILER-COUNT.
            PERFORM 900-COMPLETED-OK.
       *
        100-LOAD-PARA.
       *
-           WRITE INVCTL-FILE-RECORD FROM INVCTL-INPUT-RECORD.
-           DISPLAY "WRITE TO INVCTL-FILE".
+           IF INVCTL-TRLR-MARKER = HIGH-VALUES
+               MOVE INVCTL-TRLR-RECORD-COUNT TO WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-TRAILER-SW
+               MOVE 'Y' TO WS-EOF-SW-IN
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 125-VALIDATE-INPUT-RECORD
       *
-           READ INVCTL-INPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+               IF WS-RECORD-INVALID
+                   PERFORM 130-WRITE-EXCEPTION-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   WRITE INVCTL-FILE-RECORD FROM INVCTL-INPUT-RECORD
       *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ INVCTL-INPUT-RECORD="
-               INVCTL-INPUT-RECORD
+                   IF WS-OUTFILE-SUCCESS
+                       DISPLAY "WRITE TO INVCTL-FILE - RECORD "
+                           WS-RECORD-COUNT " KEY=" INVCTL-RECORD-KEYGRP
+                   ELSE IF WS-OUTFILE-DUPKEY
+                       DISPLAY "DUPLICATE KEY SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" INVCTL-RECORD-KEYGRP
+                       ADD 1 TO WS-SKIP-COUNT
+                   ELSE
+                       DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                       DISPLAY "WRITE ERROR SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" INVCTL-RECORD-KEYGRP
+                       ADD 1 TO WS-SKIP-COUNT
+                   END-IF
+               END-IF
+      *
+               READ INVCTL-INPUT
+                   AT END MOVE 'Y' TO WS-EOF-SW-IN
+               END-READ
+      *
+               IF WS-EOF-IN-NO THEN
+                   DISPLAY "NTH READ INVCTL-INPUT-RECORD="
+                   INVCTL-INPUT-RECORD
+               ELSE
+                   DISPLAY "EOF INVCTL-INPUT"
+               END-IF
+           END-IF.
+      *
+       125-VALIDATE-INPUT-RECORD.
+      *
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-EXCP-REASON.
+      *
+           IF INVCTL-RECORD-KEY NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "RECORD KEY NOT NUMERIC" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+                   AND INVCTL-NEXT-INVOICE-NUMBER NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "NEXT INVOICE NUMBER NOT NUMERIC" TO
+                   WS-EXCP-REASON
+           END-IF.
+      *
+       130-WRITE-EXCEPTION-RECORD.
+      *
+           DISPLAY "RECORD REJECTED - RECORD " WS-RECORD-COUNT
+               " KEY=" INVCTL-RECORD-KEYGRP " REASON=" WS-EXCP-REASON.
+           MOVE INVCTL-INPUT-RECORD TO CTLEXCP-INPUT-RECORD.
+           MOVE WS-EXCP-REASON      TO CTLEXCP-REASON.
+           WRITE CTL-EXCEPTION-RECORD.
+      *
+       850-CHECK-TRAILER-COUNT.
+      *
+           IF WS-TRAILER-NOT-FOUND
+               DISPLAY "NO TRAILER RECORD FOUND IN INVCTL-INPUT"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "TRAILER RECORD COUNT MISMATCH ON INVCTL-INPUT"
+               DISPLAY "EXPECTED COUNT = " WS-EXPECTED-COUNT
+               DISPLAY "ACTUAL COUNT   = " WS-RECORD-COUNT
+               PERFORM 800-PROGRAM-FAILED
            ELSE
-               DISPLAY "EOF INVCTL-INPUT"
+               DISPLAY "TRAILER RECORD COUNT VERIFIED = "
+                   WS-RECORD-COUNT
            END-IF.
       *
        800-PROGRAM-FAILED.
+           IF WS-RUNFILE-IS-OPEN
+               MOVE 'F' TO RUNHIST-STATUS
+               PERFORM 950-WRITE-RUNHIST-RECORD
+           END-IF.
            DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
            DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
            COMPUTE WS-NBR = WS-NBR / WS-NBR.
       *
        900-COMPLETED-OK.
+           MOVE 'S' TO RUNHIST-STATUS.
+           PERFORM 950-WRITE-RUNHIST-RECORD.
+           DISPLAY "TOTAL RECORDS READ     = " WS-RECORD-COUNT.
+           DISPLAY "TOTAL RECORDS SKIPPED  = " WS-SKIP-COUNT.
+           DISPLAY "TOTAL RECORDS REJECTED = " WS-REJECT-COUNT.
            DISPLAY "PROGRAM COMPLETED OK".
            STOP RUN.
+      *
+       950-WRITE-RUNHIST-RECORD.
+      *
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-END-TIME-GROUP FROM TIME.
+      *
+           MOVE 'CTLLOFEC'            TO RUNHIST-JOB-NAME.
+           MOVE WS-JOB-START-DATE     TO RUNHIST-START-DATE.
+           MOVE WS-JOB-START-TIME     TO RUNHIST-START-TIME.
+           MOVE WS-JOB-END-DATE       TO RUNHIST-END-DATE.
+           MOVE WS-JOB-END-TIME       TO RUNHIST-END-TIME.
+           MOVE WS-RECORD-COUNT       TO RUNHIST-RECORD-COUNT.
+      *
+           WRITE RUNHIST-RECORD.
+      *
+           IF NOT WS-RUNFILE-SUCCESS
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE WRITE ERROR"
+           END-IF.
       *
\ No newline at end of file
