@@ -1,6 +1,25 @@
        IDENTIFICATION DIVISION.
       *
        PROGRAM-ID.  GETINFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Hands out the next invoice number from CTLFEC under UPDATE so
+      *two order-entry tasks never collide on the same number, and
+      *logs each number issued to GAPLOG. A caller that abandons an
+      *order after already getting a number LINKs back in with
+      *GETIN-FUNCTION-RETURN so GAPLOG shows the number as returned
+      *unused instead of leaving an unexplained hole in the invoice
+      *sequence.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ADDED THE RETURN-UNUSED-NUMBER PATH AND THE
+      *                 GAPLOG ISSUED/RETURNED LOG.
+      *2026-08-09  DAO  POPULATE GAPLOG-ISSUED-DATE, GAPLOG-RETURNED-
+      *                 DATE, AND ERRLOG-DATE FROM ASKTIME/FORMATTIME
+      *                 INSTEAD OF MOVING THE RAW PACKED EIBDATE, WHICH
+      *                 DE-EDITS TO A JULIAN ORDINAL DIGIT STRING, NOT
+      *                 A YYYYMMDD CALENDAR DATE.
       *
        ENVIRONMENT DIVISION.
       *
@@ -9,6 +28,8 @@
        WORKING-STORAGE SECTION.
       *
        COPY INVCTL.
+      *
+       COPY GAPLOG.
       *
        01 WS-CONSTANTS.
            05 WS-YES-CNST                     PIC X VALUE 'Y'.
@@ -28,16 +49,40 @@
            05 WS-CTL-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
       *
        01 WS-RESPONSE-CODE                   PIC S9(8)  COMP.
+      *
+       01 WS-CURRENT-ABSTIME                 PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE                    PIC X(08).
       *
        COPY ERRPARMS.
+      *
+       COPY ERRLOG.
+      *
        LINKAGE SECTION.
       *
 
-       01  DFHCOMMAREA   PIC 9(06).
+       01  DFHCOMMAREA.
+           05  GETIN-FUNCTION              PIC X(01).
+               88  GETIN-FUNCTION-ISSUE        VALUE 'I'.
+               88  GETIN-FUNCTION-RETURN       VALUE 'R'.
+           05  GETIN-INVOICE-NUMBER        PIC 9(06).
+           05  GETIN-RETURN-REASON         PIC X(30).
       *
        PROCEDURE DIVISION.
       *
        0000-GET-INVOICE-NUMBER.
+      *
+           EVALUATE TRUE
+               WHEN GETIN-FUNCTION-RETURN
+                   PERFORM 0200-RETURN-INVOICE-NUMBER
+               WHEN OTHER
+                   PERFORM 0100-ISSUE-INVOICE-NUMBER
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       0100-ISSUE-INVOICE-NUMBER.
       *
            Perform 8600-CTL-OPEN.
            MOVE ZERO TO INVCTL-RECORD-KEY.
@@ -47,16 +92,76 @@
                     RIDFLD(INVCTL-RECORD-KEY)
                     UPDATE
            END-EXEC.
-           MOVE INVCTL-NEXT-INVOICE-NUMBER TO DFHCOMMAREA.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER TO GETIN-INVOICE-NUMBER.
            ADD 1 TO INVCTL-NEXT-INVOICE-NUMBER.
            EXEC CICS
                REWRITE FILE('CTLFEC')
                        FROM(INVCTL-RECORD)
            END-EXEC.
            Perform 8700-CTL-CLOSE.
+           Perform 0300-WRITE-GAP-LOG.
+      *
+       0200-RETURN-INVOICE-NUMBER.
+      *
+           MOVE GETIN-INVOICE-NUMBER TO GAPLOG-INVOICE-NUMBER.
            EXEC CICS
-               RETURN
+               READ FILE('GAPLOG')
+                    INTO(GAPLOG-RECORD)
+                    RIDFLD(GAPLOG-INVOICE-NUMBER)
+                    UPDATE
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+               END-EXEC
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                              YYYYMMDD(WS-CURRENT-DATE)
+               END-EXEC
+               MOVE 'Y'      TO GAPLOG-RETURNED-SW
+               MOVE WS-CURRENT-DATE TO GAPLOG-RETURNED-DATE
+               MOVE EIBTIME  TO GAPLOG-RETURNED-TIME
+               MOVE GETIN-RETURN-REASON TO GAPLOG-RETURNED-REASON
+               EXEC CICS
+                   REWRITE FILE('GAPLOG')
+                           FROM(GAPLOG-RECORD)
+               END-EXEC
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+       0300-WRITE-GAP-LOG.
+      *
+           MOVE GETIN-INVOICE-NUMBER TO GAPLOG-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
            END-EXEC.
+      *
+           MOVE WS-CURRENT-DATE       TO GAPLOG-ISSUED-DATE.
+           MOVE EIBTIME               TO GAPLOG-ISSUED-TIME.
+           MOVE EIBTRNID              TO GAPLOG-ISSUED-TRNID.
+           MOVE 'N'                    TO GAPLOG-RETURNED-SW.
+           MOVE SPACES                 TO GAPLOG-RETURNED-DATE
+                                          GAPLOG-RETURNED-TIME
+                                          GAPLOG-RETURNED-REASON.
+      *
+           EXEC CICS
+               WRITE FILE('GAPLOG')
+                     FROM(GAPLOG-RECORD)
+                     RIDFLD(GAPLOG-INVOICE-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
       *
        8600-CTL-OPEN.
       *
@@ -136,9 +241,39 @@
                     FREEKB
                     ERASE
            END-EXEC.
+      *
+           PERFORM 9100-WRITE-ERROR-LOG.
       *
            EXEC CICS
                RETURN
            END-EXEC.
+      *
+       9100-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE EIBTASKN                      TO ERRLOG-TASK-NUMBER.
+           MOVE WS-CURRENT-DATE               TO ERRLOG-DATE.
+           MOVE EIBTIME                       TO ERRLOG-TIME.
+           MOVE EIBTRNID                      TO ERRLOG-TRNID.
+           MOVE EIBRSRCE                      TO ERRLOG-RSRCE.
+           MOVE EIBRESP                       TO ERRLOG-RESP.
+           MOVE EIBRESP2                      TO ERRLOG-RESP2.
+           MOVE WS-HA-EXEC-TEXT-T4            TO ERRLOG-MSG-CMD.
+           MOVE WS-HA-EXEC-TEXT-T5            TO ERRLOG-MSG-RSRCE.
+           MOVE WS-HA-EXEC-TEXT-T7            TO ERRLOG-MSG-REASON.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERRLOG-RECORD)
+                     RIDFLD(ERRLOG-TASK-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
 
 
