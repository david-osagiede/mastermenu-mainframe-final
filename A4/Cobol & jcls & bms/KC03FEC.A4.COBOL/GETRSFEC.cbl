@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  GETRSFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Resolves the live CICS file, map, mapset, and program names a
+      *caller needs at startup, building every one of them from a
+      *single externalized instance suffix instead of each
+      *transaction carrying its own hand-typed copy of the
+      *FEC-suffixed literal. Standing up a second instance of this
+      *application for another business unit means changing
+      *WS-INSTANCE-SUFFIX in this one program and recompiling,
+      *instead of hand-editing dozens of EXEC CICS literals scattered
+      *across every program that touches CMFFEC, INVFEC, CTLFEC, or
+      *INQSFEC.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  RESOLVE THE BASE INVFEC FILE NAME (RESNM-INV-
+      *                 FILE) IN ADDITION TO ITS INVFECC ALTERNATE
+      *                 INDEX PATH, AND EXTEND CONSUMPTION TO THE
+      *                 ONLINE PROGRAMS THAT READ AND WRITE CMFFEC AND
+      *                 INVFEC (CMMNTFEC, CMORDFEC, INVINFEC, INVVDFEC,
+      *                 INVTPFEC, INVPYFEC).
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INSTANCE-SUFFIX               PIC X(03) VALUE 'FEC'.
+      *
+       LINKAGE SECTION.
+      *
+       COPY RESNMCOM REPLACING RESNM-COMMAREA BY DFHCOMMAREA.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-BUILD-RESOURCE-NAMES.
+      *
+           MOVE SPACES TO DFHCOMMAREA.
+           MOVE WS-INSTANCE-SUFFIX TO RESNM-INSTANCE-SUFFIX.
+      *
+           STRING 'CMF'                DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-CMF-FILE.
+      *
+           STRING RESNM-CMF-FILE       DELIMITED BY SPACE
+                  'N'                  DELIMITED BY SIZE
+                  INTO RESNM-CMF-NAME-PATH.
+      *
+           STRING RESNM-CMF-FILE       DELIMITED BY SPACE
+                  'S'                  DELIMITED BY SIZE
+                  INTO RESNM-CMF-STATE-PATH.
+      *
+           STRING RESNM-CMF-FILE       DELIMITED BY SPACE
+                  'Z'                  DELIMITED BY SIZE
+                  INTO RESNM-CMF-ZIP-PATH.
+      *
+           STRING 'INV'                DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-INV-FILE.
+      *
+           STRING RESNM-INV-FILE       DELIMITED BY SPACE
+                  'C'                  DELIMITED BY SIZE
+                  INTO RESNM-INV-CUST-PATH.
+      *
+           STRING 'INQM'               DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-INQM-MAP.
+      *
+           STRING 'INQS'               DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-INQS-MAPSET.
+      *
+           STRING 'UUMEN'              DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-UUMEN-PGM.
+      *
+           STRING 'CMMNT'              DELIMITED BY SIZE
+                  WS-INSTANCE-SUFFIX   DELIMITED BY SIZE
+                  INTO RESNM-CMMNT-PGM.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
