@@ -5,6 +5,70 @@
       *PROGRAM DESCRIPTION:
       *Checks to see if the INV-FILE open successfully, if
       *it already had data loaded previously or if it failed
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  IF INVOICE-FILE ALREADY HAS DATA, REOPEN I-O
+      *                 AND CONTINUE THE LOAD IN APPEND MODE INSTEAD
+      *                 OF ABENDING. REPORT KEY AND RECORD NUMBER OF
+      *                 ANY RECORD THAT FAILS TO WRITE INSTEAD OF A
+      *                 BLIND WRITE WITH NO FILE STATUS CHECK.
+      *2026-08-09  DAO  ADD AN ALTERNATE INDEX ON INV-CUSTOMER-NUMBER-1
+      *                 (PATH INVFECC) SO CMINQFEC CAN OFFER AN ORDER
+      *                 HISTORY DRILL-DOWN FOR THE CUSTOMER ON SCREEN
+      *                 WITHOUT A WHOLE-FILE BROWSE.
+      *2026-08-09  DAO  ADD INV-SALES-TAX-1 SO A LOAD FILE CAN CARRY A
+      *                 PRE-COMPUTED SALES TAX AMOUNT ALONG WITH EACH
+      *                 INVOICE THE SAME WAY CMORDFEC NOW COMPUTES ONE
+      *                 FOR AN ORDER ENTERED ONLINE. RECORD GROWS FROM
+      *                 389 TO 398 BYTES.
+      *2026-08-09  DAO  ADD INV-LINE-ITEM-COUNT-1 AND INV-OVERFLOW-SW-1
+      *                 SO A LOAD RECORD CAN SAY HOW MANY LINE ITEMS AN
+      *                 INVOICE REALLY HAS AND WHETHER THE REST ARE IN
+      *                 A MATCHING INVXLFEC LOAD OF INVXFEC. RECORD
+      *                 GROWS FROM 398 TO 403 BYTES.
+      *2026-08-09  DAO  ADD INV-VOID-SW-1, INV-VOID-REASON-CODE-1,
+      *                 INV-VOID-DATE-1, AND
+      *                 INV-REFERENCE-INVOICE-NUMBER-1 SO A LOAD RECORD
+      *                 CAN CARRY VOID/CREDIT-MEMO STATUS THE SAME WAY
+      *                 INVVDFEC SETS IT ONLINE. RECORD GROWS FROM 403
+      *                 TO 420 BYTES.
+      *2026-08-09  DAO  ADD INV-PAYMENT-AMOUNT-1, INV-PAYMENT-DATE-1,
+      *                 INV-OPEN-BALANCE-1, AND INV-PAID-SW-1 SO A LOAD
+      *                 RECORD CAN CARRY PAYMENT STATUS THE SAME WAY
+      *                 INVPYFEC SETS IT ONLINE. RECORD GROWS FROM 420
+      *                 TO 447 BYTES.
+      *2026-08-09  DAO  CHECK INVOICE-INPUT FOR A TRAILER RECORD GIVING
+      *                 THE EXPECTED RECORD COUNT AND COMPARE IT TO
+      *                 THE COUNT ACTUALLY READ BEFORE COMPLETING, SO
+      *                 A TRUNCATED TRANSMISSION FILE IS CAUGHT HERE
+      *                 INSTEAD OF LOADING SILENTLY.
+      *2026-08-09  DAO  WRITE A ROW TO THE SHARED RUNHIST-FILE AT
+      *                 COMPLETION (OR ON ABEND) GIVING JOB NAME,
+      *                 START/END DATE-TIME, RECORD COUNT, AND
+      *                 SUCCESS/FAILURE, SO OPERATIONS HAS A
+      *                 PERSISTENT AUDIT TRAIL OF EVERY LOAD RUN.
+      *2026-08-09  DAO  ADD CHECKPOINT-FILE, REWRITTEN EVERY
+      *                 WS-CHECKPOINT-INTERVAL RECORDS WITH THE
+      *                 COUNT LOADED SO FAR AND AN IN-PROGRESS FLAG.
+      *                 IF THIS JOB IS KILLED MID-LOAD, THE NEXT RUN
+      *                 FINDS THE CHECKPOINT STILL MARKED IN-PROGRESS
+      *                 AND SKIPS THAT MANY INVOICE-INPUT RECORDS
+      *                 WITHOUT REWRITING THEM INSTEAD OF REPROCESSING
+      *                 THE WHOLE INPUT FILE. A RUN THAT COMPLETES
+      *                 NORMALLY MARKS THE CHECKPOINT COMPLETE SO THE
+      *                 NEXT DAY'S APPEND LOAD STARTS AT RECORD ONE.
+      *2026-08-09  DAO  VALIDATE INV-INVOICE-NUMBER,
+      *                 INV-CUSTOMER-NUMBER, INV-INVOICE-DATE, AND
+      *                 INV-INVOICE-TOTAL ON EVERY INVOICE-INPUT
+      *                 RECORD BEFORE WRITING IT, AND REJECT ANY
+      *                 RECORD THAT FAILS TO A NEW INV-EXCEPTION-FILE
+      *                 WITH A REASON INSTEAD OF LOADING IT SILENTLY.
+      *2026-08-09  DAO  CHECK INV-CUSTOMER-NUMBER FOR SPACES/ZEROS THE
+      *                 SAME WAY CMFLOFEC CHECKS CM-CUSTOMER-NUMBER,
+      *                 INSTEAD OF A NOT NUMERIC TEST THAT WOULD REJECT
+      *                 AN ALPHANUMERIC CUSTOMER NUMBER CMFLOFEC ALREADY
+      *                 ACCEPTS ONTO CMFFEC.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *
@@ -15,15 +79,29 @@
 
            SELECT INVOICE-FILE ASSIGN TO OUTFILE
                RECORD KEY IS INV-KEY-1
+               ALTERNATE RECORD KEY IS INV-CUSTOMER-NUMBER-1
+                   WITH DUPLICATES
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT RUNHIST-FILE ASSIGN TO RUNHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNFILE-SW.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTFILE-SW.
+
+           SELECT INV-EXCEPTION-FILE ASSIGN TO INVEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-SW.
       *
        DATA DIVISION.
        FILE SECTION.
        FD INVOICE-INPUT
            RECORDING MODE IS F
-           RECORD CONTAINS 389 CHARACTERS
+           RECORD CONTAINS 447 CHARACTERS
            DATA RECORD IS INVOICE-INPUT-RECORD.
        01  INVOICE-INPUT-RECORD.
       *
@@ -38,9 +116,54 @@
                10  INV-UNIT-PRICE              PIC S9(07)V99.
                10  INV-AMOUNT                  PIC S9(07)V99.
            05  INV-INVOICE-TOTAL               PIC S9(07)V99.
+           05  INV-SALES-TAX                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT             PIC 9(04).
+           05  INV-OVERFLOW-SW                 PIC X(01).
+           05  INV-VOID-SW                     PIC X(01).
+           05  INV-VOID-REASON-CODE            PIC X(02).
+           05  INV-VOID-DATE                   PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE                PIC X(08).
+           05  INV-OPEN-BALANCE                PIC S9(07)V99.
+           05  INV-PAID-SW                     PIC X(01).
+      *
+       01  INVOICE-TRAILER-RECORD REDEFINES INVOICE-INPUT-RECORD.
+      *
+           05  INV-TRLR-MARKER                 PIC X(01).
+           05  INV-TRLR-RECORD-COUNT           PIC 9(07).
+           05  FILLER                          PIC X(439).
+      *
+       FD RUNHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS RUNHIST-RECORD.
+       01  RUNHIST-RECORD.
+      *
+           05  RUNHIST-JOB-NAME              PIC X(08).
+           05  RUNHIST-START-DATE            PIC 9(08).
+           05  RUNHIST-START-TIME            PIC 9(06).
+           05  RUNHIST-END-DATE              PIC 9(08).
+           05  RUNHIST-END-TIME              PIC 9(06).
+           05  RUNHIST-RECORD-COUNT          PIC 9(07).
+           05  RUNHIST-STATUS                PIC X(01).
+               88  RUNHIST-SUCCESS               VALUE 'S'.
+               88  RUNHIST-FAILURE               VALUE 'F'.
+      *
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+      *
+           05  CKPT-RECORD-COUNT             PIC 9(07).
+           05  CKPT-COMPLETE-SW              PIC X(01).
+               88  CKPT-RUN-COMPLETE             VALUE 'Y'.
+               88  CKPT-RUN-IN-PROGRESS          VALUE 'N'.
+           05  FILLER                        PIC X(08).
       *
        FD INVOICE-FILE
-           RECORD CONTAINS 389 CHARACTERS
+           RECORD CONTAINS 447 CHARACTERS
            DATA RECORD IS INVOICE-FILE-RECORD.
        01  INVOICE-FILE-RECORD.
       *
@@ -55,6 +178,26 @@
                10  INV-UNIT-PRICE-1              PIC S9(07)V99.
                10  INV-AMOUNT-1                  PIC S9(07)V99.
            05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                      PIC X(01).
+           05  INV-VOID-REASON-CODE-1             PIC X(02).
+           05  INV-VOID-DATE-1                     PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1     PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1               PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                 PIC X(08).
+           05  INV-OPEN-BALANCE-1                 PIC S9(07)V99.
+           05  INV-PAID-SW-1                      PIC X(01).
+      *
+       FD INV-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 487 CHARACTERS
+           DATA RECORD IS INV-EXCEPTION-RECORD.
+       01  INV-EXCEPTION-RECORD.
+      *
+           05  INVEXCP-INPUT-RECORD          PIC X(447).
+           05  INVEXCP-REASON                PIC X(40).
       *
        WORKING-STORAGE SECTION.
        01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
@@ -63,14 +206,48 @@
        01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                VALUE '00'.
            88  WS-OUTFILE-IOERROR                VALUE '37'.
+           88  WS-OUTFILE-DUPKEY                 VALUE '22'.
            88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(389).
+       01 WS-CM-REC                          PIC X(447).
        01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
            88  WS-EOF-IN-NO                      VALUE 'N'.
            88  WS-EOF-IN-YES                     VALUE 'Y'.
        01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
            88  WS-EOF-OUT-NO                     VALUE 'N'.
            88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-RESTART-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-RECORD-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SKIP-COUNT                      PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-REJECT-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-EXPECTED-COUNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-TRAILER-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-TRAILER-FOUND                  VALUE 'Y'.
+           88  WS-TRAILER-NOT-FOUND              VALUE 'N'.
+       01 WS-RUNFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-RUNFILE-SUCCESS                VALUE '00'.
+       01 WS-RUNFILE-OPEN-SW                 PIC X(01)  VALUE 'N'.
+           88  WS-RUNFILE-IS-OPEN                VALUE 'Y'.
+       01 WS-CKPTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-CKPTFILE-SUCCESS               VALUE '00'.
+       01 WS-EXCPFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-EXCPFILE-SUCCESS               VALUE '00'.
+       01 WS-VALID-SW                        PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                   VALUE 'Y'.
+           88  WS-RECORD-INVALID                 VALUE 'N'.
+       01 WS-EXCP-REASON                     PIC X(40)  VALUE SPACES.
+       01 WS-CKPT-SKIP-COUNT                 PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL             PIC 9(05)  COMP-3
+                                              VALUE 1000.
+       01 WS-NEXT-CHECKPOINT                 PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-JOB-START-DATE                  PIC 9(08)  VALUE 0.
+       01 WS-JOB-START-TIME-GROUP.
+           05  WS-JOB-START-TIME             PIC 9(06).
+           05  FILLER                        PIC 9(02).
+       01 WS-JOB-END-DATE                    PIC 9(08)  VALUE 0.
+       01 WS-JOB-END-TIME-GROUP.
+           05  WS-JOB-END-TIME               PIC 9(06).
+           05  FILLER                        PIC 9(02).
        01 WS-NBR                             PIC 9      VALUE 0.
       *
        PROCEDURE DIVISION.
@@ -78,6 +255,18 @@
            MOVE SPACE TO WS-INFILE-SW
                          WS-OUTFILE-SW
                          WS-CM-REC.
+      *
+           OPEN EXTEND RUNHIST-FILE.
+           IF WS-RUNFILE-SUCCESS
+               DISPLAY "RUNHIST-FILE OPEN SUCCESSFUL"
+               MOVE 'Y' TO WS-RUNFILE-OPEN-SW
+               ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JOB-START-TIME-GROUP FROM TIME
+           ELSE
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            OPEN INPUT INVOICE-INPUT.
            IF WS-INFILE-SUCCESS
@@ -93,16 +282,29 @@
                DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
            ELSE IF WS-OUTFILE-IOERROR
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "INVOICE-FILE IOERROR - OPEN OUTPUT SHOULD BE "
-                       "OPEN INPUT OR I-O OR EXTEND  "
-               DISPLAY "- DATA MAY ALREADY HAVE BEEN LOADED PREVIOUSLY"
-               DISPLAY "- DELETE AND INITIALIZE FILE TO RELOAD DATA"
-               PERFORM 800-PROGRAM-FAILED
+               DISPLAY "INVOICE-FILE ALREADY HAS DATA - RESTARTING "
+                       "LOAD IN APPEND MODE"
+               MOVE 'Y' TO WS-RESTART-SW
+               OPEN I-O INVOICE-FILE
+               IF NOT WS-OUTFILE-SUCCESS
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "INVOICE-FILE I-O OPEN ERROR ON RESTART"
+                   PERFORM 800-PROGRAM-FAILED
+               END-IF
            ELSE
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
                DISPLAY "INVOICE-FILE OPENING ERROR"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           OPEN OUTPUT INV-EXCEPTION-FILE.
+           IF NOT WS-EXCPFILE-SUCCESS
+               DISPLAY "WS-EXCPFILE-SW=" WS-EXCPFILE-SW
+               DISPLAY "INV-EXCEPTION-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           PERFORM 040-READ-CHECKPOINT.
       *
            READ INVOICE-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
@@ -118,29 +320,201 @@
                PERFORM 800-PROGRAM-FAILED
            END-IF.
       *
+           PERFORM 850-CHECK-TRAILER-COUNT.
            PERFORM 900-COMPLETED-OK.
+      *
+       040-READ-CHECKPOINT.
+      *
+           MOVE 0 TO WS-CKPT-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPTFILE-SUCCESS
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-RUN-IN-PROGRESS
+                   MOVE CKPT-RECORD-COUNT TO WS-CKPT-SKIP-COUNT
+                   DISPLAY "CHECKPOINT FOUND IN PROGRESS - SKIPPING "
+                       WS-CKPT-SKIP-COUNT
+                       " ALREADY-LOADED RECORD(S)"
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO PRIOR CHECKPOINT-FILE FOUND - STARTING "
+                       "AT RECORD ONE"
+           END-IF.
+      *
+           ADD WS-CKPT-SKIP-COUNT WS-CHECKPOINT-INTERVAL
+               GIVING WS-NEXT-CHECKPOINT.
       *
        100-LOAD-PARA.
       *
-           WRITE INVOICE-FILE-RECORD FROM INVOICE-INPUT-RECORD.
-           DISPLAY "WRITE TO INVOICE-FILE".
+           IF INV-TRLR-MARKER = HIGH-VALUES
+               MOVE INV-TRLR-RECORD-COUNT TO WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-TRAILER-SW
+               MOVE 'Y' TO WS-EOF-SW-IN
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               IF WS-RECORD-COUNT <= WS-CKPT-SKIP-COUNT
+                   DISPLAY "CHECKPOINT SKIP - RECORD "
+                       WS-RECORD-COUNT " KEY=" INV-KEY
+                       " ALREADY LOADED"
+               ELSE
+                   PERFORM 125-VALIDATE-INPUT-RECORD
       *
-           READ INVOICE-INPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+                   IF WS-RECORD-INVALID
+                       PERFORM 130-WRITE-EXCEPTION-RECORD
+                       ADD 1 TO WS-REJECT-COUNT
+                   ELSE
+                       WRITE INVOICE-FILE-RECORD FROM
+                           INVOICE-INPUT-RECORD
       *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ INVOICE-INPUT-RECORD="
-               INVOICE-INPUT-RECORD
+                       IF WS-OUTFILE-SUCCESS
+                           DISPLAY "WRITE TO INVOICE-FILE - RECORD "
+                               WS-RECORD-COUNT " KEY=" INV-KEY
+                       ELSE IF WS-OUTFILE-DUPKEY
+                           DISPLAY "DUPLICATE KEY SKIPPED - RECORD "
+                               WS-RECORD-COUNT " KEY=" INV-KEY
+                           ADD 1 TO WS-SKIP-COUNT
+                       ELSE
+                           DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                           DISPLAY "WRITE ERROR SKIPPED - RECORD "
+                               WS-RECORD-COUNT " KEY=" INV-KEY
+                           ADD 1 TO WS-SKIP-COUNT
+                       END-IF
+                   END-IF
+      *
+                   IF WS-RECORD-COUNT >= WS-NEXT-CHECKPOINT
+                       PERFORM 150-WRITE-CHECKPOINT
+                       ADD WS-CHECKPOINT-INTERVAL TO WS-NEXT-CHECKPOINT
+                   END-IF
+               END-IF
+      *
+               READ INVOICE-INPUT
+                   AT END MOVE 'Y' TO WS-EOF-SW-IN
+               END-READ
+      *
+               IF WS-EOF-IN-NO THEN
+                   DISPLAY "NTH READ INVOICE-INPUT-RECORD="
+                   INVOICE-INPUT-RECORD
+               ELSE
+                   DISPLAY "EOF INVOICE-INPUT"
+               END-IF
+           END-IF.
+      *
+       125-VALIDATE-INPUT-RECORD.
+      *
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-EXCP-REASON.
+      *
+           IF INV-INVOICE-NUMBER OF INVOICE-INPUT-RECORD = ZEROS
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING INVOICE NUMBER" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+               AND (INV-CUSTOMER-NUMBER = SPACES OR ZEROS)
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING CUSTOMER NUMBER" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND INV-INVOICE-DATE = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING INVOICE DATE" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND INV-INVOICE-TOTAL NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "INVOICE TOTAL NOT NUMERIC" TO WS-EXCP-REASON
+           END-IF.
+      *
+       130-WRITE-EXCEPTION-RECORD.
+      *
+           DISPLAY "RECORD REJECTED - RECORD " WS-RECORD-COUNT
+               " KEY=" INV-KEY " REASON=" WS-EXCP-REASON.
+           MOVE INVOICE-INPUT-RECORD TO INVEXCP-INPUT-RECORD.
+           MOVE WS-EXCP-REASON       TO INVEXCP-REASON.
+           WRITE INV-EXCEPTION-RECORD.
+      *
+       150-WRITE-CHECKPOINT.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPTFILE-SUCCESS
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE 'N'             TO CKPT-COMPLETE-SW
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORD-COUNT
            ELSE
-               DISPLAY "EOF INVOICE-INPUT"
+               DISPLAY "WS-CKPTFILE-SW=" WS-CKPTFILE-SW
+               DISPLAY "CHECKPOINT-FILE WRITE ERROR - CONTINUING "
+                       "WITHOUT AN UPDATED CHECKPOINT"
+           END-IF.
+      *
+       850-CHECK-TRAILER-COUNT.
+      *
+           IF WS-TRAILER-NOT-FOUND
+               DISPLAY "NO TRAILER RECORD FOUND IN INVOICE-INPUT"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "TRAILER RECORD COUNT MISMATCH ON INVOICE-INPUT"
+               DISPLAY "EXPECTED COUNT = " WS-EXPECTED-COUNT
+               DISPLAY "ACTUAL COUNT   = " WS-RECORD-COUNT
+               PERFORM 800-PROGRAM-FAILED
+           ELSE
+               DISPLAY "TRAILER RECORD COUNT VERIFIED = "
+                   WS-RECORD-COUNT
            END-IF.
       *
        800-PROGRAM-FAILED.
+           IF WS-RUNFILE-IS-OPEN
+               MOVE 'F' TO RUNHIST-STATUS
+               PERFORM 950-WRITE-RUNHIST-RECORD
+           END-IF.
            DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
            DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
            COMPUTE WS-NBR = WS-NBR / WS-NBR.
       *
        900-COMPLETED-OK.
+           MOVE 'S' TO RUNHIST-STATUS.
+           PERFORM 950-WRITE-RUNHIST-RECORD.
+           PERFORM 960-WRITE-CHECKPOINT-COMPLETE.
+           DISPLAY "TOTAL RECORDS READ     = " WS-RECORD-COUNT.
+           DISPLAY "TOTAL RECORDS SKIPPED  = " WS-SKIP-COUNT.
+           DISPLAY "TOTAL RECORDS REJECTED = " WS-REJECT-COUNT.
            DISPLAY "PROGRAM COMPLETED OK".
            STOP RUN.
+      *
+       950-WRITE-RUNHIST-RECORD.
+      *
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-END-TIME-GROUP FROM TIME.
+      *
+           MOVE 'INVLOFEC'            TO RUNHIST-JOB-NAME.
+           MOVE WS-JOB-START-DATE     TO RUNHIST-START-DATE.
+           MOVE WS-JOB-START-TIME     TO RUNHIST-START-TIME.
+           MOVE WS-JOB-END-DATE       TO RUNHIST-END-DATE.
+           MOVE WS-JOB-END-TIME       TO RUNHIST-END-TIME.
+           MOVE WS-RECORD-COUNT       TO RUNHIST-RECORD-COUNT.
+      *
+           WRITE RUNHIST-RECORD.
+      *
+           IF NOT WS-RUNFILE-SUCCESS
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE WRITE ERROR"
+           END-IF.
+      *
+       960-WRITE-CHECKPOINT-COMPLETE.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPTFILE-SUCCESS
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE 'Y'             TO CKPT-COMPLETE-SW
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WS-CKPTFILE-SW=" WS-CKPTFILE-SW
+               DISPLAY "CHECKPOINT-FILE FINAL WRITE ERROR"
+           END-IF.
       *
\ No newline at end of file
