@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVXLFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Loads INVXFEC, the invoice line-item continuation-detail file,
+      *from a sequential extract the same way INVLOFEC loads INVFEC -
+      *one record in, one record out, keyed by INVX-INVOICE-NUMBER and
+      *INVX-LINE-NUMBER instead of INV-KEY. Meant to be run alongside
+      *INVLOFEC for any invoice whose INV-OVERFLOW-SW came out 'Y',
+      *carrying line items 11 and up that would not fit in the header
+      *record's ten OCCURS.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVX-INPUT ASSIGN TO INVXDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT INVX-FILE ASSIGN TO OUTXFILE
+               RECORD KEY IS INVX-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVX-INPUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS INVOICE-DETAIL-INPUT-RECORD.
+       01  INVOICE-DETAIL-INPUT-RECORD.
+      *
+           05  INVX-KEY.
+               10  INVX-INVOICE-NUMBER          PIC 9(06).
+               10  INVX-LINE-NUMBER             PIC 9(04).
+           05  INVX-PRODUCT-CODE                PIC X(10).
+           05  INVX-QUANTITY                    PIC S9(07).
+           05  INVX-UNIT-PRICE                  PIC S9(07)V99.
+           05  INVX-AMOUNT                      PIC S9(07)V99.
+      *
+       FD INVX-FILE
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS INVOICE-DETAIL-FILE-RECORD.
+       01  INVOICE-DETAIL-FILE-RECORD.
+      *
+           05  INVX-KEY-1.
+               10  INVX-INVOICE-NUMBER-1        PIC 9(06).
+               10  INVX-LINE-NUMBER-1           PIC 9(04).
+           05  INVX-PRODUCT-CODE-1              PIC X(10).
+           05  INVX-QUANTITY-1                  PIC S9(07).
+           05  INVX-UNIT-PRICE-1                PIC S9(07)V99.
+           05  INVX-AMOUNT-1                     PIC S9(07)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                 VALUE '00'.
+           88  WS-INFILE-EOF                     VALUE '10'.
+       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS                VALUE '00'.
+           88  WS-OUTFILE-IOERROR                VALUE '37'.
+           88  WS-OUTFILE-DUPKEY                 VALUE '22'.
+           88  WS-OUTFILE-EOF                    VALUE '10'.
+       01 WS-CM-REC                          PIC X(45).
+       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                      VALUE 'N'.
+           88  WS-EOF-IN-YES                     VALUE 'Y'.
+       01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-OUT-NO                     VALUE 'N'.
+           88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-RESTART-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-RECORD-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SKIP-COUNT                      PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW
+                         WS-CM-REC.
+      *
+           OPEN INPUT INVX-INPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "INVX-INPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "INVX-INPUT OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT INVX-FILE.
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "INVX-FILE OPEN SUCCESSFUL"
+           ELSE IF WS-OUTFILE-IOERROR
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "INVX-FILE ALREADY HAS DATA - RESTARTING LOAD "
+                       "IN APPEND MODE"
+               MOVE 'Y' TO WS-RESTART-SW
+               OPEN I-O INVX-FILE
+               IF NOT WS-OUTFILE-SUCCESS
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "INVX-FILE I-O OPEN ERROR ON RESTART"
+                   PERFORM 800-PROGRAM-FAILED
+               END-IF
+           ELSE
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "INVX-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVX-INPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "1ST READ INVOICE-DETAIL-INPUT-RECORD="
+               INVOICE-DETAIL-INPUT-RECORD
+      *
+               PERFORM 100-LOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN INVX-INPUT"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-LOAD-PARA.
+      *
+           ADD 1 TO WS-RECORD-COUNT.
+           WRITE INVOICE-DETAIL-FILE-RECORD FROM
+           INVOICE-DETAIL-INPUT-RECORD.
+      *
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "WRITE TO INVX-FILE - RECORD " WS-RECORD-COUNT
+                   " KEY=" INVX-KEY
+           ELSE IF WS-OUTFILE-DUPKEY
+               DISPLAY "DUPLICATE KEY SKIPPED - RECORD "
+                   WS-RECORD-COUNT " KEY=" INVX-KEY
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "WRITE ERROR SKIPPED - RECORD " WS-RECORD-COUNT
+                   " KEY=" INVX-KEY
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF.
+      *
+           READ INVX-INPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "NTH READ INVOICE-DETAIL-INPUT-RECORD="
+               INVOICE-DETAIL-INPUT-RECORD
+           ELSE
+               DISPLAY "EOF INVX-INPUT"
+           END-IF.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "TOTAL RECORDS READ    = " WS-RECORD-COUNT.
+           DISPLAY "TOTAL RECORDS SKIPPED = " WS-SKIP-COUNT.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
