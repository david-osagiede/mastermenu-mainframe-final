@@ -5,6 +5,32 @@
       *PROGRAM DESCRIPTION:
       *Checks to see if the PRD-FILE open successfully, if
       *it already had data loaded previously or if it failed
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  IF INVCTL-FILE ALREADY HAS DATA, REOPEN I-O
+      *                 AND CONTINUE THE LOAD IN APPEND MODE INSTEAD
+      *                 OF ABENDING. REPORT KEY AND RECORD NUMBER OF
+      *                 ANY RECORD THAT FAILS TO WRITE INSTEAD OF A
+      *                 BLIND WRITE WITH NO FILE STATUS CHECK.
+      *2026-08-09  DAO  ADD PRD-REORDER-POINT SO PURCHASING HAS A
+      *                 THRESHOLD TO REPORT LOW STOCK AGAINST. RECORD
+      *                 GROWS FROM 46 TO 53 BYTES.
+      *2026-08-09  DAO  CHECK INVCTL-INPUT FOR A TRAILER RECORD GIVING
+      *                 THE EXPECTED RECORD COUNT AND COMPARE IT TO
+      *                 THE COUNT ACTUALLY READ BEFORE COMPLETING, SO
+      *                 A TRUNCATED TRANSMISSION FILE IS CAUGHT HERE
+      *                 INSTEAD OF LOADING SILENTLY.
+      *2026-08-09  DAO  WRITE A ROW TO THE SHARED RUNHIST-FILE AT
+      *                 COMPLETION (OR ON ABEND) GIVING JOB NAME,
+      *                 START/END DATE-TIME, RECORD COUNT, AND
+      *                 SUCCESS/FAILURE, SO OPERATIONS HAS A
+      *                 PERSISTENT AUDIT TRAIL OF EVERY LOAD RUN.
+      *2026-08-09  DAO  VALIDATE PRD-PRODUCT-CODE, PRD-UNIT-PRICE, AND
+      *                 PRD-QUANTITY-ON-HAND ON EVERY INVCTL-INPUT
+      *                 RECORD BEFORE WRITING IT, AND REJECT ANY
+      *                 RECORD THAT FAILS TO A NEW PRD-EXCEPTION-FILE
+      *                 WITH A REASON INSTEAD OF LOADING IT SILENTLY.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *
@@ -18,12 +44,20 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT RUNHIST-FILE ASSIGN TO RUNHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNFILE-SW.
+
+           SELECT PRD-EXCEPTION-FILE ASSIGN TO PRDEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-SW.
       *
        DATA DIVISION.
        FILE SECTION.
        FD INVCTL-INPUT
            RECORDING MODE IS F
-           RECORD CONTAINS 46 CHARACTERS
+           RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS PRODUCT-MASTER-INPUT-RECORD.
        01  PRODUCT-MASTER-INPUT-RECORD.
       *
@@ -32,9 +66,33 @@
            05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
            05  PRD-UNIT-PRICE                  PIC S9(07)V99.
            05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
+       01  PRODUCT-MASTER-TRAILER-RECORD REDEFINES
+               PRODUCT-MASTER-INPUT-RECORD.
+      *
+           05  PRD-TRLR-MARKER                 PIC X(01).
+           05  PRD-TRLR-RECORD-COUNT           PIC 9(07).
+           05  FILLER                          PIC X(45).
+      *
+       FD RUNHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS RUNHIST-RECORD.
+       01  RUNHIST-RECORD.
+      *
+           05  RUNHIST-JOB-NAME              PIC X(08).
+           05  RUNHIST-START-DATE            PIC 9(08).
+           05  RUNHIST-START-TIME            PIC 9(06).
+           05  RUNHIST-END-DATE              PIC 9(08).
+           05  RUNHIST-END-TIME              PIC 9(06).
+           05  RUNHIST-RECORD-COUNT          PIC 9(07).
+           05  RUNHIST-STATUS                PIC X(01).
+               88  RUNHIST-SUCCESS               VALUE 'S'.
+               88  RUNHIST-FAILURE               VALUE 'F'.
       *
        FD INVCTL-FILE
-           RECORD CONTAINS 46 CHARACTERS
+           RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS PRODUCT-MASTER-FILE-RECORD.
        01  PRODUCT-MASTER-FILE-RECORD.
       *
@@ -43,6 +101,16 @@
            05  PRD-PRODUCT-DESCRIPTION-1         PIC X(20).
            05  PRD-UNIT-PRICE-1                  PIC S9(07)V99.
            05  PRD-QUANTITY-ON-HAND-1            PIC S9(07).
+           05  PRD-REORDER-POINT-1               PIC S9(07).
+      *
+       FD PRD-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS
+           DATA RECORD IS PRD-EXCEPTION-RECORD.
+       01  PRD-EXCEPTION-RECORD.
+      *
+           05  PRDEXCP-INPUT-RECORD          PIC X(53).
+           05  PRDEXCP-REASON                PIC X(40).
       *
        WORKING-STORAGE SECTION.
        01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
@@ -51,14 +119,42 @@
        01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                VALUE '00'.
            88  WS-OUTFILE-IOERROR                VALUE '37'.
+           88  WS-OUTFILE-DUPKEY                 VALUE '22'.
            88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(46).
+       01 WS-CM-REC                          PIC X(53).
        01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
            88  WS-EOF-IN-NO                      VALUE 'N'.
            88  WS-EOF-IN-YES                     VALUE 'Y'.
        01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
            88  WS-EOF-OUT-NO                     VALUE 'N'.
            88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-RESTART-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-MODE                   VALUE 'Y'.
+       01 WS-RECORD-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SKIP-COUNT                      PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-REJECT-COUNT                    PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-EXPECTED-COUNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-TRAILER-SW                      PIC X(01)  VALUE 'N'.
+           88  WS-TRAILER-FOUND                  VALUE 'Y'.
+           88  WS-TRAILER-NOT-FOUND              VALUE 'N'.
+       01 WS-RUNFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-RUNFILE-SUCCESS                VALUE '00'.
+       01 WS-RUNFILE-OPEN-SW                 PIC X(01)  VALUE 'N'.
+           88  WS-RUNFILE-IS-OPEN                VALUE 'Y'.
+       01 WS-EXCPFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-EXCPFILE-SUCCESS               VALUE '00'.
+       01 WS-VALID-SW                        PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                   VALUE 'Y'.
+           88  WS-RECORD-INVALID                 VALUE 'N'.
+       01 WS-EXCP-REASON                     PIC X(40)  VALUE SPACES.
+       01 WS-JOB-START-DATE                  PIC 9(08)  VALUE 0.
+       01 WS-JOB-START-TIME-GROUP.
+           05  WS-JOB-START-TIME             PIC 9(06).
+           05  FILLER                        PIC 9(02).
+       01 WS-JOB-END-DATE                    PIC 9(08)  VALUE 0.
+       01 WS-JOB-END-TIME-GROUP.
+           05  WS-JOB-END-TIME               PIC 9(06).
+           05  FILLER                        PIC 9(02).
        01 WS-NBR                             PIC 9      VALUE 0.
       *
        PROCEDURE DIVISION.
@@ -66,6 +162,18 @@
            MOVE SPACE TO WS-INFILE-SW
                          WS-OUTFILE-SW
                          WS-CM-REC.
+      *
+           OPEN EXTEND RUNHIST-FILE.
+           IF WS-RUNFILE-SUCCESS
+               DISPLAY "RUNHIST-FILE OPEN SUCCESSFUL"
+               MOVE 'Y' TO WS-RUNFILE-OPEN-SW
+               ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-JOB-START-TIME-GROUP FROM TIME
+           ELSE
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            OPEN INPUT INVCTL-INPUT.
            IF WS-INFILE-SUCCESS
@@ -81,16 +189,27 @@
                DISPLAY "PRD-FILE OPEN SUCCESSFUL"
            ELSE IF WS-OUTFILE-IOERROR
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "PRD-FILE IOERROR - OPEN OUTPUT SHOULD BE "
-                       "OPEN INPUT OR I-O OR EXTEND  "
-               DISPLAY "- DATA MAY ALREADY HAVE BEEN LOADED PREVIOUSLY"
-               DISPLAY "- DELETE AND INITIALIZE FILE TO RELOAD DATA"
-               PERFORM 800-PROGRAM-FAILED
+               DISPLAY "PRD-FILE ALREADY HAS DATA - RESTARTING LOAD "
+                       "IN APPEND MODE"
+               MOVE 'Y' TO WS-RESTART-SW
+               OPEN I-O INVCTL-FILE
+               IF NOT WS-OUTFILE-SUCCESS
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "PRD-FILE I-O OPEN ERROR ON RESTART"
+                   PERFORM 800-PROGRAM-FAILED
+               END-IF
            ELSE
                DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
                DISPLAY "PRD-FILE OPENING ERROR"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           OPEN OUTPUT PRD-EXCEPTION-FILE.
+           IF NOT WS-EXCPFILE-SUCCESS
+               DISPLAY "WS-EXCPFILE-SW=" WS-EXCPFILE-SW
+               DISPLAY "PRD-EXCEPTION-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            READ INVCTL-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
@@ -106,30 +225,132 @@
                PERFORM 800-PROGRAM-FAILED
            END-IF.
       *
+           PERFORM 850-CHECK-TRAILER-COUNT.
            PERFORM 900-COMPLETED-OK.
       *
        100-LOAD-PARA.
       *
-           WRITE PRODUCT-MASTER-FILE-RECORD FROM
-           PRODUCT-MASTER-INPUT-RECORD.
-           DISPLAY "WRITE TO PRD-FILE".
+           IF PRD-TRLR-MARKER = HIGH-VALUES
+               MOVE PRD-TRLR-RECORD-COUNT TO WS-EXPECTED-COUNT
+               MOVE 'Y' TO WS-TRAILER-SW
+               MOVE 'Y' TO WS-EOF-SW-IN
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 125-VALIDATE-INPUT-RECORD
       *
-           READ INVCTL-INPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+               IF WS-RECORD-INVALID
+                   PERFORM 130-WRITE-EXCEPTION-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   WRITE PRODUCT-MASTER-FILE-RECORD FROM
+                   PRODUCT-MASTER-INPUT-RECORD
       *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ PRDCTL-INPUT-RECORD="
-               PRODUCT-MASTER-INPUT-RECORD
+                   IF WS-OUTFILE-SUCCESS
+                       DISPLAY "WRITE TO PRD-FILE - RECORD "
+                           WS-RECORD-COUNT " KEY=" PRD-KEY
+                   ELSE IF WS-OUTFILE-DUPKEY
+                       DISPLAY "DUPLICATE KEY SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" PRD-KEY
+                       ADD 1 TO WS-SKIP-COUNT
+                   ELSE
+                       DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                       DISPLAY "WRITE ERROR SKIPPED - RECORD "
+                           WS-RECORD-COUNT " KEY=" PRD-KEY
+                       ADD 1 TO WS-SKIP-COUNT
+                   END-IF
+               END-IF
+      *
+               READ INVCTL-INPUT
+                   AT END MOVE 'Y' TO WS-EOF-SW-IN
+               END-READ
+      *
+               IF WS-EOF-IN-NO THEN
+                   DISPLAY "NTH READ PRDCTL-INPUT-RECORD="
+                   PRODUCT-MASTER-INPUT-RECORD
+               ELSE
+                   DISPLAY "EOF PRD-INPUT"
+               END-IF
+           END-IF.
+      *
+       125-VALIDATE-INPUT-RECORD.
+      *
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-EXCP-REASON.
+      *
+           IF PRD-PRODUCT-CODE OF PRODUCT-MASTER-INPUT-RECORD = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "MISSING PRODUCT CODE" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND PRD-UNIT-PRICE NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "UNIT PRICE NOT NUMERIC" TO WS-EXCP-REASON
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND PRD-QUANTITY-ON-HAND NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "QUANTITY ON HAND NOT NUMERIC" TO WS-EXCP-REASON
+           END-IF.
+      *
+       130-WRITE-EXCEPTION-RECORD.
+      *
+           DISPLAY "RECORD REJECTED - RECORD " WS-RECORD-COUNT
+               " KEY=" PRD-KEY " REASON=" WS-EXCP-REASON.
+           MOVE PRODUCT-MASTER-INPUT-RECORD TO PRDEXCP-INPUT-RECORD.
+           MOVE WS-EXCP-REASON               TO PRDEXCP-REASON.
+           WRITE PRD-EXCEPTION-RECORD.
+      *
+       850-CHECK-TRAILER-COUNT.
+      *
+           IF WS-TRAILER-NOT-FOUND
+               DISPLAY "NO TRAILER RECORD FOUND IN PRD-INPUT"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "TRAILER RECORD COUNT MISMATCH ON PRD-INPUT"
+               DISPLAY "EXPECTED COUNT = " WS-EXPECTED-COUNT
+               DISPLAY "ACTUAL COUNT   = " WS-RECORD-COUNT
+               PERFORM 800-PROGRAM-FAILED
            ELSE
-               DISPLAY "EOF PRD-INPUT"
+               DISPLAY "TRAILER RECORD COUNT VERIFIED = "
+                   WS-RECORD-COUNT
            END-IF.
       *
        800-PROGRAM-FAILED.
+           IF WS-RUNFILE-IS-OPEN
+               MOVE 'F' TO RUNHIST-STATUS
+               PERFORM 950-WRITE-RUNHIST-RECORD
+           END-IF.
            DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
            DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
            COMPUTE WS-NBR = WS-NBR / WS-NBR.
       *
        900-COMPLETED-OK.
+           MOVE 'S' TO RUNHIST-STATUS.
+           PERFORM 950-WRITE-RUNHIST-RECORD.
+           DISPLAY "TOTAL RECORDS READ     = " WS-RECORD-COUNT.
+           DISPLAY "TOTAL RECORDS SKIPPED  = " WS-SKIP-COUNT.
+           DISPLAY "TOTAL RECORDS REJECTED = " WS-REJECT-COUNT.
            DISPLAY "PROGRAM COMPLETED OK".
            STOP RUN.
+      *
+       950-WRITE-RUNHIST-RECORD.
+      *
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-END-TIME-GROUP FROM TIME.
+      *
+           MOVE 'PRDLOFEC'            TO RUNHIST-JOB-NAME.
+           MOVE WS-JOB-START-DATE     TO RUNHIST-START-DATE.
+           MOVE WS-JOB-START-TIME     TO RUNHIST-START-TIME.
+           MOVE WS-JOB-END-DATE       TO RUNHIST-END-DATE.
+           MOVE WS-JOB-END-TIME       TO RUNHIST-END-TIME.
+           MOVE WS-RECORD-COUNT       TO RUNHIST-RECORD-COUNT.
+      *
+           WRITE RUNHIST-RECORD.
+      *
+           IF NOT WS-RUNFILE-SUCCESS
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE WRITE ERROR"
+           END-IF.
       *
\ No newline at end of file
