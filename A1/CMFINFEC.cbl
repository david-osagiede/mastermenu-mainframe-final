@@ -5,6 +5,16 @@
       *PROGRAM DESCRIPTION:
       *Checks to see if the CM-FILE open successfully
       *or if it failed
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP TO THE CUSTOMER
+      *                 RECORD. RECORD GROWS FROM 118 TO 180 BYTES.
+      *2026-08-09  DAO  ADD A ONE-BYTE STATUS FLAG TO THE CUSTOMER
+      *                 RECORD. RECORD GROWS FROM 180 TO 181 BYTES.
+      *2026-08-09  DAO  ADD PHONE, EMAIL, AND CREDIT-LIMIT FIELDS TO
+      *                 THE CUSTOMER RECORD. RECORD GROWS FROM 181 TO
+      *                 232 BYTES.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *
@@ -18,7 +28,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD CM-FILE
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 232 CHARACTERS
            DATA RECORD IS CM-FILE-RECORD.
        01 CM-FILE-RECORD.
            05  CM-KEY.
@@ -29,12 +39,20 @@
            05  CM-CITY                        PIC X(20).
            05  CM-STATE                       PIC X(2).
            05  CM-ZIP-CODE                    PIC X(10).
+           05  CM-SHIPTO-ADDRESS              PIC X(30).
+           05  CM-SHIPTO-CITY                 PIC X(20).
+           05  CM-SHIPTO-STATE                PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE             PIC X(10).
+           05  CM-STATUS                      PIC X(1).
+           05  CM-PHONE                       PIC X(12).
+           05  CM-EMAIL                       PIC X(30).
+           05  CM-CREDIT-LIMIT                PIC S9(07)V99.
       *
        WORKING-STORAGE SECTION.
        01 WS-OUTFILE-SW                       PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                 VALUE '00'.
            88  WS-OUTFILE-EOF                     VALUE '10'.
-       01 WS-CM-REC                           PIC X(118).
+       01 WS-CM-REC                           PIC X(232).
        01 WS-EOF-SW                           PIC X(01)  VALUE 'N'.
            88  WS-EOF-NO                          VALUE 'N'.
            88  WS-EOF-YES                         VALUE 'Y'.
