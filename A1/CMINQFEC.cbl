@@ -3,6 +3,53 @@
        PROGRAM-ID.  CMINQFEC.
        AUTHOR. David Osagiede.
        DATE-WRITTEN. 1/13/2023.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ADD PF5-PF8 BROWSE KEYS (FIRST/LAST/PREV/NEXT
+      *                 CUSTOMER) TO MATCH THE A5 VERSION OF THIS
+      *                 PROGRAM. COMMUNICATION-AREA NOW CARRIES THE
+      *                 CURRENT CUSTOMER NUMBER SO BROWSE POSITION
+      *                 SURVIVES ACROSS PSEUDO-CONVERSATIONAL SCREENS.
+      *2026-08-09  DAO  ADD PF9 NAME SEARCH - BROWSES CMFFECN (THE
+      *                 CM-LAST-NAME ALTERNATE INDEX PATH BUILT BY
+      *                 CMFLOFEC) AND LISTS UP TO 5 MATCHES SO THE
+      *                 USER CAN COPY THE CUSTOMER NUMBER THEY WANT
+      *                 INTO CUSTNOI AND DRILL IN AS USUAL.
+      *2026-08-09  DAO  ADD PF10 ORDER HISTORY - BROWSES INVFECC (THE
+      *                 INV-CUSTOMER-NUMBER-1 ALTERNATE INDEX PATH
+      *                 BUILT BY INVLOFEC) FOR THE CUSTOMER CURRENTLY
+      *                 ON SCREEN AND LISTS UP TO 5 INVOICE NUMBERS,
+      *                 DATES, AND TOTALS.
+      *2026-08-09  DAO  DISPLAY THE NEW SHIP-TO ADDRESS GROUP ALONGSIDE
+      *                 THE EXISTING BILL-TO ADDRESS.
+      *2026-08-09  DAO  DISPLAY THE NEW CUSTOMER STATUS FLAG.
+      *2026-08-09  DAO  DISPLAY THE NEW PHONE, EMAIL, AND CREDIT-LIMIT
+      *                 FIELDS.
+      *2026-08-09  DAO  FLAG A NEGATIVE (CREDIT MEMO) ORDER TOTAL ON
+      *                 THE ORDER-HISTORY LIST WITH A TRAILING CR
+      *                 INDICATOR INSTEAD OF A BARE MINUS SIGN.
+      *2026-08-09  DAO  RESOLVE CMFFEC/CMFFECN/INVFECC/INQMFEC/INQSFEC
+      *                 AT TASK STARTUP BY LINKING TO GETRSFEC INSTEAD
+      *                 OF CODING THE FEC-SUFFIXED LITERAL DIRECTLY ON
+      *                 EVERY EXEC CICS COMMAND.
+      *2026-08-09  DAO  SKIP CLOSED ACCOUNTS WHEN PAGING THE CUSTOMER
+      *                 BROWSE WITH PF5-PF8 SO STAFF DON'T HAVE TO
+      *                 CLICK PAST EVERY CUSTOMER THAT HAS EVER BEEN
+      *                 CLOSED. AN ALL-CLOSED FILE STILL FALLS OFF THE
+      *                 END OF THE BROWSE NORMALLY AND SHOWS THE USUAL
+      *                 "NO MORE RECORDS" / SPACES MESSAGE.
+      *2026-08-09  DAO  VALIDATE THE INCOMING COMMAREA LENGTH INSTEAD OF
+      *                 ACCEPTING ANY NON-ZERO EIBCALEN, TO MATCH THE A5
+      *                 COPY OF THIS PROGRAM. ALSO BRING PF3 AND PF4 IN
+      *                 LINE WITH THE A5 COPY: PF3/PF12 NOW RETURNS TO
+      *                 THE MASTER MENU VIA XCTL INSTEAD OF ENDING THE
+      *                 CICS SESSION, AND PF4 JUMPS STRAIGHT TO CUSTOMER
+      *                 MAINTENANCE.
+      *2026-08-09  DAO  FINISH THE CMFFEC CUTOVER TO GETRSFEC: THE FILE
+      *                 OPEN/CLOSE PARAGRAPHS WERE STILL CODING THE
+      *                 LITERAL DIRECTLY WHILE EVERY OTHER EXEC CICS
+      *                 COMMAND IN THIS PROGRAM ALREADY USED
+      *                 RESNM-CMF-FILE.
       *
        ENVIRONMENT DIVISION.
       *
@@ -15,8 +62,6 @@
            05 WS-NO-CNST                      PIC X VALUE 'N'.
            05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
            05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
-           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
-               VALUE 'Session ended'.
       *
        01 WS-CMF-FILE-STATUS-INFO.
            05 WS-CMF-OPEN                     PIC X.
@@ -24,6 +69,13 @@
                88 WS-CMF-CLOSED-88                  VALUE 'Y'.
            05 WS-CMF-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
            05 WS-CMF-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
       *
        COPY ERRPARMS.
       *
@@ -32,19 +84,45 @@
       *
            05  VALID-DATA-SW               PIC X    VALUE 'Y'.
                88 VALID-DATA                        VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X    VALUE 'Y'.
+               88 CUSTOMER-FOUND                    VALUE 'Y'.
+           05  NAME-MATCH-FOUND-SW         PIC X    VALUE 'N'.
+               88 NAME-MATCH-FOUND                  VALUE 'Y'.
+           05  ORDER-FOUND-SW              PIC X    VALUE 'N'.
+               88 ORDER-FOUND                       VALUE 'Y'.
       *
        01  FLAGS.
       *
+           05  DISPLAY-FLAG                PIC X.
+               88  DISPLAY-NEW-CUSTOMER             VALUE '1'.
+               88  DISPLAY-SPACES                   VALUE '2'.
+               88  DISPLAY-LOW-VALUES               VALUE '3'.
            05  SEND-FLAG                   PIC X.
                88  SEND-ERASE                       VALUE '1'.
                88  SEND-DATAONLY                    VALUE '2'.
                88  SEND-DATAONLY-ALARM              VALUE '3'.
       *
-       01  COMMUNICATION-AREA              PIC X.
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CUSTOMER-NUMBER          PIC X(06).
+      *
+       01  SUBSCRIPTS.
+           05  SRCH-SUB                    PIC 9(01).
+           05  ORD-SUB                     PIC 9(01).
+      *
+       01  WS-SRCH-LAST-NAME               PIC X(30).
+      *
+       01  WS-ORD-TOTAL-EDIT               PIC Z(6)9.99CR.
+      *
+       01  WS-CREDLIM-EDIT                 PIC -(6)9.99.
       *
        01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+      *
+       COPY RESNMCOM.
       *
        COPY CMFFEC.
+      *
+       COPY INVOICE.
       *
        COPY INQSFEC.
       *
@@ -52,21 +130,43 @@
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                     PIC X.
+       01  DFHCOMMAREA                     PIC X(06).
       *
        PROCEDURE DIVISION.
       *
        0000-PROCESS-CUSTOMER-INQUIRY.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           IF EIBCALEN > ZERO
+               IF EIBCALEN = LENGTH OF COMMUNICATION-AREA
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+               ELSE
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'               TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'BAD COMMAREA LENGTH' TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'PROGRAM=CMINQFEC'    TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'EXPECTED LEN=6'      TO WS-HA-EXEC-TEXT-T5
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-LENGERR)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T8
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
       *
            EVALUATE TRUE
       *
                WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
                    MOVE LOW-VALUE TO INQMFECO
                    MOVE 'IFEC'    TO TRANIDO
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-CUSTOMER-MAP
       *
                WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
                    MOVE LOW-VALUE TO INQMFECO
                    MOVE 'IFEC'    TO TRANIDO
                    SET SEND-ERASE TO TRUE
@@ -76,14 +176,35 @@
                    CONTINUE
       *
       *
-           WHEN EIBAID = DFHPF3 OR DFHPF12
-               PERFORM 8100-CMF-CLOSE
-      *        PERFORM 8200-MENU-RETURN
-               PERFORM 8300-SEND-TERMINATION-MSG
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-CMF-CLOSE
+                   EXEC CICS
+                       XCTL PROGRAM(RESNM-UUMEN-PGM)
+                   END-EXEC
       *
+               WHEN EIBAID = DFHPF4
+                   PERFORM 8350-JUMP-TO-MAINTENANCE
       *
                WHEN EIBAID = DFHENTER
                    PERFORM 1000-PROCESS-CUSTOMER-MAP
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2000-DISPLAY-FIRST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF6
+                   PERFORM 3000-DISPLAY-LAST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-SEARCH-BY-LAST-NAME
+      *
+               WHEN EIBAID = DFHPF10
+                   PERFORM 7000-DISPLAY-ORDER-HISTORY
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO INQMFECO
@@ -97,6 +218,15 @@
                RETURN TRANSID('IFEC')
                       COMMAREA(COMMUNICATION-AREA)
            END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
       *
        1000-PROCESS-CUSTOMER-MAP.
       *
@@ -116,8 +246,8 @@
        1100-RECEIVE-CUSTOMER-MAP.
       *
            EXEC CICS
-               RECEIVE MAP('INQMFEC')
-                       MAPSET('INQSFEC')
+               RECEIVE MAP(RESNM-INQM-MAP)
+                       MAPSET(RESNM-INQS-MAPSET)
                        INTO(INQMFECI)
            END-EXEC.
       *
@@ -136,19 +266,20 @@
            PERFORM 8000-CMF-OPEN.
       *
            EXEC CICS
-               READ FILE('CMFFEC')
+               READ FILE(RESNM-CMF-FILE)
                     INTO(WS-CUSTOMER-MASTER-RECORD)
                     RIDFLD(CUSTNOI)
                     RESP(WS-RESPONSE-CODE)
            END-EXEC.
            EXEC CICS
-               READ FILE('CMFFEC')
+               READ FILE(RESNM-CMF-FILE)
                     INTO(WS-CUSTOMER-MASTER-RECORD)
                     RIDFLD(CUSTNOI)
                     RESP(WS-RESPONSE-CODE)
            END-EXEC.
       *
            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
                MOVE SPACE            TO MESSAGEO
                MOVE WS-CM-LAST-NAME  TO LNAMEO
                MOVE WS-CM-FIRST-NAME TO FNAMEO
@@ -156,8 +287,19 @@
                MOVE WS-CM-CITY       TO CITYO
                MOVE WS-CM-STATE      TO STATEO
                MOVE WS-CM-ZIP-CODE   TO ZIPCODEO
+               MOVE WS-CM-SHIPTO-ADDRESS  TO SHIPADDRO
+               MOVE WS-CM-SHIPTO-CITY     TO SHIPCITYO
+               MOVE WS-CM-SHIPTO-STATE    TO SHIPSTATEO
+               MOVE WS-CM-SHIPTO-ZIP-CODE TO SHIPZIPO
+               MOVE WS-CM-STATUS     TO STATUSO
+               MOVE WS-CM-PHONE      TO PHONEO
+               MOVE WS-CM-EMAIL      TO EMAILO
+               MOVE WS-CM-CREDIT-LIMIT TO WS-CREDLIM-EDIT
+               MOVE WS-CREDLIM-EDIT  TO CREDLIMO
+               MOVE WS-CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
            ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
                MOVE 'N' TO VALID-DATA-SW
+               MOVE 'N' TO CUSTOMER-FOUND-SW
                MOVE 'That customer does not exist.' TO MESSAGEO
                MOVE SPACE TO LNAMEO
                              FNAMEO
@@ -165,6 +307,14 @@
                              CITYO
                              STATEO
                              ZIPCODEO
+                             SHIPADDRO
+                             SHIPCITYO
+                             SHIPSTATEO
+                             SHIPZIPO
+                             STATUSO
+                             PHONEO
+                             EMAILO
+                             CREDLIMO
            ELSE
                EXEC CICS
                    ABEND
@@ -176,27 +326,413 @@
            EVALUATE TRUE
                WHEN SEND-ERASE
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             ERASE
                        END-EXEC
                WHEN SEND-DATAONLY
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             DATAONLY
                        END-EXEC
                WHEN SEND-DATAONLY-ALARM
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             DATAONLY
                             ALARM
                        END-EXEC
            END-EVALUATE.
+      *
+       1350-DISPLAY-CUSTOMER-RESULTS.
+      *
+           IF DISPLAY-NEW-CUSTOMER
+               MOVE WS-CM-CUSTOMER-NUMBER TO CUSTNOO
+               MOVE WS-CM-LAST-NAME       TO LNAMEO
+               MOVE WS-CM-FIRST-NAME      TO FNAMEO
+               MOVE WS-CM-ADDRESS         TO ADDRO
+               MOVE WS-CM-CITY            TO CITYO
+               MOVE WS-CM-STATE           TO STATEO
+               MOVE WS-CM-ZIP-CODE        TO ZIPCODEO
+               MOVE WS-CM-SHIPTO-ADDRESS  TO SHIPADDRO
+               MOVE WS-CM-SHIPTO-CITY     TO SHIPCITYO
+               MOVE WS-CM-SHIPTO-STATE    TO SHIPSTATEO
+               MOVE WS-CM-SHIPTO-ZIP-CODE TO SHIPZIPO
+               MOVE WS-CM-STATUS          TO STATUSO
+               MOVE WS-CM-PHONE           TO PHONEO
+               MOVE WS-CM-EMAIL           TO EMAILO
+               MOVE WS-CM-CREDIT-LIMIT    TO WS-CREDLIM-EDIT
+               MOVE WS-CREDLIM-EDIT       TO CREDLIMO
+               MOVE SPACE                 TO MESSAGEO
+               SET SEND-DATAONLY          TO TRUE
+           ELSE IF DISPLAY-SPACES
+               MOVE LOW-VALUE TO CUSTNOO
+               MOVE SPACE     TO LNAMEO
+                                 FNAMEO
+                                 ADDRO
+                                 CITYO
+                                 STATEO
+                                 ZIPCODEO
+                                 SHIPADDRO
+                                 SHIPCITYO
+                                 SHIPSTATEO
+                                 SHIPZIPO
+                                 STATUSO
+                                 PHONEO
+                                 EMAILO
+                                 CREDLIMO
+               SET SEND-DATAONLY-ALARM TO TRUE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+           END-IF.
+      *
+           PERFORM 1400-SEND-CUSTOMER-MAP.
+      *
+       2000-DISPLAY-FIRST-CUSTOMER.
+      *
+           MOVE LOW-VALUE TO WS-CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE TO INQMFECO.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT WS-CM-STATUS-CLOSED
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               MOVE WS-CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+           END-IF.
+           PERFORM 1350-DISPLAY-CUSTOMER-RESULTS.
+      *
+       2100-START-CUSTOMER-BROWSE.
+      *
+           PERFORM 8000-CMF-OPEN.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-CMF-FILE)
+                       RIDFLD(WS-CM-CUSTOMER-NUMBER)
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'There are no customers in the file.'
+                   TO MESSAGEO
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       2200-READ-NEXT-CUSTOMER.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-CMF-FILE)
+                        INTO(WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-CM-CUSTOMER-NUMBER)
+                        RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE WS-RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-HANDLE-ABEND
+           END-EVALUATE.
+      *
+       2300-END-CUSTOMER-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-CMF-FILE)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       3000-DISPLAY-LAST-CUSTOMER.
+      *
+           MOVE HIGH-VALUE TO WS-CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE  TO INQMFECO.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT WS-CM-STATUS-CLOSED
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               MOVE WS-CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+           END-IF.
+           PERFORM 1350-DISPLAY-CUSTOMER-RESULTS.
+      *
+       3100-READ-PREV-CUSTOMER.
+      *
+           EXEC CICS
+               READPREV FILE(RESNM-CMF-FILE)
+                        INTO(WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-CM-CUSTOMER-NUMBER)
+                        RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE WS-RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-HANDLE-ABEND
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-CUSTOMER.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO WS-CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE          TO INQMFECO.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT WS-CM-STATUS-CLOSED
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               MOVE WS-CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+           END-IF.
+           PERFORM 1350-DISPLAY-CUSTOMER-RESULTS.
+      *
+       5000-DISPLAY-NEXT-CUSTOMER.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO WS-CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE          TO INQMFECO.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT WS-CM-STATUS-CLOSED
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               MOVE WS-CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+           END-IF.
+           PERFORM 1350-DISPLAY-CUSTOMER-RESULTS.
+      *
+       6000-SEARCH-BY-LAST-NAME.
+      *
+           PERFORM 1100-RECEIVE-CUSTOMER-MAP.
+           PERFORM 6050-CLEAR-SEARCH-RESULTS.
+      *
+           IF SRCHLNAMEI = SPACE OR LOW-VALUE
+               MOVE 'You must enter a last name to search.'
+                   TO MESSAGEO
+           ELSE
+               MOVE SRCHLNAMEI TO WS-SRCH-LAST-NAME
+               PERFORM 6100-START-NAME-BROWSE
+               PERFORM 6200-COLLECT-NAME-MATCH
+                   UNTIL NOT NAME-MATCH-FOUND OR SRCH-SUB = 5
+               PERFORM 6300-END-NAME-BROWSE
+               IF SRCH-SUB = 0
+                   MOVE 'No customers found with that last name.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1400-SEND-CUSTOMER-MAP.
+      *
+       6050-CLEAR-SEARCH-RESULTS.
+      *
+           MOVE 0 TO SRCH-SUB.
+           PERFORM 6060-CLEAR-SEARCH-ROW
+               VARYING SRCH-SUB FROM 1 BY 1 UNTIL SRCH-SUB > 5.
+           MOVE 0 TO SRCH-SUB.
+      *
+       6060-CLEAR-SEARCH-ROW.
+      *
+           MOVE LOW-VALUE TO SRCHCUSTNOO(SRCH-SUB)
+                             SRCHNAMEO(SRCH-SUB).
+      *
+       6100-START-NAME-BROWSE.
+      *
+           PERFORM 8000-CMF-OPEN.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-CMF-NAME-PATH)
+                       RIDFLD(WS-SRCH-LAST-NAME)
+                       GTEQ
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO NAME-MATCH-FOUND-SW
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO NAME-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       6200-COLLECT-NAME-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-CMF-NAME-PATH)
+                        INTO(WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-SRCH-LAST-NAME)
+                        RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-LAST-NAME = WS-SRCH-LAST-NAME
+                   ADD 1 TO SRCH-SUB
+                   MOVE WS-CM-CUSTOMER-NUMBER TO SRCHCUSTNOO(SRCH-SUB)
+                   STRING WS-CM-LAST-NAME DELIMITED BY SPACE
+                          ', '            DELIMITED BY SIZE
+                          WS-CM-FIRST-NAME DELIMITED BY SPACE
+                          INTO SRCHNAMEO(SRCH-SUB)
+                   MOVE 'Y' TO NAME-MATCH-FOUND-SW
+               ELSE
+                   MOVE 'N' TO NAME-MATCH-FOUND-SW
+               END-IF
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO NAME-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       6300-END-NAME-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-CMF-NAME-PATH)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       7000-DISPLAY-ORDER-HISTORY.
+      *
+           PERFORM 7050-CLEAR-ORDER-RESULTS.
+      *
+           IF CA-CUSTOMER-NUMBER = LOW-VALUE OR SPACE
+               MOVE 'You must display a customer before viewing '
+                    'order history.' TO MESSAGEO
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO INV-CUSTOMER-NUMBER
+               PERFORM 7100-START-ORDER-BROWSE
+               PERFORM 7200-COLLECT-ORDER-MATCH
+                   UNTIL NOT ORDER-FOUND OR ORD-SUB = 5
+               PERFORM 7300-END-ORDER-BROWSE
+               IF ORD-SUB = 0
+                   MOVE 'This customer has no orders on file.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1400-SEND-CUSTOMER-MAP.
+      *
+       7050-CLEAR-ORDER-RESULTS.
+      *
+           MOVE 0 TO ORD-SUB.
+           PERFORM 7060-CLEAR-ORDER-ROW
+               VARYING ORD-SUB FROM 1 BY 1 UNTIL ORD-SUB > 5.
+           MOVE 0 TO ORD-SUB.
+      *
+       7060-CLEAR-ORDER-ROW.
+      *
+           MOVE LOW-VALUE TO ORDINVNOO(ORD-SUB)
+                             ORDDATEO(ORD-SUB)
+                             ORDTOTALO(ORD-SUB).
+      *
+       7100-START-ORDER-BROWSE.
+      *
+           PERFORM 8200-INVFECC-OPEN.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-INV-CUST-PATH)
+                       RIDFLD(INV-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO ORDER-FOUND-SW
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO ORDER-FOUND-SW
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       7200-COLLECT-ORDER-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-INV-CUST-PATH)
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-CUSTOMER-NUMBER)
+                        RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF INV-CUSTOMER-NUMBER = CA-CUSTOMER-NUMBER
+                   ADD 1 TO ORD-SUB
+                   MOVE INV-INVOICE-NUMBER TO ORDINVNOO(ORD-SUB)
+                   MOVE INV-INVOICE-DATE   TO ORDDATEO(ORD-SUB)
+                   MOVE INV-INVOICE-TOTAL  TO WS-ORD-TOTAL-EDIT
+                   MOVE WS-ORD-TOTAL-EDIT  TO ORDTOTALO(ORD-SUB)
+                   MOVE 'Y' TO ORDER-FOUND-SW
+               ELSE
+                   MOVE 'N' TO ORDER-FOUND-SW
+               END-IF
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO ORDER-FOUND-SW
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       7300-END-ORDER-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-INV-CUST-PATH)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
       * ADD NEW PARAGRAPHS
       *
        8000-CMF-OPEN.
@@ -213,7 +749,7 @@
            MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               INQUIRE FILE('CMFFEC')
+               INQUIRE FILE(RESNM-CMF-FILE)
                    OPENSTATUS(WS-CMF-OPEN-STATUS)
                    ENABLESTATUS(WS-CMF-ENABLE-STATUS)
                    RESP        (WS-RESPONSE-CODE)
@@ -224,7 +760,7 @@
                MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
                MOVE 'FILE=CMFFEC'             TO WS-HA-EXEC-TEXT-T5
                EXEC CICS
-                   SET FILE('CMFFEC') OPEN
+                   SET FILE(RESNM-CMF-FILE) OPEN
                END-EXEC
                MOVE 'Y' TO WS-CMF-OPEN
            ELSE IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
@@ -248,7 +784,7 @@
            MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               INQUIRE FILE    ('CMFFEC')
+               INQUIRE FILE    (RESNM-CMF-FILE)
                    OPENSTATUS  (WS-CMF-OPEN-STATUS)
                    ENABLESTATUS(WS-CMF-ENABLE-STATUS)
                    RESP        (WS-RESPONSE-CODE)
@@ -258,9 +794,9 @@
            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
                IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
                    MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
-                   MOVE 'FILE=CMFFD9'         TO WS-HA-EXEC-TEXT-T5
+                   MOVE 'FILE=CMFFEC'         TO WS-HA-EXEC-TEXT-T5
                    EXEC CICS
-                       SET FILE ('CMFFEC') CLOSED
+                       SET FILE (RESNM-CMF-FILE) CLOSED
                    END-EXEC
                    MOVE WS-CLOSED-CNST        TO WS-CMF-OPEN
                END-IF
@@ -268,16 +804,46 @@
                PERFORM 9999-HANDLE-ABEND
            END-IF.
       *
-       8300-SEND-TERMINATION-MSG.
+       8200-INVFECC-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFECC'                TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
-                    ERASE
-                    FREEKB
+               INQUIRE FILE(RESNM-INV-CUST-PATH)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
            END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFECC'            TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-CUST-PATH) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8350-JUMP-TO-MAINTENANCE.
+      *
+           PERFORM 8100-CMF-CLOSE.
       *
            EXEC CICS
-               RETURN
+               XCTL PROGRAM(RESNM-CMMNT-PGM)
            END-EXEC.
       *
        9999-HANDLE-ABEND.
