@@ -1,6 +1,73 @@
        IDENTIFICATION DIVISION.
       *
        PROGRAM-ID.  CMINQYYY.
+      *
+      *THIS IS A COPY-AND-RENAME TEMPLATE, NOT A TRANSACTION THAT RUNS
+      *AS-IS. IT HAS THE FULL OPEN/CLOSE, COMMAREA, HANDLE ABEND, AND
+      *9100-RESPTEXT SCAFFOLDING ALREADY BUILT FOR A ONE-FILE,
+      *ONE-MAP CUSTOMER-STYLE INQUIRY TRANSACTION - "YYY" STANDS IN
+      *FOR WHATEVER SUFFIX THE REAL TRANSACTION SHOULD USE (E.G. THE
+      *NEXT INQUIRY MIGHT BE PRODUCT, INVOICE, OR ORDER-STATUS). TO
+      *GENERATE A NEW TRANSACTION FROM THIS TEMPLATE:
+      *
+      * 1. COPY THIS FILE TO THE NEW PROGRAM'S OWN NAME AND DO A
+      *    GLOBAL FIND-AND-REPLACE OF EVERY "YYY" BELOW WITH THE NEW
+      *    TRANSACTION'S 3-CHARACTER SUFFIX. EVERY OCCURRENCE MUST BE
+      *    CHANGED - THERE IS NO OTHER MARKER LEFT IN THE CODE:
+      *      CMINQYYY   - THIS PROGRAM'S OWN PROGRAM-ID
+      *      CMFYYY     - COPYBOOK NAME AND VSAM FILE NAME FOR THE
+      *                   MASTER FILE BEING INQUIRED ON (COPY A
+      *                   RECORD-LAYOUT COPYBOOK LIKE CUSTMAS/CMFFEC
+      *                   TO CMFYYY AND ADJUST THE FIELDS FOR THE NEW
+      *                   FILE'S RECORD)
+      *      INQSYYY    - SYMBOLIC MAP COPYBOOK AND MAPSET NAME (COPY
+      *                   A MAP COPYBOOK LIKE INQSFEC TO INQSYYY AND
+      *                   ADJUST THE FIELDS FOR THE NEW SCREEN)
+      *      INQMYYY    - MAP NAME WITHIN THE INQSYYY MAPSET
+      *      IYYY       - CICS TRANSACTION ID FOR THE NEW TRANSACTION
+      *      UUMENYYY   - MASTER MENU PROGRAM THIS TRANSACTION RETURNS
+      *                   TO ON PF3/PF12 (SEE 8200-MENU-RETURN)
+      *      CMMNTYYY   - COMPANION MAINTENANCE TRANSACTION THIS
+      *                   TRANSACTION JUMPS TO DIRECTLY ON PF4 (SEE
+      *                   8400-JUMP-TO-MAINTENANCE) - POINT THIS AT
+      *                   WHATEVER TRANSACTION MAINTAINS THE SAME
+      *                   MASTER FILE, OR REMOVE THE PF4 BRANCH AND
+      *                   8400-JUMP-TO-MAINTENANCE PARAGRAPH IF THE
+      *                   NEW INQUIRY HAS NO MAINTENANCE COUNTERPART.
+      *
+      * 2. ERRPARMS, ERRLOG, AND DFHAID ARE COPIED AS-IS - THEY ARE
+      *    SHARED, NOT PER-TRANSACTION, AND CONTAIN NO "YYY" TO
+      *    SUBSTITUTE.
+      *
+      * 3. REVIEW 1200-EDIT-CUSTOMER-DATA AND 1300-GET-CUSTOMER-RECORD
+      *    FOR THE ACTUAL BUSINESS LOGIC (KEY VALIDATION AND THE READ
+      *    ITSELF) - THESE ARE SPECIFIC TO THE CUSTOMER-NUMBER-KEYED
+      *    SHAPE OF THIS TEMPLATE AND WILL NEED TO CHANGE TO MATCH THE
+      *    NEW FILE'S KEY AND FIELDS, UNLIKE THE "YYY" NAMES ABOVE
+      *    WHICH ARE A MECHANICAL RENAME.
+      *
+      * 4. "YYY" IS A COMPILE-TIME TEMPLATE PLACEHOLDER, NOT A LIVE
+      *    RUNTIME INSTANCE SUFFIX - CMFYYY/INQSYYY DO NOT EXIST AS
+      *    REAL CICS RESOURCES UNTIL STEP 1'S RENAME IS DONE. ONCE THE
+      *    NEW TRANSACTION IS GENERATED AND HAS A REAL SUFFIX, WIRE
+      *    ITS FILE/MAP/MAPSET/PROGRAM NAMES UP THROUGH GETRSFEC (SEE
+      *    CMINQFEC'S 0050-GET-RESOURCE-NAMES FOR THE PATTERN) INSTEAD
+      *    OF CODING THE NEW LITERAL DIRECTLY ON EVERY EXEC CICS
+      *    COMMAND, SO THE NEW TRANSACTION PICKS UP THE SAME
+      *    SINGLE-POINT INSTANCE-SUFFIX CHANGE CMINQFEC ALREADY HAS.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  DOCUMENT THE FULL LIST OF YYY PLACEHOLDERS SO
+      *                 THIS TEMPLATE CAN BE GENERATED FROM CONSISTENTLY
+      *                 INSTEAD OF BY MEMORY. NO LOGIC CHANGED.
+      *2026-08-09  DAO  NOTE THAT A GENERATED TRANSACTION SHOULD USE
+      *                 GETRSFEC FOR ITS RESOURCE NAMES RATHER THAN
+      *                 HARD-CODING ITS OWN NEW SUFFIXED LITERALS.
+      *                 DOCUMENTATION ONLY - NO LOGIC CHANGED.
+      *2026-08-09  DAO  POPULATE ERRLOG-DATE FROM ASKTIME/FORMATTIME
+      *                 INSTEAD OF MOVING THE RAW PACKED EIBDATE, WHICH
+      *                 DE-EDITS TO A JULIAN ORDINAL DIGIT STRING, NOT
+      *                 A YYYYMMDD CALENDAR DATE.
       *
        ENVIRONMENT DIVISION.
       *
@@ -13,8 +80,6 @@
            05 WS-NO-CNST                      PIC X VALUE 'N'.
            05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
            05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
-           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
-               VALUE 'Session ended'.
       *
        01 WS-COMMUNICATION-AREA               PIC X VALUE SPACES.
       *
@@ -29,6 +94,9 @@
        01 WS-RESPONSE-CODES.
            05 WS-RESPONSE-CODE                PIC S9(8)  COMP VALUE 0.
            05 WS-RESPONSE-CODE2               PIC S9(8)  COMP VALUE 0.
+      *
+       01 WS-CURRENT-ABSTIME                  PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE                     PIC X(08).
       *
        01 WS-CMF-FILE-STATUS-INFO.
            05 WS-CMF-OPEN                     PIC X.
@@ -40,6 +108,8 @@
        COPY CMFYYY.
       *
        COPY ERRPARMS.
+      *
+       COPY ERRLOG.
       *
        COPY INQSYYY.
       *
@@ -61,6 +131,24 @@
            EXEC CICS
                HANDLE ABEND LABEL(9999-HANDLE-ABEND)
            END-EXEC.
+      *
+           IF EIBCALEN > ZERO
+               IF EIBCALEN = LENGTH OF WS-COMMUNICATION-AREA
+                   MOVE WS-DFHCOMMAREA TO WS-COMMUNICATION-AREA
+               ELSE
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'               TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'BAD COMMAREA LENGTH' TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'PROGRAM=CMINQYYY'    TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'EXPECTED LEN=1'      TO WS-HA-EXEC-TEXT-T5
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-LENGERR)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T8
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
       *
            EVALUATE TRUE
       *
@@ -81,8 +169,10 @@
       *
                WHEN EIBAID = DFHPF3 OR DFHPF12
                    PERFORM 8100-CMF-CLOSE
-      *            PERFORM 8200-MENU-RETURN
-                   PERFORM 8300-SEND-TERMINATION-MSG
+                   PERFORM 8200-MENU-RETURN
+      *
+               WHEN EIBAID = DFHPF4
+                   PERFORM 8400-JUMP-TO-MAINTENANCE
       *
                WHEN EIBAID = DFHENTER
                    PERFORM 1000-PROCESS-CUSTOMER-MAP
@@ -447,13 +537,46 @@
                PERFORM 9100-RESPTEXT
            END-IF.
       *
-       8300-SEND-TERMINATION-MSG.
+       8400-JUMP-TO-MAINTENANCE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'PROGRAM=CMMNTYYY'            TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-PGMIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
-                   ERASE
-                   FREEKB
+               INQUIRE PROGRAM('CMMNTYYY')
+                   RESP       (WS-RESPONSE-CODE)
+                   RESP2      (WS-RESPONSE-CODE2)
            END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+           PERFORM 8100-CMF-CLOSE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('CMMNTYYY')
+                   RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               MOVE 'XCTL PROGRAM   '         TO WS-RT-MSG-HEADER
+               MOVE 'OK             '         TO WS-RT-MSG-NORMAL
+               MOVE 'CMMNTYYY       '         TO WS-RT-MSG-OTHER
+               PERFORM 9100-RESPTEXT
+           END-IF.
       *
            EXEC CICS
                RETURN
@@ -495,6 +618,34 @@
                STOP RUN
       *
            END-IF.
+      *
+       9200-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE EIBTASKN                      TO ERRLOG-TASK-NUMBER.
+           MOVE WS-CURRENT-DATE               TO ERRLOG-DATE.
+           MOVE EIBTIME                       TO ERRLOG-TIME.
+           MOVE EIBTRNID                      TO ERRLOG-TRNID.
+           MOVE EIBRSRCE                      TO ERRLOG-RSRCE.
+           MOVE EIBRESP                       TO ERRLOG-RESP.
+           MOVE EIBRESP2                      TO ERRLOG-RESP2.
+           MOVE WS-HA-EXEC-TEXT-T4            TO ERRLOG-MSG-CMD.
+           MOVE WS-HA-EXEC-TEXT-T5            TO ERRLOG-MSG-RSRCE.
+           MOVE WS-HA-EXEC-TEXT-T7            TO ERRLOG-MSG-REASON.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERRLOG-RECORD)
+                     RIDFLD(ERRLOG-TASK-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
       *
        9999-HANDLE-ABEND.
       *
@@ -505,6 +656,8 @@
                    FREEKB
                    ERASE
            END-EXEC.
+      *
+           PERFORM 9200-WRITE-ERROR-LOG.
       *
            STOP RUN.
       *
\ No newline at end of file
