@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVCFFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Control-total cross-foot on invoice math. Reads every invoice
+      *on INVFEC sequentially the way INVRGFEC does, resums
+      *INV-AMOUNT-1 across all ten INV-LINE-ITEM-1 occurrences, and
+      *compares the resum to INV-INVOICE-TOTAL-1. Any invoice where
+      *they do not match is printed on an exception listing so a bad
+      *extract is caught before it reaches a customer statement.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  FLAG NEGATIVE TOTALS/DIFFERENCES WITH A
+      *                 TRAILING CR INDICATOR INSTEAD OF A BARE MINUS
+      *                 SIGN.
+      *2026-08-09  DAO  CORRECT INVOICE-FILE'S FD TO RECORD CONTAINS
+      *                 447 CHARACTERS - INVOICE-FILE-RECORD GREW TO
+      *                 447 BYTES AND AN INDEXED FILE'S DECLARED RECORD
+      *                 LENGTH MUST MATCH THE CATALOGUED RECORD LENGTH
+      *                 REGARDLESS OF WHICH FIELDS THIS PROGRAM READS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                   PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                   PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+       01 WS-LINE-SUB                        PIC S9(4) COMP VALUE 0.
+       01 WS-RESUMMED-TOTAL                  PIC S9(07)V99 VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-EXCEPTION-CNT                   PIC 9(05)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(45)
+               VALUE 'KC03FEC - INVOICE CONTROL-TOTAL CROSS-FOOT'.
+           05  FILLER                        PIC X(70) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(13) VALUE
+               'INVOICE TOTAL'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(15) VALUE
+               'RESUMMED TOTAL'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(30) VALUE
+               'DIFFERENCE'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(07) VALUE SPACES.
+           05  DTL-INVOICE-TOTAL              PIC ZZZ,ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-RESUMMED-TOTAL             PIC ZZZ,ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-DIFFERENCE                 PIC ZZZ,ZZZ,ZZ9.99CR.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05  GTL-EXCEPTION-CNT               PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-CHECK-INVOICE-TOTAL
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-CHECK-INVOICE-TOTAL.
+      *
+           MOVE ZERO TO WS-RESUMMED-TOTAL.
+           MOVE ZERO TO WS-LINE-SUB.
+           PERFORM 110-ADD-ONE-LINE-AMOUNT
+               VARYING WS-LINE-SUB FROM 1 BY 1
+               UNTIL WS-LINE-SUB > 10.
+      *
+           IF WS-RESUMMED-TOTAL NOT = INV-INVOICE-TOTAL-1
+               PERFORM 150-PRINT-EXCEPTION-LINE
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       110-ADD-ONE-LINE-AMOUNT.
+      *
+           ADD INV-AMOUNT-1 (WS-LINE-SUB) TO WS-RESUMMED-TOTAL.
+      *
+       150-PRINT-EXCEPTION-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE INV-INVOICE-NUMBER-1  TO DTL-INVOICE-NUMBER.
+           MOVE INV-INVOICE-TOTAL-1   TO DTL-INVOICE-TOTAL.
+           MOVE WS-RESUMMED-TOTAL     TO DTL-RESUMMED-TOTAL.
+           COMPUTE DTL-DIFFERENCE =
+               INV-INVOICE-TOTAL-1 - WS-RESUMMED-TOTAL.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-EXCEPTION-CNT.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-EXCEPTION-CNT TO GTL-EXCEPTION-CNT.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
