@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRCFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Reconciles INVCTL-FILE's high-water mark against what is
+      *actually on INVOICE-FILE, the way INVCFFEC cross-foots invoice
+      *math. Reads INVCTL-FILE for INVCTL-NEXT-INVOICE-NUMBER, browses
+      *INVOICE-FILE sequentially by ascending INV-INVOICE-NUMBER-1 to
+      *find the highest invoice number actually on file, and prints a
+      *one-line reconciliation showing whether the control file's next
+      *number is exactly one more than the highest invoice on file.
+      *A bad load, a manual VSAM fix, or a rerun can let these drift
+      *apart with nothing else ever checking, so GETINFEC could later
+      *hand out a number that collides with an existing invoice before
+      *anyone notices - this is meant to run overnight, ahead of the
+      *next business day's order entry.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  CORRECT INVOICE-FILE'S FD TO RECORD CONTAINS
+      *                 447 CHARACTERS - INVOICE-FILE-RECORD GREW TO
+      *                 447 BYTES AND AN INDEXED FILE'S DECLARED RECORD
+      *                 LENGTH MUST MATCH THE CATALOGUED RECORD LENGTH
+      *                 REGARDLESS OF WHICH FIELDS THIS PROGRAM READS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVCTL-FILE ASSIGN TO CTLMSTR
+               RECORD KEY IS INVCTL-RECORD-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-SW.
+
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVCTL-FILE
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS INVCTL-FILE-RECORD.
+       01  INVCTL-FILE-RECORD.
+      *
+           05  INVCTL-RECORD-KEYGRP-1.
+               10  INVCTL-RECORD-KEY-1           PIC 9(01).
+           05  INVCTL-NEXT-INVOICE-NUMBER-1      PIC 9(06).
+      *
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  FILLER                            PIC X(441).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CTLFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CTLFILE-SUCCESS                VALUE '00'.
+           88  WS-CTLFILE-EOF                    VALUE '10'.
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-CTL-NEXT-NUMBER                 PIC 9(06)  VALUE 0.
+       01 WS-MAX-INVOICE-NUMBER              PIC 9(06)  VALUE 0.
+       01 WS-EXPECTED-NEXT-NUMBER            PIC 9(06)  VALUE 0.
+       01 WS-INVOICE-COUNT                   PIC 9(07) COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(48)
+               VALUE 'KC03FEC - INVOICE CONTROL RECONCILIATION'.
+      *
+       01 RESULT-LINE-1.
+           05  FILLER                         PIC X(30)
+               VALUE 'HIGHEST INVOICE NUMBER FOUND:'.
+           05  RSL-MAX-INVOICE-NUMBER         PIC ZZZZZ9.
+      *
+       01 RESULT-LINE-2.
+           05  FILLER                         PIC X(30)
+               VALUE 'EXPECTED NEXT INVOICE NUMBER:'.
+           05  RSL-EXPECTED-NEXT-NUMBER       PIC ZZZZZ9.
+      *
+       01 RESULT-LINE-3.
+           05  FILLER                         PIC X(30)
+               VALUE 'INVCTL-NEXT-INVOICE-NUMBER:'.
+           05  RSL-CTL-NEXT-NUMBER            PIC ZZZZZ9.
+      *
+       01 RESULT-LINE-4                       PIC X(70).
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT INVCTL-FILE.
+           IF WS-CTLFILE-SUCCESS
+               DISPLAY "INVCTL-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "INVCTL-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           PERFORM 100-READ-CONTROL-RECORD.
+           PERFORM 200-FIND-MAX-INVOICE-NUMBER.
+      *
+           COMPUTE WS-EXPECTED-NEXT-NUMBER =
+               WS-MAX-INVOICE-NUMBER + 1.
+      *
+           PERFORM 700-PRINT-RECONCILIATION.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-READ-CONTROL-RECORD.
+      *
+           READ INVCTL-FILE NEXT RECORD
+               AT END
+                   DISPLAY "INVCTL-FILE HAS NO CONTROL RECORD"
+                   PERFORM 800-PROGRAM-FAILED
+           END-READ.
+      *
+           MOVE INVCTL-NEXT-INVOICE-NUMBER-1 TO WS-CTL-NEXT-NUMBER.
+      *
+       200-FIND-MAX-INVOICE-NUMBER.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 210-TRACK-ONE-INVOICE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+       210-TRACK-ONE-INVOICE.
+      *
+           MOVE INV-INVOICE-NUMBER-1 TO WS-MAX-INVOICE-NUMBER.
+           ADD 1 TO WS-INVOICE-COUNT.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       700-PRINT-RECONCILIATION.
+      *
+           MOVE WS-MAX-INVOICE-NUMBER      TO RSL-MAX-INVOICE-NUMBER.
+           MOVE WS-EXPECTED-NEXT-NUMBER    TO RSL-EXPECTED-NEXT-NUMBER.
+           MOVE WS-CTL-NEXT-NUMBER         TO RSL-CTL-NEXT-NUMBER.
+      *
+           IF WS-CTL-NEXT-NUMBER = WS-EXPECTED-NEXT-NUMBER
+               MOVE 'RESULT: MATCH - INVCTL-FILE IS IN SYNC.'
+                 TO RESULT-LINE-4
+           ELSE
+               MOVE 'RESULT: *** MISMATCH *** - OUT OF SYNC.'
+                 TO RESULT-LINE-4
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM RESULT-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM RESULT-LINE-2
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM RESULT-LINE-3
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM RESULT-LINE-4
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVCTL-FILE
+                 INVOICE-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
