@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVRGFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints the invoice register - one line per invoice on INVFEC,
+      *browsed sequentially the way INSUMFEC's STARTBR/READNEXT does
+      *online, with the customer name looked up on CMFFEC for each
+      *invoice. Page headers, page numbers, and a grand-total line
+      *are produced for accounting to file.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  CM-FILE RECORD GROWS FROM 118 TO 180 BYTES FOR
+      *                 THE NEW SHIP-TO ADDRESS GROUP.
+      *2026-08-09  DAO  CM-FILE RECORD GROWS FROM 180 TO 181 BYTES FOR
+      *                 THE NEW ONE-BYTE STATUS FLAG.
+      *2026-08-09  DAO  CM-FILE RECORD GROWS FROM 181 TO 232 BYTES FOR
+      *                 THE NEW PHONE, EMAIL, AND CREDIT-LIMIT FIELDS.
+      *2026-08-09  DAO  FLAG NEGATIVE INVOICE TOTALS WITH A TRAILING
+      *                 CR INDICATOR INSTEAD OF PRINTING THEM WITH NO
+      *                 SIGN AT ALL.
+      *2026-08-09  DAO  CORRECT INVOICE-FILE'S FD TO RECORD CONTAINS
+      *                 447 CHARACTERS - INVOICE-FILE-RECORD GREW TO
+      *                 447 BYTES AND AN INDEXED FILE'S DECLARED RECORD
+      *                 LENGTH MUST MATCH THE CATALOGUED RECORD LENGTH
+      *                 REGARDLESS OF WHICH FIELDS THIS PROGRAM READS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                   PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                   PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+      *
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFND                 VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-INVOICE-CNT                     PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-GRAND-TOTAL                     PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-CUSTOMER-NAME                   PIC X(51).
+      *
+       01 WS-EDIT-FIELDS.
+           05  WS-TOTAL-EDIT                 PIC ZZZ,ZZZ,ZZ9.99CR.
+           05  WS-GRAND-TOTAL-EDIT           PIC Z,ZZZ,ZZZ,ZZ9.99CR.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(35)
+               VALUE 'KC03FEC - INVOICE REGISTER'.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(08) VALUE 'INV DATE'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'CUST NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(30) VALUE
+               'CUSTOMER NAME'.
+           05  FILLER                        PIC X(13)
+               VALUE 'INVOICE TOTAL'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(05) VALUE SPACES.
+           05  DTL-INVOICE-DATE                PIC X(08).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-CUSTOMER-NUMBER             PIC X(06).
+           05  FILLER                         PIC X(07) VALUE SPACES.
+           05  DTL-CUSTOMER-NAME               PIC X(30).
+           05  DTL-INVOICE-TOTAL               PIC ZZZ,ZZZ,ZZ9.99CR.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'GRAND TOTAL:'.
+           05  GTL-INVOICE-CNT                 PIC ZZZZ9.
+           05  FILLER                          PIC X(11)
+               VALUE ' INVOICES  '.
+           05  GTL-GRAND-TOTAL                 PIC Z,ZZZ,ZZZ,ZZ9.99CR.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PRINT-INVOICE-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-PRINT-INVOICE-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           PERFORM 300-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE INV-INVOICE-NUMBER-1  TO DTL-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE-1    TO DTL-INVOICE-DATE.
+           MOVE INV-CUSTOMER-NUMBER-1 TO DTL-CUSTOMER-NUMBER.
+           MOVE WS-CUSTOMER-NAME      TO DTL-CUSTOMER-NAME.
+           MOVE INV-INVOICE-TOTAL-1   TO DTL-INVOICE-TOTAL.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-INVOICE-CNT.
+           ADD INV-INVOICE-TOTAL-1 TO WS-GRAND-TOTAL.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       300-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE INV-CUSTOMER-NUMBER-1 TO CM-CUSTOMER-NUMBER.
+      *
+           READ CM-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-CMFFILE-SW.
+      *
+           IF WS-CMFFILE-SUCCESS
+               STRING CM-FIRST-NAME DELIMITED BY '  '
+                      ' '                DELIMITED BY SIZE
+                      CM-LAST-NAME       DELIMITED BY '  '
+                   INTO WS-CUSTOMER-NAME
+           ELSE
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-CUSTOMER-NAME
+           END-IF.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-INVOICE-CNT   TO GTL-INVOICE-CNT.
+           MOVE WS-GRAND-TOTAL   TO GTL-GRAND-TOTAL.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 CM-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
