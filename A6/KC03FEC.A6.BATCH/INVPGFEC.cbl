@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVPGFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Nightly archive/purge job for INVFEC. Browses INVOICE-FILE
+      *sequentially by INV-KEY-1 the way INVCFFEC/INVARFEC already do,
+      *and for every invoice whose INV-INVOICE-DATE-1 is older than
+      *the retention age on the small parameter card (the same kind
+      *of flat parameter file INVSTFEC already reads for its date
+      *range), writes a full copy of the record to INVOICE-HISTORY-
+      *FILE and then deletes it from the live INVOICE-FILE. Uses the
+      *same 30/360 day-count ordinal approximation INVARFEC uses for
+      *aging so "how old is this invoice" is computed the same way in
+      *both places. Keeps INVFEC lean for the online STARTBR/READNEXT
+      *browses in CMINQFEC and INSUMFEC's full-file summary, while
+      *INVOICE-HISTORY-FILE preserves the archived records - same
+      *447-byte layout as INVFEC - for INVSTFEC/INVARFEC-style
+      *reporting against old data if that is ever needed.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PURGE-PARM-FILE ASSIGN TO PURGPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-SW.
+
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT INVOICE-HISTORY-FILE ASSIGN TO INVHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HISTFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PURGE-PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 05 CHARACTERS
+           DATA RECORD IS PURGE-PARM-RECORD.
+       01  PURGE-PARM-RECORD.
+           05  PURGE-RETENTION-DAYS             PIC 9(05).
+      *
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                  PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+               88  INV-IS-VOID-1                     VALUE 'Y'.
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                    PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+               88  INV-IS-PAID-1                     VALUE 'Y'.
+      *
+       FD INVOICE-HISTORY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-HISTORY-RECORD.
+       01  INVOICE-HISTORY-RECORD                PIC X(447).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PARMFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PARMFILE-SUCCESS               VALUE '00'.
+           88  WS-PARMFILE-EOF                    VALUE '10'.
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-HISTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-HISTFILE-SUCCESS               VALUE '00'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+      *
+      * DEFAULT RETENTION IF THE PARM CARD IS MISSING OR UNREADABLE -
+      * TWO YEARS ON THE SAME 360-DAY BASIS INVARFEC USES FOR AGING.
+       01 WS-RETENTION-DAYS                  PIC 9(05)  VALUE 00720.
+      *
+       01 WS-TODAY-DATE-GROUP.
+           05  WS-TODAY-YYYY                 PIC 9(04).
+           05  WS-TODAY-MM                   PIC 9(02).
+           05  WS-TODAY-DD                   PIC 9(02).
+       01 WS-INVOICE-DATE-GROUP.
+           05  WS-INVOICE-YYYY               PIC 9(04).
+           05  WS-INVOICE-MM                 PIC 9(02).
+           05  WS-INVOICE-DD                 PIC 9(02).
+       01 WS-TODAY-ORDINAL                   PIC S9(09) COMP-3.
+       01 WS-INVOICE-ORDINAL                 PIC S9(09) COMP-3.
+       01 WS-DAYS-OLD                        PIC S9(09) COMP-3.
+      *
+       01 WS-INVOICE-READ-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-INVOICE-PURGED-CNT              PIC 9(07)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(35)
+               VALUE 'KC03FEC - INVOICE PURGE REPORT'.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'CUSTNO'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(08) VALUE 'INV DATE'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'DAYS OLD'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-CUSTOMER-NUMBER             PIC X(06).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-INVOICE-DATE                PIC X(08).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-DAYS-OLD                    PIC ZZZZZ9.
+      *
+       01 SUMMARY-LINE-1.
+           05  FILLER                         PIC X(20)
+               VALUE 'RETENTION DAYS:'.
+           05  SL1-RETENTION-DAYS              PIC ZZZZ9.
+      *
+       01 SUMMARY-LINE-2.
+           05  FILLER                         PIC X(20)
+               VALUE 'INVOICES READ:'.
+           05  SL2-INVOICE-READ-CNT            PIC ZZZZZZ9.
+      *
+       01 SUMMARY-LINE-3.
+           05  FILLER                         PIC X(20)
+               VALUE 'INVOICES PURGED:'.
+           05  SL3-INVOICE-PURGED-CNT          PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 050-READ-PARM-CARD.
+      *
+           ACCEPT WS-TODAY-DATE-GROUP FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-ORDINAL =
+               WS-TODAY-YYYY * 360 + WS-TODAY-MM * 30 + WS-TODAY-DD.
+      *
+           OPEN I-O INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN EXTEND INVOICE-HISTORY-FILE.
+           IF NOT WS-HISTFILE-SUCCESS
+               OPEN OUTPUT INVOICE-HISTORY-FILE
+           END-IF.
+           IF WS-HISTFILE-SUCCESS
+               DISPLAY "INVOICE-HISTORY-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-HISTFILE-SW=" WS-HISTFILE-SW
+               DISPLAY "INVOICE-HISTORY-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PROCESS-ONE-INVOICE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-SUMMARY.
+           PERFORM 900-COMPLETED-OK.
+      *
+       050-READ-PARM-CARD.
+      *
+           OPEN INPUT PURGE-PARM-FILE.
+           IF WS-PARMFILE-SUCCESS
+               READ PURGE-PARM-FILE
+                   AT END MOVE 'Y' TO WS-PARMFILE-SW
+               END-READ
+               IF WS-PARMFILE-SUCCESS AND PURGE-RETENTION-DAYS > 0
+                   MOVE PURGE-RETENTION-DAYS TO WS-RETENTION-DAYS
+               ELSE
+                   DISPLAY "NO USABLE PARM CARD - USING DEFAULT "
+                           "RETENTION OF " WS-RETENTION-DAYS " DAYS"
+               END-IF
+               CLOSE PURGE-PARM-FILE
+           ELSE
+               DISPLAY "WS-PARMFILE-SW=" WS-PARMFILE-SW
+               DISPLAY "NO PURGE-PARM-FILE FOUND - USING DEFAULT "
+                       "RETENTION OF " WS-RETENTION-DAYS " DAYS"
+           END-IF.
+      *
+       100-PROCESS-ONE-INVOICE.
+      *
+           ADD 1 TO WS-INVOICE-READ-CNT.
+      *
+           MOVE INV-INVOICE-DATE-1 TO WS-INVOICE-DATE-GROUP.
+           COMPUTE WS-INVOICE-ORDINAL =
+               WS-INVOICE-YYYY * 360 + WS-INVOICE-MM * 30
+                                     + WS-INVOICE-DD.
+           COMPUTE WS-DAYS-OLD = WS-TODAY-ORDINAL - WS-INVOICE-ORDINAL.
+      *
+           IF WS-DAYS-OLD > WS-RETENTION-DAYS
+               PERFORM 150-ARCHIVE-AND-PURGE
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       150-ARCHIVE-AND-PURGE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE INVOICE-FILE-RECORD TO INVOICE-HISTORY-RECORD.
+           WRITE INVOICE-HISTORY-RECORD.
+      *
+           DELETE INVOICE-FILE
+               INVALID KEY
+                   DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+                   DISPLAY "DELETE FAILED FOR INVOICE "
+                           INV-INVOICE-NUMBER-1
+           END-DELETE.
+      *
+           MOVE INV-INVOICE-NUMBER-1  TO DTL-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER-1 TO DTL-CUSTOMER-NUMBER.
+           MOVE INV-INVOICE-DATE-1    TO DTL-INVOICE-DATE.
+           MOVE WS-DAYS-OLD           TO DTL-DAYS-OLD.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-INVOICE-PURGED-CNT.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-SUMMARY.
+      *
+           MOVE WS-RETENTION-DAYS     TO SL1-RETENTION-DAYS.
+           MOVE WS-INVOICE-READ-CNT   TO SL2-INVOICE-READ-CNT.
+           MOVE WS-INVOICE-PURGED-CNT TO SL3-INVOICE-PURGED-CNT.
+      *
+           WRITE PRINT-LINE FROM SUMMARY-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-2
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-3
+               AFTER ADVANCING 1 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 INVOICE-HISTORY-FILE
+                 PRINT-FILE.
+           DISPLAY "TOTAL INVOICES READ   = " WS-INVOICE-READ-CNT.
+           DISPLAY "TOTAL INVOICES PURGED = " WS-INVOICE-PURGED-CNT.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
