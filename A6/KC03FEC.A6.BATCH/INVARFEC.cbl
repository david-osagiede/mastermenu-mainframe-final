@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVARFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints an aged-receivables report - one line per open (not
+      *void, not fully paid) invoice on INVFEC, browsed sequentially
+      *the way INVRGFEC does, with the customer name looked up on
+      *CMFFEC for each invoice. Each invoice's open balance is placed
+      *into a CURRENT/31-60/61-90/OVER 90 day column based on how old
+      *INV-INVOICE-DATE-1 is compared to today, using the same 30/360
+      *day-count approximation banks use for aging buckets. This
+      *program keeps its OWN full copy of INVOICE-FILE-RECORD,
+      *including the payment and void fields, since aging is exactly
+      *what it is for.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  FLAG NEGATIVE AMOUNTS/TOTALS WITH A
+      *                 TRAILING CR INDICATOR INSTEAD OF PRINTING
+      *                 THEM WITH NO SIGN AT ALL.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                  PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+               88  INV-IS-VOID-1                     VALUE 'Y'.
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                    PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+               88  INV-IS-PAID-1                     VALUE 'Y'.
+      *
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFND                 VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-INVOICE-CNT                     PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-CUSTOMER-NAME                   PIC X(20).
+      *
+      * TODAY'S DATE AND THE INVOICE DATE BROKEN OUT INTO YYYY/MM/DD SO
+      * A 30/360 DAY-COUNT ORDINAL CAN BE COMPUTED FOR AGING. THE REPO
+      * HAS NO CALENDAR-DATE-DIFFERENCE ROUTINE ANYWHERE ELSE, SO THIS
+      * FOLLOWS THE SAME KIND OF ORDINARY-BANKER'S-YEAR APPROXIMATION
+      * USED FOR LOAN AGING, NOT AN EXACT CALENDAR DIFFERENCE.
+       01 WS-TODAY-DATE-GROUP.
+           05  WS-TODAY-YYYY                 PIC 9(04).
+           05  WS-TODAY-MM                   PIC 9(02).
+           05  WS-TODAY-DD                   PIC 9(02).
+       01 WS-INVOICE-DATE-GROUP.
+           05  WS-INVOICE-YYYY               PIC 9(04).
+           05  WS-INVOICE-MM                 PIC 9(02).
+           05  WS-INVOICE-DD                 PIC 9(02).
+       01 WS-TODAY-ORDINAL                   PIC S9(09) COMP-3.
+       01 WS-INVOICE-ORDINAL                 PIC S9(09) COMP-3.
+       01 WS-DAYS-OLD                        PIC S9(09) COMP-3.
+      *
+       01 WS-CURRENT-TOTAL                   PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-31-60-TOTAL                     PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-61-90-TOTAL                     PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-OVER-90-TOTAL                   PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-GRAND-TOTAL                     PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(35)
+               VALUE 'KC03FEC - AGED RECEIVABLES REPORT'.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'CUSTNO'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(20) VALUE
+               'CUSTOMER NAME'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(08) VALUE 'INV DATE'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(12) VALUE 'CURRENT'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(12) VALUE
+               '31-60 DAYS'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(12) VALUE
+               '61-90 DAYS'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(12) VALUE 'OVER 90'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-CUSTOMER-NUMBER             PIC X(06).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-CUSTOMER-NAME               PIC X(20).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-INVOICE-DATE                PIC X(08).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-CURRENT-AMT                 PIC ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(01) VALUE SPACES.
+           05  DTL-31-60-AMT                   PIC ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(01) VALUE SPACES.
+           05  DTL-61-90-AMT                   PIC ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(01) VALUE SPACES.
+           05  DTL-OVER-90-AMT                 PIC ZZZ,ZZ9.99CR.
+      *
+       01 GRAND-TOTAL-LINE-1.
+           05  FILLER                         PIC X(20)
+               VALUE 'GRAND TOTAL:'.
+           05  GTL-INVOICE-CNT                 PIC ZZZZ9.
+           05  FILLER                          PIC X(11)
+               VALUE ' INVOICES  '.
+           05  GTL-GRAND-TOTAL                 PIC Z,ZZZ,ZZZ,ZZ9.99CR.
+      *
+       01 GRAND-TOTAL-LINE-2.
+           05  FILLER                         PIC X(30)
+               VALUE 'CURRENT/31-60/61-90/OVER 90:'.
+           05  GTL-CURRENT-TOTAL               PIC ZZZ,ZZ9.99CR.
+           05  FILLER                          PIC X(01) VALUE SPACES.
+           05  GTL-31-60-TOTAL                 PIC ZZZ,ZZ9.99CR.
+           05  FILLER                          PIC X(01) VALUE SPACES.
+           05  GTL-61-90-TOTAL                 PIC ZZZ,ZZ9.99CR.
+           05  FILLER                          PIC X(01) VALUE SPACES.
+           05  GTL-OVER-90-TOTAL               PIC ZZZ,ZZ9.99CR.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           ACCEPT WS-TODAY-DATE-GROUP FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-ORDINAL =
+               WS-TODAY-YYYY * 360 + WS-TODAY-MM * 30 + WS-TODAY-DD.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PRINT-INVOICE-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-PRINT-INVOICE-LINE.
+      *
+           IF INV-IS-VOID-1 OR INV-OPEN-BALANCE-1 NOT > ZERO
+               CONTINUE
+           ELSE
+               PERFORM 150-PRINT-ONE-OPEN-INVOICE
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       150-PRINT-ONE-OPEN-INVOICE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           PERFORM 300-LOOKUP-CUSTOMER-NAME.
+           PERFORM 400-AGE-ONE-INVOICE.
+      *
+           MOVE INV-INVOICE-NUMBER-1  TO DTL-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER-1 TO DTL-CUSTOMER-NUMBER.
+           MOVE WS-CUSTOMER-NAME      TO DTL-CUSTOMER-NAME.
+           MOVE INV-INVOICE-DATE-1    TO DTL-INVOICE-DATE.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-INVOICE-CNT.
+           ADD INV-OPEN-BALANCE-1 TO WS-GRAND-TOTAL.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       300-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE INV-CUSTOMER-NUMBER-1 TO CM-CUSTOMER-NUMBER.
+      *
+           READ CM-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-CMFFILE-SW.
+      *
+           IF WS-CMFFILE-SUCCESS
+               STRING CM-FIRST-NAME DELIMITED BY '  '
+                      ' '                DELIMITED BY SIZE
+                      CM-LAST-NAME       DELIMITED BY '  '
+                   INTO WS-CUSTOMER-NAME
+           ELSE
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-CUSTOMER-NAME
+           END-IF.
+      *
+       400-AGE-ONE-INVOICE.
+      *
+           MOVE ZERO TO DTL-CURRENT-AMT
+                        DTL-31-60-AMT
+                        DTL-61-90-AMT
+                        DTL-OVER-90-AMT.
+      *
+           MOVE INV-INVOICE-DATE-1 TO WS-INVOICE-DATE-GROUP.
+           COMPUTE WS-INVOICE-ORDINAL =
+               WS-INVOICE-YYYY * 360 + WS-INVOICE-MM * 30
+                                     + WS-INVOICE-DD.
+           COMPUTE WS-DAYS-OLD = WS-TODAY-ORDINAL - WS-INVOICE-ORDINAL.
+      *
+           EVALUATE TRUE
+               WHEN WS-DAYS-OLD NOT > 30
+                   MOVE INV-OPEN-BALANCE-1 TO DTL-CURRENT-AMT
+                   ADD  INV-OPEN-BALANCE-1 TO WS-CURRENT-TOTAL
+               WHEN WS-DAYS-OLD NOT > 60
+                   MOVE INV-OPEN-BALANCE-1 TO DTL-31-60-AMT
+                   ADD  INV-OPEN-BALANCE-1 TO WS-31-60-TOTAL
+               WHEN WS-DAYS-OLD NOT > 90
+                   MOVE INV-OPEN-BALANCE-1 TO DTL-61-90-AMT
+                   ADD  INV-OPEN-BALANCE-1 TO WS-61-90-TOTAL
+               WHEN OTHER
+                   MOVE INV-OPEN-BALANCE-1 TO DTL-OVER-90-AMT
+                   ADD  INV-OPEN-BALANCE-1 TO WS-OVER-90-TOTAL
+           END-EVALUATE.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-INVOICE-CNT      TO GTL-INVOICE-CNT.
+           MOVE WS-GRAND-TOTAL      TO GTL-GRAND-TOTAL.
+           MOVE WS-CURRENT-TOTAL    TO GTL-CURRENT-TOTAL.
+           MOVE WS-31-60-TOTAL      TO GTL-31-60-TOTAL.
+           MOVE WS-61-90-TOTAL      TO GTL-61-90-TOTAL.
+           MOVE WS-OVER-90-TOTAL    TO GTL-OVER-90-TOTAL.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 CM-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
