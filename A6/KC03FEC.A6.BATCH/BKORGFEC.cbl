@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKORGFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints the backorder report - one line per outstanding backorder
+      *on BKOFEC, browsed sequentially, with the product description
+      *looked up on PRDFEC and the customer name looked up on CMFFEC
+      *for each backorder. Page headers, page numbers, and a grand-
+      *total shortfall line are produced so purchasing knows what to
+      *reorder and customer service knows what is still owed to which
+      *customer.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  CORRECT PRD-FILE'S FD TO RECORD CONTAINS 53
+      *                 CHARACTERS - PRD-RECORD GREW TO 53 BYTES FOR
+      *                 THE REORDER-POINT FIELD AND AN INDEXED FILE'S
+      *                 DECLARED RECORD LENGTH MUST MATCH THE
+      *                 CATALOGUED RECORD LENGTH REGARDLESS OF WHICH
+      *                 FIELDS THIS PROGRAM READS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT BACKORDER-FILE ASSIGN TO BKOMSTR
+               RECORD KEY IS BKO-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BKOFILE-SW.
+
+           SELECT PRD-FILE ASSIGN TO PRDMSTR
+               RECORD KEY IS PRD-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD BACKORDER-FILE
+           RECORD CONTAINS 37 CHARACTERS
+           DATA RECORD IS BACKORDER-FILE-RECORD.
+       01  BACKORDER-FILE-RECORD.
+      *
+           05  BKO-KEY.
+               10  BKO-PRODUCT-CODE            PIC X(10).
+               10  BKO-INVOICE-NUMBER          PIC 9(06).
+           05  BKO-CUSTOMER-NUMBER             PIC X(06).
+           05  BKO-ORDER-DATE                  PIC X(08).
+           05  BKO-QUANTITY-ORDERED            PIC S9(07).
+           05  BKO-QUANTITY-SHORT              PIC S9(07).
+      *
+       FD PRD-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRD-FILE-RECORD.
+       01  PRD-FILE-RECORD.
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-BKOFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-BKOFILE-SUCCESS                VALUE '00'.
+           88  WS-BKOFILE-EOF                    VALUE '10'.
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-NOTFND                 VALUE '23'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFND                 VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-BACKORDER-CNT                   PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-GRAND-SHORT-TOTAL               PIC S9(09) COMP-3
+                                              VALUE 0.
+       01 WS-PRODUCT-DESCRIPTION             PIC X(20).
+       01 WS-CUSTOMER-NAME                   PIC X(51).
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(35)
+               VALUE 'KC03FEC - BACKORDER REPORT'.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(20) VALUE
+               'DESCRIPTION'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE 'CUST NO'.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  FILLER                        PIC X(25) VALUE
+               'CUSTOMER NAME'.
+           05  FILLER                        PIC X(09)
+               VALUE 'ORDERED'.
+           05  FILLER                        PIC X(06)
+               VALUE 'SHORT'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-PRODUCT-CODE               PIC X(10).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-PRODUCT-DESCRIPTION        PIC X(20).
+           05  FILLER                         PIC X(01) VALUE SPACES.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(05) VALUE SPACES.
+           05  DTL-CUSTOMER-NUMBER            PIC X(06).
+           05  FILLER                         PIC X(05) VALUE SPACES.
+           05  DTL-CUSTOMER-NAME              PIC X(25).
+           05  DTL-QUANTITY-ORDERED           PIC ZZZZ9.
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-QUANTITY-SHORT             PIC ZZZZ9.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'GRAND TOTAL:'.
+           05  GTL-BACKORDER-CNT               PIC ZZZZ9.
+           05  FILLER                          PIC X(15)
+               VALUE ' BACKORDERS   '.
+           05  FILLER                          PIC X(14)
+               VALUE 'UNITS SHORT: '.
+           05  GTL-GRAND-SHORT-TOTAL           PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT BACKORDER-FILE.
+           IF WS-BKOFILE-SUCCESS
+               DISPLAY "BACKORDER-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-BKOFILE-SW=" WS-BKOFILE-SW
+               DISPLAY "BACKORDER-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT PRD-FILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRD-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRD-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ BACKORDER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PRINT-BACKORDER-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN BACKORDER-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-PRINT-BACKORDER-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           PERFORM 300-LOOKUP-PRODUCT-DESCRIPTION.
+           PERFORM 350-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE BKO-PRODUCT-CODE       TO DTL-PRODUCT-CODE.
+           MOVE WS-PRODUCT-DESCRIPTION TO DTL-PRODUCT-DESCRIPTION.
+           MOVE BKO-INVOICE-NUMBER     TO DTL-INVOICE-NUMBER.
+           MOVE BKO-CUSTOMER-NUMBER    TO DTL-CUSTOMER-NUMBER.
+           MOVE WS-CUSTOMER-NAME       TO DTL-CUSTOMER-NAME.
+           MOVE BKO-QUANTITY-ORDERED   TO DTL-QUANTITY-ORDERED.
+           MOVE BKO-QUANTITY-SHORT     TO DTL-QUANTITY-SHORT.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-BACKORDER-CNT.
+           ADD BKO-QUANTITY-SHORT TO WS-GRAND-SHORT-TOTAL.
+      *
+           READ BACKORDER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       300-LOOKUP-PRODUCT-DESCRIPTION.
+      *
+           MOVE BKO-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+      *
+           READ PRD-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-PRDFILE-SW.
+      *
+           IF WS-PRDFILE-SUCCESS
+               MOVE PRD-PRODUCT-DESCRIPTION TO WS-PRODUCT-DESCRIPTION
+           ELSE
+               MOVE 'PRODUCT NOT ON FILE' TO WS-PRODUCT-DESCRIPTION
+           END-IF.
+      *
+       350-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE BKO-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           READ CM-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-CMFFILE-SW.
+      *
+           IF WS-CMFFILE-SUCCESS
+               STRING CM-FIRST-NAME DELIMITED BY '  '
+                      ' '                DELIMITED BY SIZE
+                      CM-LAST-NAME       DELIMITED BY '  '
+                   INTO WS-CUSTOMER-NAME
+           ELSE
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-CUSTOMER-NAME
+           END-IF.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-BACKORDER-CNT      TO GTL-BACKORDER-CNT.
+           MOVE WS-GRAND-SHORT-TOTAL  TO GTL-GRAND-SHORT-TOTAL.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE BACKORDER-FILE
+                 PRD-FILE
+                 CM-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
