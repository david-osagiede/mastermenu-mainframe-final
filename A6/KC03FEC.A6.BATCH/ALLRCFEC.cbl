@@ -0,0 +1,617 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALLRCFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Nightly cross-file exception report. Runs after CMFLOFEC,
+      *INVLOFEC, PRDLOFEC, and CTLLOFEC have all finished so the
+      *four master files can be checked against each other before
+      *the online day starts, the same way CTLRCFEC already checks
+      *INVCTL-FILE against INVOICE-FILE alone. Scans RUNHIST-FILE for
+      *each loader's most recent successful run to get the record
+      *count it believes it loaded, counts what is actually on
+      *CM-FILE, INVOICE-FILE, PRD-FILE, and INVCTL-FILE, and prints a
+      *mismatch line for any file where the two disagree. Then browses
+      *INVOICE-FILE and confirms every INV-CUSTOMER-NUMBER-1 exists on
+      *CM-FILE and every non-blank INV-PRODUCT-CODE-1 exists on
+      *PRD-FILE, printing one exception line per invoice that fails
+      *either check. A single PASS/FAIL line at the end tells the
+      *operator whether the load is clean before CMINQFEC opens for
+      *business.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT RUNHIST-FILE ASSIGN TO RUNHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNFILE-SW.
+
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRD-FILE ASSIGN TO PRDMSTR
+               RECORD KEY IS PRD-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT INVCTL-FILE ASSIGN TO CTLMSTR
+               RECORD KEY IS INVCTL-RECORD-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS RUNHIST-RECORD.
+       01  RUNHIST-RECORD.
+      *
+           05  RUNHIST-JOB-NAME              PIC X(08).
+           05  RUNHIST-START-DATE            PIC 9(08).
+           05  RUNHIST-START-TIME            PIC 9(06).
+           05  RUNHIST-END-DATE              PIC 9(08).
+           05  RUNHIST-END-TIME              PIC 9(06).
+           05  RUNHIST-RECORD-COUNT          PIC 9(07).
+           05  RUNHIST-STATUS                PIC X(01).
+               88  RUNHIST-SUCCESS               VALUE 'S'.
+               88  RUNHIST-FAILURE               VALUE 'F'.
+      *
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                  PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                    PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+      *
+       FD PRD-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRD-FILE-RECORD.
+       01  PRD-FILE-RECORD.
+      *
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
+       FD INVCTL-FILE
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS INVCTL-FILE-RECORD.
+       01  INVCTL-FILE-RECORD.
+      *
+           05  INVCTL-RECORD-KEYGRP-1.
+               10  INVCTL-RECORD-KEY-1           PIC 9(01).
+           05  INVCTL-NEXT-INVOICE-NUMBER-1      PIC 9(06).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-RUNFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-RUNFILE-SUCCESS                VALUE '00'.
+           88  WS-RUNFILE-EOF                    VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFND                 VALUE '23'.
+           88  WS-CMFFILE-EOF                    VALUE '10'.
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-NOTFND                 VALUE '23'.
+           88  WS-PRDFILE-EOF                    VALUE '10'.
+       01 WS-CTLFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CTLFILE-SUCCESS                VALUE '00'.
+           88  WS-CTLFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+       01 WS-LINE-SUB                        PIC S9(4) COMP VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+      *
+      * RUNHIST-FILE IS APPEND-ONLY, SO THE LAST SUCCESSFUL RECORD SEEN
+      * FOR EACH JOB NAME DURING THE SEQUENTIAL SCAN IS ITS MOST RECENT
+      * RUN - THESE FOUR PAIRS TRACK "COUNT LOADED" AND "FOUND AT ALL"
+      * FOR EACH OF THE FOUR NIGHTLY LOADERS.
+       01 WS-CMF-EXPECTED-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-CMF-FOUND-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-CMF-FOUND                      VALUE 'Y'.
+       01 WS-INV-EXPECTED-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-INV-FOUND-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-INV-FOUND                      VALUE 'Y'.
+       01 WS-PRD-EXPECTED-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-PRD-FOUND-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-PRD-FOUND                      VALUE 'Y'.
+       01 WS-CTL-EXPECTED-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-CTL-FOUND-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-CTL-FOUND                      VALUE 'Y'.
+      *
+       01 WS-CMF-ACTUAL-CNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-INV-ACTUAL-CNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-PRD-ACTUAL-CNT                  PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-CTL-ACTUAL-CNT                  PIC 9(07)  COMP-3 VALUE 0.
+      *
+       01 WS-COUNT-MISMATCH-CNT              PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-CUST-XREF-EXCEPTION-CNT         PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-PROD-XREF-EXCEPTION-CNT         PIC 9(05)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(45)
+               VALUE 'KC03FEC - NIGHTLY LOAD EXCEPTION REPORT'.
+           05  FILLER                        PIC X(70) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 COUNT-HEADING-LINE.
+           05  FILLER                        PIC X(15) VALUE 'FILE'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(15)
+               VALUE 'LOADER COUNT'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(15)
+               VALUE 'ACTUAL COUNT'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'RESULT'.
+      *
+       01 COUNT-DETAIL-LINE.
+           05  CDL-FILE-NAME                 PIC X(15).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  CDL-LOADER-COUNT              PIC ZZZZZZ9.
+           05  FILLER                        PIC X(08) VALUE SPACES.
+           05  CDL-ACTUAL-COUNT              PIC ZZZZZZ9.
+           05  FILLER                        PIC X(08) VALUE SPACES.
+           05  CDL-RESULT                    PIC X(10).
+      *
+       01 XREF-HEADING-LINE.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(06) VALUE 'CUSTNO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(30) VALUE
+               'EXCEPTION'.
+      *
+       01 XREF-DETAIL-LINE.
+           05  XDL-INVOICE-NUMBER            PIC 9(06).
+           05  FILLER                        PIC X(07) VALUE SPACES.
+           05  XDL-CUSTOMER-NUMBER           PIC X(06).
+           05  FILLER                        PIC X(07) VALUE SPACES.
+           05  XDL-PRODUCT-CODE              PIC X(10).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  XDL-EXCEPTION-TEXT            PIC X(30).
+      *
+       01 SUMMARY-LINE-1.
+           05  FILLER                        PIC X(30)
+               VALUE 'COUNT MISMATCHES:'.
+           05  SL1-COUNT-MISMATCH-CNT        PIC ZZZZ9.
+      *
+       01 SUMMARY-LINE-2.
+           05  FILLER                        PIC X(30)
+               VALUE 'CUSTOMER REFERENCE EXCEPTIONS:'.
+           05  SL2-CUST-XREF-CNT             PIC ZZZZ9.
+      *
+       01 SUMMARY-LINE-3.
+           05  FILLER                        PIC X(30)
+               VALUE 'PRODUCT REFERENCE EXCEPTIONS:'.
+           05  SL3-PROD-XREF-CNT             PIC ZZZZ9.
+      *
+       01 SUMMARY-LINE-4                     PIC X(60).
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT RUNHIST-FILE.
+           IF WS-RUNFILE-SUCCESS
+               DISPLAY "RUNHIST-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-RUNFILE-SW=" WS-RUNFILE-SW
+               DISPLAY "RUNHIST-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ RUNHIST-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-SCAN-RUNHIST-RECORD
+                   UNTIL WS-EOF-YES
+           END-IF.
+      *
+           CLOSE RUNHIST-FILE.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT PRD-FILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRD-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRD-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT INVCTL-FILE.
+           IF WS-CTLFILE-SUCCESS
+               DISPLAY "INVCTL-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "INVCTL-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           PERFORM 200-COUNT-CM-FILE.
+           PERFORM 250-COUNT-PRD-FILE.
+           PERFORM 300-COUNT-CTL-FILE.
+           PERFORM 400-VALIDATE-INVOICES.
+      *
+           PERFORM 700-PRINT-COUNT-RECONCILIATION.
+           PERFORM 750-PRINT-XREF-EXCEPTIONS.
+           PERFORM 780-PRINT-SUMMARY.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-SCAN-RUNHIST-RECORD.
+      *
+           IF RUNHIST-SUCCESS
+               EVALUATE RUNHIST-JOB-NAME
+                   WHEN 'CMFLOFEC'
+                       MOVE RUNHIST-RECORD-COUNT TO WS-CMF-EXPECTED-CNT
+                       MOVE 'Y' TO WS-CMF-FOUND-SW
+                   WHEN 'INVLOFEC'
+                       MOVE RUNHIST-RECORD-COUNT TO WS-INV-EXPECTED-CNT
+                       MOVE 'Y' TO WS-INV-FOUND-SW
+                   WHEN 'PRDLOFEC'
+                       MOVE RUNHIST-RECORD-COUNT TO WS-PRD-EXPECTED-CNT
+                       MOVE 'Y' TO WS-PRD-FOUND-SW
+                   WHEN 'CTLLOFEC'
+                       MOVE RUNHIST-RECORD-COUNT TO WS-CTL-EXPECTED-CNT
+                       MOVE 'Y' TO WS-CTL-FOUND-SW
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+      *
+           READ RUNHIST-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-COUNT-CM-FILE.
+      *
+           MOVE 'N' TO WS-EOF-SW.
+           READ CM-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           PERFORM 210-TALLY-ONE-CUSTOMER
+               UNTIL WS-EOF-YES.
+      *
+       210-TALLY-ONE-CUSTOMER.
+      *
+           ADD 1 TO WS-CMF-ACTUAL-CNT.
+           READ CM-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       250-COUNT-PRD-FILE.
+      *
+           MOVE 'N' TO WS-EOF-SW.
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           PERFORM 260-TALLY-ONE-PRODUCT
+               UNTIL WS-EOF-YES.
+      *
+       260-TALLY-ONE-PRODUCT.
+      *
+           ADD 1 TO WS-PRD-ACTUAL-CNT.
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       300-COUNT-CTL-FILE.
+      *
+           MOVE 'N' TO WS-EOF-SW.
+           READ INVCTL-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           PERFORM 310-TALLY-ONE-CONTROL-RECORD
+               UNTIL WS-EOF-YES.
+      *
+       310-TALLY-ONE-CONTROL-RECORD.
+      *
+           ADD 1 TO WS-CTL-ACTUAL-CNT.
+           READ INVCTL-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       400-VALIDATE-INVOICES.
+      *
+           MOVE 'N' TO WS-EOF-SW.
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           PERFORM 410-VALIDATE-ONE-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+       410-VALIDATE-ONE-INVOICE.
+      *
+           ADD 1 TO WS-INV-ACTUAL-CNT.
+           PERFORM 500-VALIDATE-CUSTOMER-XREF.
+      *
+           MOVE 1 TO WS-LINE-SUB.
+           PERFORM 550-VALIDATE-PRODUCT-XREF
+               VARYING WS-LINE-SUB FROM 1 BY 1
+               UNTIL WS-LINE-SUB > 10.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       500-VALIDATE-CUSTOMER-XREF.
+      *
+           MOVE INV-CUSTOMER-NUMBER-1 TO CM-CUSTOMER-NUMBER.
+      *
+           READ CM-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-CMFFILE-SW.
+      *
+           IF NOT WS-CMFFILE-SUCCESS
+               MOVE INV-INVOICE-NUMBER-1  TO XDL-INVOICE-NUMBER
+               MOVE INV-CUSTOMER-NUMBER-1 TO XDL-CUSTOMER-NUMBER
+               MOVE SPACES                TO XDL-PRODUCT-CODE
+               MOVE 'CUSTOMER NOT ON CM-FILE' TO XDL-EXCEPTION-TEXT
+               PERFORM 560-PRINT-XREF-EXCEPTION
+               ADD 1 TO WS-CUST-XREF-EXCEPTION-CNT
+           END-IF.
+      *
+       550-VALIDATE-PRODUCT-XREF.
+      *
+           IF INV-PRODUCT-CODE-1 (WS-LINE-SUB) = SPACES
+               CONTINUE
+           ELSE
+               MOVE INV-PRODUCT-CODE-1 (WS-LINE-SUB) TO PRD-PRODUCT-CODE
+      *
+               READ PRD-FILE
+                   INVALID KEY MOVE 'INVALID' TO WS-PRDFILE-SW
+               END-READ
+      *
+               IF NOT WS-PRDFILE-SUCCESS
+                   MOVE INV-INVOICE-NUMBER-1  TO XDL-INVOICE-NUMBER
+                   MOVE INV-CUSTOMER-NUMBER-1 TO XDL-CUSTOMER-NUMBER
+                   MOVE INV-PRODUCT-CODE-1 (WS-LINE-SUB)
+                       TO XDL-PRODUCT-CODE
+                   MOVE 'PRODUCT NOT ON PRD-FILE' TO XDL-EXCEPTION-TEXT
+                   PERFORM 560-PRINT-XREF-EXCEPTION
+                   ADD 1 TO WS-PROD-XREF-EXCEPTION-CNT
+               END-IF
+           END-IF.
+      *
+       560-PRINT-XREF-EXCEPTION.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM XREF-DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+      *
+       600-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM XREF-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-COUNT-RECONCILIATION.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM COUNT-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE 'CM-FILE'        TO CDL-FILE-NAME.
+           MOVE WS-CMF-EXPECTED-CNT TO CDL-LOADER-COUNT.
+           MOVE WS-CMF-ACTUAL-CNT   TO CDL-ACTUAL-COUNT.
+           PERFORM 710-SET-COUNT-RESULT.
+           WRITE PRINT-LINE FROM COUNT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES.
+      *
+           MOVE 'INVOICE-FILE'   TO CDL-FILE-NAME.
+           MOVE WS-INV-EXPECTED-CNT TO CDL-LOADER-COUNT.
+           MOVE WS-INV-ACTUAL-CNT   TO CDL-ACTUAL-COUNT.
+           IF WS-INV-FOUND AND WS-INV-EXPECTED-CNT = WS-INV-ACTUAL-CNT
+               MOVE 'MATCH'  TO CDL-RESULT
+           ELSE
+               MOVE '*MISMATCH*' TO CDL-RESULT
+               ADD 1 TO WS-COUNT-MISMATCH-CNT
+           END-IF.
+           WRITE PRINT-LINE FROM COUNT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES.
+      *
+           MOVE 'PRD-FILE'       TO CDL-FILE-NAME.
+           MOVE WS-PRD-EXPECTED-CNT TO CDL-LOADER-COUNT.
+           MOVE WS-PRD-ACTUAL-CNT   TO CDL-ACTUAL-COUNT.
+           IF WS-PRD-FOUND AND WS-PRD-EXPECTED-CNT = WS-PRD-ACTUAL-CNT
+               MOVE 'MATCH'  TO CDL-RESULT
+           ELSE
+               MOVE '*MISMATCH*' TO CDL-RESULT
+               ADD 1 TO WS-COUNT-MISMATCH-CNT
+           END-IF.
+           WRITE PRINT-LINE FROM COUNT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES.
+      *
+           MOVE 'INVCTL-FILE'    TO CDL-FILE-NAME.
+           MOVE WS-CTL-EXPECTED-CNT TO CDL-LOADER-COUNT.
+           MOVE WS-CTL-ACTUAL-CNT   TO CDL-ACTUAL-COUNT.
+           IF WS-CTL-FOUND AND WS-CTL-EXPECTED-CNT = WS-CTL-ACTUAL-CNT
+               MOVE 'MATCH'  TO CDL-RESULT
+           ELSE
+               MOVE '*MISMATCH*' TO CDL-RESULT
+               ADD 1 TO WS-COUNT-MISMATCH-CNT
+           END-IF.
+           WRITE PRINT-LINE FROM COUNT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES.
+      *
+       710-SET-COUNT-RESULT.
+      *
+           IF WS-CMF-FOUND AND WS-CMF-EXPECTED-CNT = WS-CMF-ACTUAL-CNT
+               MOVE 'MATCH'  TO CDL-RESULT
+           ELSE
+               MOVE '*MISMATCH*' TO CDL-RESULT
+               ADD 1 TO WS-COUNT-MISMATCH-CNT
+           END-IF.
+      *
+       750-PRINT-XREF-EXCEPTIONS.
+      *
+           IF WS-CUST-XREF-EXCEPTION-CNT = ZERO
+               AND WS-PROD-XREF-EXCEPTION-CNT = ZERO
+               IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 600-PRINT-HEADINGS
+               END-IF
+               MOVE 'NO KEY-REFERENCE EXCEPTIONS FOUND' TO PRINT-LINE
+               WRITE PRINT-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+      *
+       780-PRINT-SUMMARY.
+      *
+           MOVE WS-COUNT-MISMATCH-CNT      TO SL1-COUNT-MISMATCH-CNT.
+           MOVE WS-CUST-XREF-EXCEPTION-CNT TO SL2-CUST-XREF-CNT.
+           MOVE WS-PROD-XREF-EXCEPTION-CNT TO SL3-PROD-XREF-CNT.
+      *
+           WRITE PRINT-LINE FROM SUMMARY-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-2
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-3
+               AFTER ADVANCING 1 LINES.
+      *
+           IF WS-COUNT-MISMATCH-CNT = ZERO
+               AND WS-CUST-XREF-EXCEPTION-CNT = ZERO
+               AND WS-PROD-XREF-EXCEPTION-CNT = ZERO
+               MOVE 'RESULT: PASS - LOAD IS CLEAN.' TO SUMMARY-LINE-4
+           ELSE
+               MOVE 'RESULT: *** FAIL *** - REVIEW EXCEPTIONS ABOVE.'
+                   TO SUMMARY-LINE-4
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM SUMMARY-LINE-4
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE CM-FILE
+                 INVOICE-FILE
+                 PRD-FILE
+                 INVCTL-FILE
+                 PRINT-FILE.
+           DISPLAY "TOTAL COUNT MISMATCHES     = "
+               WS-COUNT-MISMATCH-CNT.
+           DISPLAY "TOTAL CUSTOMER XREF ERRORS = "
+               WS-CUST-XREF-EXCEPTION-CNT.
+           DISPLAY "TOTAL PRODUCT XREF ERRORS  = "
+               WS-PROD-XREF-EXCEPTION-CNT.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
