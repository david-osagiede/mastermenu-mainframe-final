@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDVLFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints the inventory valuation report - one line per product on
+      *PRD-FILE (product code, description, unit price, quantity on
+      *hand, extended value) browsed sequentially the way PRDLSFEC
+      *browses PRD-FILE, with page headers and a grand-total inventory
+      *value at the bottom. PRDLOFEC loads PRD-FILE but nothing had
+      *ever reported on it in bulk, so there was no extended-value
+      *number for the balance sheet without a manual spreadsheet.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PRD-FILE ASSIGN TO PRDMSTR
+               RECORD KEY IS PRD-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRD-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRD-FILE-RECORD.
+       01  PRD-FILE-RECORD.
+      *
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-PRODUCT-CNT                     PIC 9(05)  COMP-3 VALUE 0.
+       01 WS-EXTENDED-VALUE                  PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-GRAND-TOTAL-VALUE               PIC S9(11)V99 COMP-3
+                                              VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(38)
+               VALUE 'KC03FEC - INVENTORY VALUATION REPORT'.
+           05  FILLER                        PIC X(77) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(20) VALUE
+               'DESCRIPTION'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(11) VALUE
+               'UNIT PRICE'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(09) VALUE 'ON HAND'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(15)
+               VALUE 'EXTENDED VALUE'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-PRODUCT-CODE               PIC X(10).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-PRODUCT-DESCRIPTION        PIC X(20).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-UNIT-PRICE                 PIC ZZZ,ZZ9.99.
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-QUANTITY-ON-HAND           PIC ZZZZZZ9.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  DTL-EXTENDED-VALUE             PIC Z,ZZZ,ZZ9.99.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'PRODUCTS COUNTED:'.
+           05  GTL-PRODUCT-CNT                 PIC ZZZZ9.
+      *
+       01 GRAND-TOTAL-LINE-2.
+           05  FILLER                         PIC X(23)
+               VALUE 'TOTAL INVENTORY VALUE:'.
+           05  GTL-GRAND-TOTAL-VALUE           PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT PRD-FILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRD-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRD-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PRINT-PRODUCT-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN PRD-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-PRINT-PRODUCT-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           COMPUTE WS-EXTENDED-VALUE =
+               PRD-UNIT-PRICE * PRD-QUANTITY-ON-HAND.
+      *
+           MOVE PRD-PRODUCT-CODE         TO DTL-PRODUCT-CODE.
+           MOVE PRD-PRODUCT-DESCRIPTION  TO DTL-PRODUCT-DESCRIPTION.
+           MOVE PRD-UNIT-PRICE           TO DTL-UNIT-PRICE.
+           MOVE PRD-QUANTITY-ON-HAND     TO DTL-QUANTITY-ON-HAND.
+           MOVE WS-EXTENDED-VALUE        TO DTL-EXTENDED-VALUE.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-PRODUCT-CNT.
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE.
+      *
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-PRODUCT-CNT       TO GTL-PRODUCT-CNT.
+           MOVE WS-GRAND-TOTAL-VALUE TO GTL-GRAND-TOTAL-VALUE.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE PRD-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
