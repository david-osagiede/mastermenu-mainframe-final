@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDLSFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints the low-stock exception report - one line for every
+      *product on PRD-FILE whose PRD-QUANTITY-ON-HAND has fallen below
+      *its PRD-REORDER-POINT, browsed sequentially the way INVRGFEC
+      *browses INVOICE-FILE. Meant to be run after each PRDLOFEC load
+      *or on its own schedule so purchasing isn't relying on someone
+      *noticing manually.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PRD-FILE ASSIGN TO PRDMSTR
+               RECORD KEY IS PRD-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRD-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRD-FILE-RECORD.
+       01  PRD-FILE-RECORD.
+      *
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-EXCEPTION-CNT                   PIC 9(05)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(37)
+               VALUE 'KC03FEC - LOW STOCK EXCEPTION REPORT'.
+           05  FILLER                        PIC X(78) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(20) VALUE
+               'DESCRIPTION'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(09) VALUE 'ON HAND'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE 'REORDER POINT'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-PRODUCT-CODE               PIC X(10).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-PRODUCT-DESCRIPTION        PIC X(20).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-QUANTITY-ON-HAND           PIC ZZZZZZ9.
+           05  FILLER                         PIC X(05) VALUE SPACES.
+           05  DTL-REORDER-POINT              PIC ZZZZZZ9.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05  GTL-EXCEPTION-CNT               PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT PRD-FILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRD-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRD-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-CHECK-PRODUCT-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN PRD-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-CHECK-PRODUCT-LINE.
+      *
+           IF PRD-QUANTITY-ON-HAND < PRD-REORDER-POINT
+               PERFORM 150-PRINT-EXCEPTION-LINE
+           END-IF.
+      *
+           READ PRD-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       150-PRINT-EXCEPTION-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE PRD-PRODUCT-CODE         TO DTL-PRODUCT-CODE.
+           MOVE PRD-PRODUCT-DESCRIPTION  TO DTL-PRODUCT-DESCRIPTION.
+           MOVE PRD-QUANTITY-ON-HAND     TO DTL-QUANTITY-ON-HAND.
+           MOVE PRD-REORDER-POINT        TO DTL-REORDER-POINT.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-EXCEPTION-CNT.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-EXCEPTION-CNT TO GTL-EXCEPTION-CNT.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE PRD-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
