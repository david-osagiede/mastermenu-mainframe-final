@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVSTFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints one consolidated statement per customer for a given date
+      *range, browsing INVFEC in customer-number order over the
+      *INVFECC alternate index INVLOFEC built, the same way CMORDFEC's
+      *credit-limit check and INSUMFEC's filtering already treat
+      *INV-INVOICE-DATE-1/INV-CUSTOMER-NUMBER-1 as ordinary comparable
+      *fields. Voided invoices are skipped since they were never
+      *really billed; credit memos print as a negative-amount line the
+      *same way they already net out everywhere else. The FROM-DATE/
+      *TO-DATE range comes in on a small sequential parameter file,
+      *the same kind of flat input the loaders already read.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  FLAG NEGATIVE AMOUNTS/BALANCES WITH A
+      *                 TRAILING CR INDICATOR INSTEAD OF A BARE
+      *                 MINUS SIGN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT STMT-PARM-FILE ASSIGN TO STMTPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-SW.
+
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ALTERNATE RECORD KEY IS INV-CUSTOMER-NUMBER-1
+                   WITH DUPLICATES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD STMT-PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS STMT-PARM-RECORD.
+       01  STMT-PARM-RECORD.
+           05  STMT-FROM-DATE                   PIC X(08).
+           05  STMT-TO-DATE                     PIC X(08).
+      *
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                  PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+               88  INV-IS-VOID-1                     VALUE 'Y'.
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                    PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+      *
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PARMFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PARMFILE-SUCCESS               VALUE '00'.
+           88  WS-PARMFILE-EOF                   VALUE '10'.
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-NOTFND                 VALUE '23'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFND                 VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-FIRST-RECORD-SW                 PIC X(01)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                   VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01  WS-FILTERS.
+           05  WS-FROM-DATE            PIC X(08).
+               88  WS-FROM-DATE-NOT-GIVEN     VALUE SPACES.
+           05  WS-TO-DATE              PIC X(08).
+               88  WS-TO-DATE-NOT-GIVEN       VALUE SPACES.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-PREV-CUSTOMER-NUMBER            PIC X(06)
+                                              VALUE HIGH-VALUES.
+       01 WS-CUSTOMER-NAME                   PIC X(51).
+       01 WS-STATEMENT-BALANCE               PIC S9(09)V99 COMP-3
+                                              VALUE 0.
+       01 WS-STATEMENT-CNT                   PIC 9(05)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(35)
+               VALUE 'KC03FEC - CUSTOMER STATEMENT'.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                        PIC X(11)
+               VALUE 'CUSTOMER: '.
+           05  HDG2-CUSTOMER-NUMBER          PIC X(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  HDG2-CUSTOMER-NAME            PIC X(51).
+      *
+       01 HEADING-LINE-3.
+           05  FILLER                        PIC X(18) VALUE
+               'STATEMENT PERIOD: '.
+           05  HDG3-FROM-DATE                PIC X(08).
+           05  FILLER                        PIC X(04) VALUE ' TO '.
+           05  HDG3-TO-DATE                  PIC X(08).
+      *
+       01 HEADING-LINE-4.
+           05  FILLER                    PIC X(10) VALUE 'INVOICE NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(08) VALUE 'INV DATE'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE 'AMOUNT BILLED'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(15)
+               VALUE 'RUNNING BALANCE'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-INVOICE-NUMBER             PIC 9(06).
+           05  FILLER                         PIC X(07) VALUE SPACES.
+           05  DTL-INVOICE-DATE                PIC X(08).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-AMOUNT                      PIC ZZZ,ZZ9.99CR.
+           05  FILLER                         PIC X(04) VALUE SPACES.
+           05  DTL-BALANCE                     PIC ZZZ,ZZ9.99CR.
+      *
+       01 CUSTOMER-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'BALANCE DUE:'.
+           05  CTL-BALANCE                     PIC Z,ZZZ,ZZ9.99CR.
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'STATEMENTS PRINTED:'.
+           05  GTL-STATEMENT-CNT               PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 050-READ-PARM-CARD.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           MOVE LOW-VALUE TO INV-CUSTOMER-NUMBER-1.
+           START INVOICE-FILE KEY IS NOT LESS THAN
+               INV-CUSTOMER-NUMBER-1
+               INVALID KEY MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO
+               PERFORM 100-READ-NEXT-INVOICE
+               PERFORM 200-PROCESS-ONE-INVOICE
+                   UNTIL WS-EOF-YES
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 600-PRINT-CUSTOMER-TOTAL
+               END-IF
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       050-READ-PARM-CARD.
+      *
+           MOVE SPACES TO WS-FROM-DATE WS-TO-DATE.
+      *
+           OPEN INPUT STMT-PARM-FILE.
+           IF WS-PARMFILE-SUCCESS
+               READ STMT-PARM-FILE
+                   AT END MOVE 'Y' TO WS-PARMFILE-SW
+               END-READ
+               IF WS-PARMFILE-SUCCESS
+                   MOVE STMT-FROM-DATE TO WS-FROM-DATE
+                   MOVE STMT-TO-DATE   TO WS-TO-DATE
+               END-IF
+               CLOSE STMT-PARM-FILE
+           ELSE
+               DISPLAY "WS-PARMFILE-SW=" WS-PARMFILE-SW
+               DISPLAY "NO STATEMENT DATE-RANGE PARAMETER SUPPLIED - "
+                       "PRINTING ALL DATES"
+           END-IF.
+      *
+       100-READ-NEXT-INVOICE.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-PROCESS-ONE-INVOICE.
+      *
+           IF INV-CUSTOMER-NUMBER-1 NOT = WS-PREV-CUSTOMER-NUMBER
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 600-PRINT-CUSTOMER-TOTAL
+               END-IF
+               PERFORM 300-START-NEW-CUSTOMER
+           END-IF.
+      *
+           IF INV-IS-VOID-1
+               CONTINUE
+           ELSE IF NOT WS-FROM-DATE-NOT-GIVEN
+                   AND INV-INVOICE-DATE-1 < WS-FROM-DATE
+               CONTINUE
+           ELSE IF NOT WS-TO-DATE-NOT-GIVEN
+                   AND INV-INVOICE-DATE-1 > WS-TO-DATE
+               CONTINUE
+           ELSE
+               PERFORM 500-PRINT-DETAIL-LINE
+           END-IF.
+      *
+           PERFORM 100-READ-NEXT-INVOICE.
+      *
+       300-START-NEW-CUSTOMER.
+      *
+           MOVE INV-CUSTOMER-NUMBER-1 TO WS-PREV-CUSTOMER-NUMBER.
+           MOVE ZERO                  TO WS-STATEMENT-BALANCE.
+           MOVE 'N'                   TO WS-FIRST-RECORD-SW.
+      *
+           PERFORM 400-LOOKUP-CUSTOMER-NAME.
+           PERFORM 450-PRINT-HEADINGS.
+      *
+       400-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE INV-CUSTOMER-NUMBER-1 TO CM-CUSTOMER-NUMBER.
+      *
+           READ CM-FILE
+               INVALID KEY MOVE 'INVALID' TO WS-CMFFILE-SW.
+      *
+           IF WS-CMFFILE-SUCCESS
+               STRING CM-FIRST-NAME DELIMITED BY '  '
+                      ' '                DELIMITED BY SIZE
+                      CM-LAST-NAME       DELIMITED BY '  '
+                   INTO WS-CUSTOMER-NAME
+           ELSE
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-CUSTOMER-NAME
+           END-IF.
+      *
+       450-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+           MOVE INV-CUSTOMER-NUMBER-1 TO HDG2-CUSTOMER-NUMBER.
+           MOVE WS-CUSTOMER-NAME      TO HDG2-CUSTOMER-NAME.
+           MOVE WS-FROM-DATE          TO HDG3-FROM-DATE.
+           MOVE WS-TO-DATE            TO HDG3-TO-DATE.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM HEADING-LINE-3
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM HEADING-LINE-4
+               AFTER ADVANCING 2 LINES.
+      *
+       500-PRINT-DETAIL-LINE.
+      *
+           ADD INV-INVOICE-TOTAL-1 INV-SALES-TAX-1
+               TO WS-STATEMENT-BALANCE.
+      *
+           MOVE INV-INVOICE-NUMBER-1 TO DTL-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE-1   TO DTL-INVOICE-DATE.
+           COMPUTE DTL-AMOUNT = INV-INVOICE-TOTAL-1 + INV-SALES-TAX-1.
+           MOVE WS-STATEMENT-BALANCE TO DTL-BALANCE.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+      *
+       600-PRINT-CUSTOMER-TOTAL.
+      *
+           MOVE WS-STATEMENT-BALANCE TO CTL-BALANCE.
+           WRITE PRINT-LINE FROM CUSTOMER-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-STATEMENT-CNT.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-STATEMENT-CNT TO GTL-STATEMENT-CNT.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING PAGE.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 CM-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
