@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMLSFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Prints the customer master listing - one line per customer on
+      *CM-FILE (customer number, name, city, state, zip) browsed
+      *sequentially the way PRDLSFEC browses PRD-FILE, with page
+      *headers and a customer count at the end. Meant for account
+      *reviews and mailing-list style extracts, since the only other
+      *way to see who is on file today is one-at-a-time through
+      *CMINQFEC or scrolling with the A5 browse keys.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CM-FILE ASSIGN TO CMFMSTR
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CM-FILE
+           RECORD CONTAINS 232 CHARACTERS
+           DATA RECORD IS CM-FILE-RECORD.
+       01  CM-FILE-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-SHIPTO-ADDRESS             PIC X(30).
+           05  CM-SHIPTO-CITY                PIC X(20).
+           05  CM-SHIPTO-STATE               PIC X(2).
+           05  CM-SHIPTO-ZIP-CODE            PIC X(10).
+           05  CM-STATUS                     PIC X(1).
+           05  CM-PHONE                      PIC X(12).
+           05  CM-EMAIL                      PIC X(30).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-PAGE-NBR                        PIC 9(04)  COMP VALUE 0.
+       01 WS-LINE-CNT                        PIC 9(02)  COMP VALUE 99.
+       01 WS-LINES-PER-PAGE                  PIC 9(02)  VALUE 55.
+       01 WS-CUSTOMER-CNT                    PIC 9(05)  COMP-3 VALUE 0.
+      *
+       01 HEADING-LINE-1.
+           05  FILLER                        PIC X(37)
+               VALUE 'KC03FEC - CUSTOMER MASTER LISTING'.
+           05  FILLER                        PIC X(78) VALUE SPACES.
+           05  FILLER                        PIC X(05) VALUE 'PAGE '.
+           05  HDG1-PAGE-NBR                 PIC ZZZ9.
+      *
+       01 HEADING-LINE-2.
+           05  FILLER                    PIC X(10) VALUE 'CUST NO'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(30) VALUE
+               'NAME'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(20) VALUE 'CITY'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(02) VALUE 'ST'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'ZIP'.
+      *
+       01 DETAIL-LINE.
+           05  DTL-CUSTOMER-NUMBER            PIC X(06).
+           05  FILLER                         PIC X(07) VALUE SPACES.
+           05  DTL-NAME                       PIC X(30).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-CITY                       PIC X(20).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-STATE                      PIC X(02).
+           05  FILLER                         PIC X(03) VALUE SPACES.
+           05  DTL-ZIP-CODE                   PIC X(10).
+      *
+       01 GRAND-TOTAL-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE 'TOTAL CUSTOMERS:'.
+           05  GTL-CUSTOMER-CNT                PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           OPEN INPUT CM-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CM-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CM-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CM-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PRINT-CUSTOMER-LINE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN CM-FILE"
+           END-IF.
+      *
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 900-COMPLETED-OK.
+      *
+       100-PRINT-CUSTOMER-LINE.
+      *
+           IF WS-LINE-CNT NOT < WS-LINES-PER-PAGE
+               PERFORM 200-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE CM-CUSTOMER-NUMBER TO DTL-CUSTOMER-NUMBER.
+           STRING CM-FIRST-NAME DELIMITED BY '  '
+                  ' '           DELIMITED BY SIZE
+                  CM-LAST-NAME  DELIMITED BY '  '
+               INTO DTL-NAME.
+           MOVE CM-CITY            TO DTL-CITY.
+           MOVE CM-STATE           TO DTL-STATE.
+           MOVE CM-ZIP-CODE        TO DTL-ZIP-CODE.
+      *
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-CNT.
+           ADD 1 TO WS-CUSTOMER-CNT.
+      *
+           READ CM-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       200-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR TO HDG1-PAGE-NBR.
+      *
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+      *
+           MOVE ZERO TO WS-LINE-CNT.
+      *
+       700-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-CUSTOMER-CNT TO GTL-CUSTOMER-CNT.
+      *
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE CM-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
