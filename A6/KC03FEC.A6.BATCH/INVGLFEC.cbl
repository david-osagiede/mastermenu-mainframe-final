@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVGLFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Daily GL sales-summary extract for finance. Browses INVOICE-
+      *FILE sequentially the way INVCFFEC/INVARFEC already do, and
+      *for every non-void invoice whose INV-INVOICE-DATE-1 matches the
+      *extract date on the small parameter card (same flat-parameter-
+      *card idiom INVSTFEC/INVPGFEC already use, defaulting to today
+      *if the card is missing), nets INV-INVOICE-TOTAL-1 into the
+      *sales-revenue bucket and INV-SALES-TAX-1 into the sales-tax
+      *bucket. Credit memos are already stored as ordinary invoices
+      *with a negative INV-INVOICE-TOTAL-1 (see INVSTFEC), so they net
+      *out of the sales-revenue bucket the same way they already net
+      *out of every statement and aged-receivables total - no special
+      *credit-memo handling is needed here. Writes one fixed-format
+      *extract record per account bucket to GL-EXTRACT-FILE for
+      *finance's GL system to pick up, plus a small control report so
+      *the operator can see the totals without having to open the
+      *extract file.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  FLAG NEGATIVE BUCKET TOTALS WITH A TRAILING CR
+      *                 INDICATOR INSTEAD OF A BARE MINUS SIGN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT GL-PARM-FILE ASSIGN TO GLPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-SW.
+
+           SELECT INVOICE-FILE ASSIGN TO INVMSTR
+               RECORD KEY IS INV-KEY-1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRCT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD GL-PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 08 CHARACTERS
+           DATA RECORD IS GL-PARM-RECORD.
+       01  GL-PARM-RECORD.
+           05  GL-PARM-EXTRACT-DATE             PIC X(08).
+      *
+       FD INVOICE-FILE
+           RECORD CONTAINS 447 CHARACTERS
+           DATA RECORD IS INVOICE-FILE-RECORD.
+       01  INVOICE-FILE-RECORD.
+      *
+           05  INV-KEY-1.
+               10  INV-INVOICE-NUMBER-1          PIC 9(06).
+           05  INV-INVOICE-DATE-1                PIC X(08).
+           05  INV-CUSTOMER-NUMBER-1             PIC X(06).
+           05  INV-PO-NUMBER-1                   PIC X(10).
+           05  INV-LINE-ITEM-1                   OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE-1            PIC X(10).
+               10  INV-QUANTITY-1                PIC S9(07).
+               10  INV-UNIT-PRICE-1              PIC S9(07)V99.
+               10  INV-AMOUNT-1                  PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL-1               PIC S9(07)V99.
+           05  INV-SALES-TAX-1                   PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT-1             PIC 9(04).
+           05  INV-OVERFLOW-SW-1                 PIC X(01).
+           05  INV-VOID-SW-1                     PIC X(01).
+               88  INV-IS-VOID-1                     VALUE 'Y'.
+           05  INV-VOID-REASON-CODE-1            PIC X(02).
+           05  INV-VOID-DATE-1                    PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER-1    PIC 9(06).
+           05  INV-PAYMENT-AMOUNT-1              PIC S9(07)V99.
+           05  INV-PAYMENT-DATE-1                PIC X(08).
+           05  INV-OPEN-BALANCE-1                PIC S9(07)V99.
+           05  INV-PAID-SW-1                     PIC X(01).
+               88  INV-IS-PAID-1                     VALUE 'Y'.
+      *
+       FD GL-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS GL-EXTRACT-RECORD.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE                   PIC X(10).
+           05  GL-ACCOUNT-DESC                   PIC X(20).
+           05  GL-EXTRACT-DATE                   PIC X(08).
+           05  GL-DR-CR-INDICATOR                PIC X(02).
+           05  GL-AMOUNT                         PIC S9(09)V99.
+           05  FILLER                            PIC X(29).
+      *
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PARMFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PARMFILE-SUCCESS               VALUE '00'.
+           88  WS-PARMFILE-EOF                    VALUE '10'.
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                    VALUE '10'.
+       01 WS-GLFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-GLFILE-SUCCESS                 VALUE '00'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-NBR                             PIC 9      VALUE 0.
+      *
+       01 WS-TODAY-DATE-GROUP.
+           05  WS-TODAY-YYYY                 PIC 9(04).
+           05  WS-TODAY-MM                   PIC 9(02).
+           05  WS-TODAY-DD                   PIC 9(02).
+       01 WS-EXTRACT-DATE                    PIC X(08).
+      *
+       01 WS-INVOICE-READ-CNT                PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-INVOICE-MATCH-CNT               PIC 9(07)  COMP-3 VALUE 0.
+       01 WS-SALES-REVENUE-TOTAL             PIC S9(09)V99
+                                              COMP-3 VALUE 0.
+       01 WS-SALES-TAX-TOTAL                 PIC S9(09)V99
+                                              COMP-3 VALUE 0.
+      *
+      * GL ACCOUNT BUCKETS FINANCE MAPS THIS EXTRACT TO. NOT DRIVEN BY
+      * ANY EXTERNAL CHART OF ACCOUNTS IN THIS REPO, SO THESE ARE THE
+      * SAME KIND OF FIXED SHOP-STANDARD CODES THE OTHER FIXED-FORMAT
+      * EXTRACTS/REPORTS HERE ALREADY HARDCODE.
+       01 WS-SALES-REVENUE-ACCT              PIC X(10)
+                                              VALUE '4000-000'.
+       01 WS-SALES-REVENUE-DESC              PIC X(20)
+                                              VALUE 'SALES REVENUE'.
+       01 WS-SALES-TAX-ACCT                  PIC X(10)
+                                              VALUE '2200-000'.
+       01 WS-SALES-TAX-DESC                  PIC X(20)
+                                              VALUE 'SALES TAX PAYABLE'.
+      *
+       01 SUMMARY-LINE-1.
+           05  FILLER                        PIC X(30)
+               VALUE 'KC03FEC - GL SALES EXTRACT'.
+      *
+       01 SUMMARY-LINE-2.
+           05  FILLER                        PIC X(20)
+               VALUE 'EXTRACT DATE:'.
+           05  SL2-EXTRACT-DATE               PIC X(08).
+      *
+       01 SUMMARY-LINE-3.
+           05  FILLER                        PIC X(20)
+               VALUE 'INVOICES READ:'.
+           05  SL3-INVOICE-READ-CNT           PIC ZZZZZZ9.
+      *
+       01 SUMMARY-LINE-4.
+           05  FILLER                        PIC X(20)
+               VALUE 'INVOICES MATCHED:'.
+           05  SL4-INVOICE-MATCH-CNT          PIC ZZZZZZ9.
+      *
+       01 SUMMARY-LINE-5.
+           05  FILLER                        PIC X(20)
+               VALUE 'SALES REVENUE:'.
+           05  SL5-SALES-REVENUE-TOTAL        PIC Z(8)9.99CR.
+      *
+       01 SUMMARY-LINE-6.
+           05  FILLER                        PIC X(20)
+               VALUE 'SALES TAX:'.
+           05  SL6-SALES-TAX-TOTAL            PIC Z(8)9.99CR.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 050-READ-PARM-CARD.
+      *
+           OPEN INPUT INVOICE-FILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVOICE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVOICE-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT GL-EXTRACT-FILE.
+           IF WS-GLFILE-SUCCESS
+               DISPLAY "GL-EXTRACT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-GLFILE-SW=" WS-GLFILE-SW
+               DISPLAY "GL-EXTRACT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+           IF WS-EOF-NO THEN
+               PERFORM 100-PROCESS-ONE-INVOICE
+                   UNTIL WS-EOF-YES
+           ELSE
+               DISPLAY "NO DATA IN INVOICE-FILE"
+           END-IF.
+      *
+           PERFORM 500-WRITE-EXTRACT-RECORDS.
+           PERFORM 700-PRINT-SUMMARY.
+           PERFORM 900-COMPLETED-OK.
+      *
+       050-READ-PARM-CARD.
+      *
+           ACCEPT WS-TODAY-DATE-GROUP FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE-GROUP TO WS-EXTRACT-DATE.
+      *
+           OPEN INPUT GL-PARM-FILE.
+           IF WS-PARMFILE-SUCCESS
+               READ GL-PARM-FILE
+                   AT END MOVE 'Y' TO WS-PARMFILE-SW
+               END-READ
+               IF WS-PARMFILE-SUCCESS AND GL-PARM-EXTRACT-DATE NUMERIC
+                   MOVE GL-PARM-EXTRACT-DATE TO WS-EXTRACT-DATE
+               ELSE
+                   DISPLAY "NO USABLE PARM CARD - USING TODAY'S DATE "
+                           WS-EXTRACT-DATE
+               END-IF
+               CLOSE GL-PARM-FILE
+           ELSE
+               DISPLAY "WS-PARMFILE-SW=" WS-PARMFILE-SW
+               DISPLAY "NO GL-PARM-FILE FOUND - USING TODAY'S DATE "
+                       WS-EXTRACT-DATE
+           END-IF.
+      *
+       100-PROCESS-ONE-INVOICE.
+      *
+           ADD 1 TO WS-INVOICE-READ-CNT.
+      *
+           IF NOT INV-IS-VOID-1 AND
+               INV-INVOICE-DATE-1 = WS-EXTRACT-DATE
+               ADD 1 TO WS-INVOICE-MATCH-CNT
+               ADD INV-INVOICE-TOTAL-1 TO WS-SALES-REVENUE-TOTAL
+               ADD INV-SALES-TAX-1     TO WS-SALES-TAX-TOTAL
+           END-IF.
+      *
+           READ INVOICE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW.
+      *
+       500-WRITE-EXTRACT-RECORDS.
+      *
+           MOVE WS-SALES-REVENUE-ACCT TO GL-ACCOUNT-CODE.
+           MOVE WS-SALES-REVENUE-DESC TO GL-ACCOUNT-DESC.
+           MOVE WS-EXTRACT-DATE       TO GL-EXTRACT-DATE.
+           MOVE 'CR'                  TO GL-DR-CR-INDICATOR.
+           MOVE WS-SALES-REVENUE-TOTAL TO GL-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+      *
+           MOVE WS-SALES-TAX-ACCT     TO GL-ACCOUNT-CODE.
+           MOVE WS-SALES-TAX-DESC     TO GL-ACCOUNT-DESC.
+           MOVE WS-EXTRACT-DATE       TO GL-EXTRACT-DATE.
+           MOVE 'CR'                  TO GL-DR-CR-INDICATOR.
+           MOVE WS-SALES-TAX-TOTAL    TO GL-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+      *
+       700-PRINT-SUMMARY.
+      *
+           MOVE WS-EXTRACT-DATE         TO SL2-EXTRACT-DATE.
+           MOVE WS-INVOICE-READ-CNT     TO SL3-INVOICE-READ-CNT.
+           MOVE WS-INVOICE-MATCH-CNT    TO SL4-INVOICE-MATCH-CNT.
+           MOVE WS-SALES-REVENUE-TOTAL  TO SL5-SALES-REVENUE-TOTAL.
+           MOVE WS-SALES-TAX-TOTAL      TO SL6-SALES-TAX-TOTAL.
+      *
+           WRITE PRINT-LINE FROM SUMMARY-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-2
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-3
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-4
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-5
+               AFTER ADVANCING 1 LINES.
+           WRITE PRINT-LINE FROM SUMMARY-LINE-6
+               AFTER ADVANCING 1 LINES.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           CLOSE INVOICE-FILE
+                 GL-EXTRACT-FILE
+                 PRINT-FILE.
+           DISPLAY "PROGRAM COMPLETED OK".
+           STOP RUN.
+      *
