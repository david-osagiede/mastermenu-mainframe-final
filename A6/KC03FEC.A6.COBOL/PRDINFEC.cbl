@@ -0,0 +1,498 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRDINFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Product inquiry. Identical first/last/next/prev browse
+      *experience to CMINQFEC (A5 version), but against PRDFEC keyed
+      *on PRD-PRODUCT-CODE instead of CMFFEC keyed on a customer
+      *number.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  DISPLAY THE NEW PRD-REORDER-POINT FIELD.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  PRODUCT-FOUND-SW            PIC X(01)  VALUE 'Y'.
+               88  PRODUCT-FOUND                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-NEW-PRODUCT                VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-LOW-VALUES                 VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+      *
+       01 WS-CONSTANTS.
+           05 WS-YES-CNST                     PIC X VALUE 'Y'.
+           05 WS-NO-CNST                      PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
+           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
+               VALUE 'Session ended'.
+      *
+       01 WS-PRD-FILE-STATUS-INFO.
+           05 WS-PRD-OPEN                     PIC X.
+               88 WS-PRD-OPEN-88                    VALUE 'Y'.
+               88 WS-PRD-CLOSED-88                  VALUE 'Y'.
+           05 WS-PRD-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-PRD-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-RESPONSE-CODE                   PIC S9(8)  COMP.
+       COPY ERRPARMS.
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-PRODUCT-CODE             PIC X(10).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  WS-EDIT-FIELDS.
+           05  WS-PRICE-EDIT               PIC ZZZZZZ9.99.
+           05  WS-QTYOH-EDIT                PIC ZZZZZZ9.
+           05  WS-REORDPT-EDIT              PIC ZZZZZZ9.
+      *
+       COPY PRDFEC.
+      *
+       COPY PRDSFEC.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(10).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-PRODUCT-INQUIRY.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO CA-PRODUCT-CODE
+                   MOVE LOW-VALUE TO PRDMFECO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-PRODUCT-CODE
+                   MOVE LOW-VALUE TO PRDMFECO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-PRD-CLOSE
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENFEC')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-DISPLAY-SELECTED-PRODUCT
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2000-DISPLAY-FIRST-PRODUCT
+      *
+               WHEN EIBAID = DFHPF6
+                   PERFORM 3000-DISPLAY-LAST-PRODUCT
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-PRODUCT
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-PRODUCT
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO PRDMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('RFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-DISPLAY-SELECTED-PRODUCT.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-PRODUCT-CODE.
+           IF VALID-DATA
+               PERFORM 1300-READ-PRODUCT-RECORD
+               IF PRODUCT-FOUND
+                   SET DISPLAY-NEW-PRODUCT TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       1100-RECEIVE-INQUIRY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDMFEC')
+                       MAPSET('PRDSFEC')
+                       INTO(PRDMFECI)
+           END-EXEC.
+      *
+           INSPECT PRDMFECI
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-PRODUCT-CODE.
+      *
+           IF       PRODCDL = ZERO
+                 OR PRODCDI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a product code.' TO MESSAGEO
+           END-IF.
+      *
+       1300-READ-PRODUCT-RECORD.
+      *
+           PERFORM 8000-PRD-OPEN.
+           EXEC CICS
+               READ FILE('PRDFEC')
+                    INTO(PRD-RECORD)
+                    RIDFLD(PRODCDI)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO PRODUCT-FOUND-SW
+               MOVE 'That product does not exist.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1400-DISPLAY-INQUIRY-RESULTS.
+      *
+           IF DISPLAY-NEW-PRODUCT
+               MOVE PRD-PRODUCT-CODE          TO PRODCDO
+               MOVE PRD-PRODUCT-DESCRIPTION   TO DESCO
+               MOVE PRD-UNIT-PRICE            TO WS-PRICE-EDIT
+               MOVE WS-PRICE-EDIT             TO PRICEO
+               MOVE PRD-QUANTITY-ON-HAND      TO WS-QTYOH-EDIT
+               MOVE WS-QTYOH-EDIT             TO QTYOHO
+               MOVE PRD-REORDER-POINT         TO WS-REORDPT-EDIT
+               MOVE WS-REORDPT-EDIT           TO REORDPTO
+               MOVE SPACE                     TO MESSAGEO
+               SET SEND-DATAONLY              TO TRUE
+           ELSE
+               IF DISPLAY-SPACES
+                   MOVE LOW-VALUE TO PRODCDO
+                   MOVE SPACE     TO DESCO
+                                     PRICEO
+                                     QTYOHO
+                                     REORDPTO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               ELSE
+                   IF DISPLAY-LOW-VALUES
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'RFEC' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDMFEC')
+                            MAPSET('PRDSFEC')
+                            FROM(PRDMFECO)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('PRDMFEC')
+                            MAPSET('PRDSFEC')
+                            FROM(PRDMFECO)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDMFEC')
+                            MAPSET('PRDSFEC')
+                            FROM(PRDMFECO)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-DISPLAY-FIRST-PRODUCT.
+      *
+           MOVE LOW-VALUE TO PRD-PRODUCT-CODE
+                             PRDMFECO.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       2100-START-PRODUCT-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('PRDFEC')
+                       RIDFLD(PRD-PRODUCT-CODE)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO PRODUCT-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no products in the file.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2200-READ-NEXT-PRODUCT.
+      *
+           EXEC CICS
+               READNEXT FILE('PRDFEC')
+                        INTO(PRD-RECORD)
+                        RIDFLD(PRD-PRODUCT-CODE)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2300-END-PRODUCT-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('PRDFEC')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-DISPLAY-LAST-PRODUCT.
+      *
+           MOVE HIGH-VALUE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE  TO PRDMFECO.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 3100-READ-PREV-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       3100-READ-PREV-PRODUCT.
+      *
+           EXEC CICS
+               READPREV FILE('PRDFEC')
+                        INTO(PRD-RECORD)
+                        RIDFLD(PRD-PRODUCT-CODE)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-PRODUCT.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE       TO PRDMFECO.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+               PERFORM 3100-READ-PREV-PRODUCT
+               PERFORM 3100-READ-PREV-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5000-DISPLAY-NEXT-PRODUCT.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE       TO PRDMFECO.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+               PERFORM 2200-READ-NEXT-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+      *
+       8000-PRD-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=PRDFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE('PRDFEC')
+                   OPENSTATUS(WS-PRD-OPEN-STATUS)
+                   ENABLESTATUS(WS-PRD-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=PRDFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE('PRDFEC') OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-PRD-OPEN
+           ELSE IF WS-PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+      *
+       8100-PRD-CLOSE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=PRDFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE    ('PRDFEC')
+                   OPENSTATUS  (WS-PRD-OPEN-STATUS)
+                   ENABLESTATUS(WS-PRD-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-PRD-OPEN-STATUS = DFHVALUE(OPEN)
+                   MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'FILE=PRDFEC'         TO WS-HA-EXEC-TEXT-T5
+                   EXEC CICS
+                       SET FILE ('PRDFEC') CLOSED
+                   END-EXEC
+                   MOVE WS-CLOSED-CNST        TO WS-PRD-OPEN
+               END-IF
+           ELSE
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+       9000-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
+      *
