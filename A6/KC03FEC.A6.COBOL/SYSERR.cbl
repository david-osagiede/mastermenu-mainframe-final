@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  SYSERR.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Common error-handling transaction. Every 9999-TERMINATE-PROGRAM
+      *style paragraph XCTLs here with ERROR-PARAMETERS (EIBRESP,
+      *EIBRESP2, EIBTRNID, EIBRSRCE) built from the failing program's
+      *own EIB. SYSERR looks the response code up in ERRPARMS' RESP
+      *text table the way CMINQNEW's 9100-RESPTEXT does, sends a
+      *diagnostic screen back to the terminal, and writes the same
+      *details to ERRLOG so operations can review it once the
+      *terminal is gone.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  POPULATE ERRLOG-DATE FROM ASKTIME/FORMATTIME
+      *                 INSTEAD OF MOVING THE RAW PACKED EIBDATE, WHICH
+      *                 DE-EDITS TO A JULIAN ORDINAL DIGIT STRING, NOT
+      *                 A YYYYMMDD CALENDAR DATE.
+      *2026-08-09  DAO  END 0000-PROCESS-ERROR WITH EXEC CICS RETURN
+      *                 INSTEAD OF A RAW STOP RUN, SO THIS TASK GOES
+      *                 THROUGH NORMAL CICS TASK TERMINATION LIKE EVERY
+      *                 OTHER PROGRAM'S ABEND HANDLER DOES.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+       01  WS-CURRENT-ABSTIME              PIC S9(15) COMP-3.
+       01  WS-CURRENT-DATE                 PIC X(08).
+      *
+       COPY ERRPARMS.
+      *
+       COPY ERRLOG.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  ERR-RESP                    PIC S9(08) COMP.
+           05  ERR-RESP2                   PIC S9(08) COMP.
+           05  ERR-TRNID                   PIC X(04).
+           05  ERR-RSRCE                   PIC X(08).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-ERROR.
+      *
+           IF EIBCALEN = ZERO
+               MOVE ZERO  TO ERR-RESP
+                             ERR-RESP2
+               MOVE EIBTRNID TO ERR-TRNID
+               MOVE EIBRSRCE TO ERR-RSRCE
+           END-IF.
+      *
+           PERFORM 1000-BUILD-DIAGNOSTIC-TEXT.
+           PERFORM 2000-SEND-DIAGNOSTIC-SCREEN.
+           PERFORM 3000-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       1000-BUILD-DIAGNOSTIC-TEXT.
+      *
+           MOVE ERR-RESP                      TO WS-RESPONSE-CODE.
+           MOVE ERR-RESP                      TO WS-RT-RESP-NBR.
+           MOVE SPACES                        TO WS-RT-MSG.
+           MOVE 'PROGRAM ERROR  '             TO WS-RT-MSG-HDR.
+      *
+           IF WS-RT-RESP-NBR-VALID-88
+               MOVE WS-RT-MSG-NBR-TEXT(WS-RT-RESP-NBR)
+                 TO WS-RT-MSG-T1
+           ELSE
+               MOVE WS-RT-RESP-NBR-INVALID-MSG
+                 TO WS-RT-MSG-T1
+           END-IF.
+      *
+           MOVE ERR-TRNID                     TO WS-RT-MSG-T2.
+      *
+           MOVE ERR-RESP                      TO WS-EM-RESP.
+           MOVE ERR-RESP2                     TO WS-EM-RESP2.
+           MOVE ERR-TRNID                     TO WS-EM-TRNID.
+           MOVE ERR-RSRCE                     TO WS-EM-RSRCE.
+           MOVE WS-RT-MSG                     TO WS-EM-MSG.
+      *
+       2000-SEND-DIAGNOSTIC-SCREEN.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-EM-ERROR-MESSAGE)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+       3000-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE EIBTASKN                       TO ERRLOG-TASK-NUMBER.
+           MOVE WS-CURRENT-DATE                TO ERRLOG-DATE.
+           MOVE EIBTIME                        TO ERRLOG-TIME.
+           MOVE ERR-TRNID                      TO ERRLOG-TRNID.
+           MOVE ERR-RSRCE                      TO ERRLOG-RSRCE.
+           MOVE ERR-RESP                       TO ERRLOG-RESP.
+           MOVE ERR-RESP2                      TO ERRLOG-RESP2.
+           MOVE WS-RT-MSG                      TO ERRLOG-MSG-TEXT.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERRLOG-RECORD)
+                     RIDFLD(ERRLOG-TASK-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
