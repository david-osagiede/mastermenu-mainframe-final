@@ -0,0 +1,513 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. INVTPFEC.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL - RANK CUSTOMERS BY INVOICE DOLLAR
+      *                 VOLUME OVER AN OPTIONAL FROM-DATE/TO-DATE
+      *                 PERIOD. BUILT ON THE SAME STARTBR/READNEXT
+      *                 BROWSE OF INVFEC THAT INSUMFEC USES, BUT
+      *                 ACCUMULATING INTO A PER-CUSTOMER TABLE INSTEAD
+      *                 OF A SINGLE GRAND TOTAL.
+      *2026-08-09  DAO  RESOLVE CMFFEC/INVFEC AT TASK STARTUP BY
+      *                 LINKING TO GETRSFEC INSTEAD OF CODING THE
+      *                 FEC-SUFFIXED LITERAL DIRECTLY ON EVERY EXEC
+      *                 CICS COMMAND.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  INVOICE-EOF-SW          PIC X(01)    VALUE 'N'.
+               88  INVOICE-EOF                      VALUE 'Y'.
+           05  FILTER-PASS-SW          PIC X(01)    VALUE 'Y'.
+               88  FILTER-PASSED                    VALUE 'Y'.
+               88  FILTER-FAILED                    VALUE 'N'.
+           05  CUST-FOUND-SW           PIC X(01)    VALUE 'N'.
+               88  CUST-FOUND                       VALUE 'Y'.
+           05  SORTED-SW               PIC X(01)    VALUE 'N'.
+               88  TABLE-SORTED                     VALUE 'Y'.
+      *
+       01 WS-RESPONSE-CODE                   PIC S9(8)  COMP.
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+       01 WS-CMF-FILE-STATUS-INFO.
+           05 WS-CMF-OPEN                     PIC X.
+               88 WS-CMF-OPEN-88                    VALUE 'Y'.
+           05 WS-CMF-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-CMF-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG               PIC X.
+               88  SEND-ERASE                        VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  WS-FILTERS.
+      *
+           05  WS-FROM-DATE            PIC X(08).
+               88  WS-FROM-DATE-NOT-GIVEN     VALUE SPACES.
+           05  WS-TO-DATE              PIC X(08).
+               88  WS-TO-DATE-NOT-GIVEN       VALUE SPACES.
+      *
+      * PER-CUSTOMER ACCUMULATOR TABLE. 500 ENTRIES IS FAR MORE THAN
+      * THE CUSTOMER-MASTER FILE COULD HOLD AT A SINGLE SITE.
+      *
+       01  CUST-TABLE.
+           05  CUST-ENTRY OCCURS 500 TIMES
+                          INDEXED BY CUST-IDX CUST-IDX2.
+               10  CT-CUSTOMER-NUMBER      PIC X(06).
+               10  CT-TOTAL                PIC S9(09)V99 COMP-3.
+      *
+       01  WS-CUST-COUNT                  PIC S9(04) COMP VALUE 0.
+       01  WS-SEARCH-SUB                  PIC S9(04) COMP VALUE 0.
+       01  WS-RANK-SUB                    PIC S9(04) COMP VALUE 0.
+       01  WS-SWAP-CUSTOMER-NUMBER        PIC X(06).
+       01  WS-SWAP-TOTAL                  PIC S9(09)V99 COMP-3.
+       01  WS-CM-FULL-NAME                PIC X(20).
+      *
+       01  COMMUNICATION-AREA          PIC X.
+      *
+       COPY TOPSFEC.
+      *
+       COPY INVOICE.
+      *
+       COPY CMFFEC.
+      *
+       COPY ERRPARM.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PREPARE-TOP-CUSTOMERS.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO TOPCFECO
+                   MOVE 'TFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO TOPCFECO
+                   MOVE 'TFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENFEC')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1500-RECEIVE-FILTER-MAP
+                   PERFORM 1700-BUILD-TOP-CUSTOMER-LIST
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO TOPCFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('TFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1500-RECEIVE-FILTER-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('TOPCFEC')
+                       MAPSET('TOPSFEC')
+                       INTO(TOPCFECI)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(MAPFAIL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF FROMDATEI = LOW-VALUE OR SPACES
+               MOVE SPACES TO WS-FROM-DATE
+           ELSE
+               MOVE FROMDATEI TO WS-FROM-DATE
+           END-IF.
+      *
+           IF TODATEI = LOW-VALUE OR SPACES
+               MOVE SPACES TO WS-TO-DATE
+           ELSE
+               MOVE TODATEI TO WS-TO-DATE
+           END-IF.
+      *
+       1600-SEND-FILTER-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('TOPCFEC')
+                            MAPSET('TOPSFEC')
+                            FROM(TOPCFECO)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('TOPCFEC')
+                            MAPSET('TOPSFEC')
+                            FROM(TOPCFECO)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS
+                       SEND MAP('TOPCFEC')
+                            MAPSET('TOPSFEC')
+                            FROM(TOPCFECO)
+                            DATAONLY
+                   END-EXEC
+           END-EVALUATE.
+      *
+       1700-BUILD-TOP-CUSTOMER-LIST.
+      *
+           MOVE ZERO TO WS-CUST-COUNT.
+           MOVE 'N'  TO SORTED-SW.
+      *
+           PERFORM 8400-INV-OPEN.
+           MOVE LOW-VALUE TO TOPCFECO.
+           MOVE WS-FROM-DATE      TO FROMDATEO.
+           MOVE WS-TO-DATE        TO TODATEO.
+           PERFORM 1000-START-INVOICE-BROWSE.
+           PERFORM 2000-READ-NEXT-INVOICE
+               UNTIL INVOICE-EOF.
+           PERFORM 3000-END-INVOICE-BROWSE.
+      *
+           PERFORM 5000-SORT-CUST-TABLE
+               UNTIL TABLE-SORTED.
+      *
+           PERFORM 8000-CMF-OPEN.
+           MOVE ZERO TO WS-RANK-SUB.
+           PERFORM 6000-MOVE-ONE-RANK-LINE
+               VARYING WS-RANK-SUB FROM 1 BY 1
+               UNTIL WS-RANK-SUB > 10.
+      *
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM 4000-SEND-RANKING-MAP.
+      *
+       1000-START-INVOICE-BROWSE.
+      *
+           MOVE 0 TO INV-INVOICE-NUMBER
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-INV-FILE)
+                       RIDFLD(INV-INVOICE-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2000-READ-NEXT-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-INV-FILE)
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-INVOICE-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 2100-CHECK-INVOICE-FILTERS
+                   IF FILTER-PASSED AND NOT INV-IS-VOID
+                       PERFORM 2200-ACCUMULATE-CUSTOMER-TOTAL
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2100-CHECK-INVOICE-FILTERS.
+      *
+           MOVE 'Y' TO FILTER-PASS-SW.
+      *
+           IF NOT WS-FROM-DATE-NOT-GIVEN
+               AND INV-INVOICE-DATE < WS-FROM-DATE
+               MOVE 'N' TO FILTER-PASS-SW
+           END-IF.
+      *
+           IF NOT WS-TO-DATE-NOT-GIVEN
+               AND INV-INVOICE-DATE > WS-TO-DATE
+               MOVE 'N' TO FILTER-PASS-SW
+           END-IF.
+      *
+       2200-ACCUMULATE-CUSTOMER-TOTAL.
+      *
+           MOVE 'N' TO CUST-FOUND-SW.
+           MOVE 1   TO WS-SEARCH-SUB.
+      *
+           PERFORM 2300-SEARCH-CUST-TABLE
+               UNTIL CUST-FOUND OR WS-SEARCH-SUB > WS-CUST-COUNT.
+      *
+           IF NOT CUST-FOUND
+               AND WS-CUST-COUNT < 500
+               ADD 1 TO WS-CUST-COUNT
+               SET CUST-IDX TO WS-CUST-COUNT
+               MOVE INV-CUSTOMER-NUMBER TO CT-CUSTOMER-NUMBER(CUST-IDX)
+               MOVE ZERO TO CT-TOTAL(CUST-IDX)
+               SET WS-SEARCH-SUB TO CUST-IDX
+           END-IF.
+      *
+           IF WS-SEARCH-SUB NOT > WS-CUST-COUNT
+               SET CUST-IDX TO WS-SEARCH-SUB
+               ADD INV-INVOICE-TOTAL TO CT-TOTAL(CUST-IDX)
+           END-IF.
+      *
+       2300-SEARCH-CUST-TABLE.
+      *
+           SET CUST-IDX TO WS-SEARCH-SUB.
+           IF CT-CUSTOMER-NUMBER(CUST-IDX) = INV-CUSTOMER-NUMBER
+               MOVE 'Y' TO CUST-FOUND-SW
+           ELSE
+               ADD 1 TO WS-SEARCH-SUB
+           END-IF.
+      *
+       3000-END-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-INV-FILE)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+      * SIMPLE BUBBLE SORT, DESCENDING BY CT-TOTAL. THE TABLE IS
+      * SMALL (AT MOST 500 ENTRIES) SO THE COST OF THIS IS TRIVIAL.
+      *
+       5000-SORT-CUST-TABLE.
+      *
+           MOVE 'Y' TO SORTED-SW.
+      *
+           IF WS-CUST-COUNT > 1
+               SET CUST-IDX  TO 1
+               SET CUST-IDX2 TO WS-CUST-COUNT
+               SUBTRACT 1 FROM CUST-IDX2
+               PERFORM 5100-SORT-ONE-PASS
+                   VARYING CUST-IDX FROM 1 BY 1
+                   UNTIL CUST-IDX > CUST-IDX2
+           END-IF.
+      *
+       5100-SORT-ONE-PASS.
+      *
+           SET CUST-IDX2 TO CUST-IDX.
+           SET CUST-IDX2 UP BY 1.
+      *
+           IF CT-TOTAL(CUST-IDX) < CT-TOTAL(CUST-IDX2)
+               MOVE CT-CUSTOMER-NUMBER(CUST-IDX)
+                                       TO WS-SWAP-CUSTOMER-NUMBER
+               MOVE CT-TOTAL(CUST-IDX) TO WS-SWAP-TOTAL
+               MOVE CT-CUSTOMER-NUMBER(CUST-IDX2)
+                                       TO CT-CUSTOMER-NUMBER(CUST-IDX)
+               MOVE CT-TOTAL(CUST-IDX2) TO CT-TOTAL(CUST-IDX)
+               MOVE WS-SWAP-CUSTOMER-NUMBER
+                                       TO CT-CUSTOMER-NUMBER(CUST-IDX2)
+               MOVE WS-SWAP-TOTAL      TO CT-TOTAL(CUST-IDX2)
+               MOVE 'N' TO SORTED-SW
+           END-IF.
+      *
+       6000-MOVE-ONE-RANK-LINE.
+      *
+           IF WS-RANK-SUB > WS-CUST-COUNT
+               CONTINUE
+           ELSE
+               SET CUST-IDX TO WS-RANK-SUB
+               PERFORM 6100-LOOKUP-CUSTOMER-NAME
+               EVALUATE WS-RANK-SUB
+                   WHEN 1
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO1O
+                       MOVE WS-CM-FULL-NAME              TO NAME1O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL1O
+                   WHEN 2
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO2O
+                       MOVE WS-CM-FULL-NAME              TO NAME2O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL2O
+                   WHEN 3
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO3O
+                       MOVE WS-CM-FULL-NAME              TO NAME3O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL3O
+                   WHEN 4
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO4O
+                       MOVE WS-CM-FULL-NAME              TO NAME4O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL4O
+                   WHEN 5
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO5O
+                       MOVE WS-CM-FULL-NAME              TO NAME5O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL5O
+                   WHEN 6
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO6O
+                       MOVE WS-CM-FULL-NAME              TO NAME6O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL6O
+                   WHEN 7
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO7O
+                       MOVE WS-CM-FULL-NAME              TO NAME7O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL7O
+                   WHEN 8
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO8O
+                       MOVE WS-CM-FULL-NAME              TO NAME8O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL8O
+                   WHEN 9
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO9O
+                       MOVE WS-CM-FULL-NAME              TO NAME9O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL9O
+                   WHEN 10
+                       MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO CUSTNO10O
+                       MOVE WS-CM-FULL-NAME              TO NAME10O
+                       MOVE CT-TOTAL(CUST-IDX)            TO TOTAL10O
+               END-EVALUATE
+           END-IF.
+      *
+       6100-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE CT-CUSTOMER-NUMBER(CUST-IDX) TO WS-CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE(RESNM-CMF-FILE)
+                    INTO(WS-CUSTOMER-MASTER-RECORD)
+                    RIDFLD(WS-CM-CUSTOMER-NUMBER)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               STRING WS-CM-FIRST-NAME DELIMITED BY '  '
+                      ' '                 DELIMITED BY SIZE
+                      WS-CM-LAST-NAME     DELIMITED BY '  '
+                   INTO WS-CM-FULL-NAME
+           ELSE
+               MOVE 'CUSTOMER NOT ON FILE' TO WS-CM-FULL-NAME
+           END-IF.
+      *
+       4000-SEND-RANKING-MAP.
+      *
+           MOVE 'TFEC' TO TRANIDO.
+           PERFORM 1600-SEND-FILTER-MAP.
+      *
+       8000-CMF-OPEN.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-CMF-FILE)
+                   OPENSTATUS(WS-CMF-OPEN-STATUS)
+                   ENABLESTATUS(WS-CMF-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE(RESNM-CMF-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-CMF-OPEN
+           ELSE IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+       8400-INV-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-FILE)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+       9000-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
