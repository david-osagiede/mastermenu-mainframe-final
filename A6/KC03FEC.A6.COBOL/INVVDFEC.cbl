@@ -0,0 +1,455 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVVDFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Online invoice void / credit-memo transaction. Modeled on
+      *CMMNTFEC's file-open/READ-UPDATE/REWRITE pattern, using a
+      *VOIDSFEC-style map with an action code so one screen can either
+      *mark an INVFEC record void (INV-VOID-SW/INV-VOID-REASON-CODE/
+      *INV-VOID-DATE) or, for a credit memo, LINK GETINFEC for a new
+      *invoice number and WRITE a negative-total INVFEC record that
+      *carries INV-REFERENCE-INVOICE-NUMBER back to the original.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM - PROGRAM-4 IN UUMENFEC.
+      *2026-08-09  DAO  INITIALIZE THE NEW INV-PAYMENT-AMOUNT/
+      *                 INV-PAYMENT-DATE/INV-OPEN-BALANCE/INV-PAID-SW
+      *                 FIELDS ON A CREDIT MEMO, AND ZERO THE OPEN
+      *                 BALANCE WHEN AN INVOICE IS VOIDED SINCE A
+      *                 VOIDED INVOICE NO LONGER OWES ANYTHING.
+      *2026-08-09  DAO  GETINFEC'S COMMAREA NOW CARRIES A FUNCTION
+      *                 CODE - MOVED TO THE SHARED GETINCOM LAYOUT.
+      *2026-08-09  DAO  RESOLVE INVFEC AT TASK STARTUP BY LINKING TO
+      *                 GETRSFEC INSTEAD OF CODING THE FEC-SUFFIXED
+      *                 LITERAL DIRECTLY ON EVERY EXEC CICS COMMAND.
+      *2026-08-09  DAO  POPULATE INV-VOID-DATE AND THE CREDIT MEMO'S
+      *                 INV-INVOICE-DATE FROM ASKTIME/FORMATTIME
+      *                 INSTEAD OF MOVING THE RAW PACKED EIBDATE,
+      *                 WHICH DE-EDITS TO A JULIAN ORDINAL DIGIT
+      *                 STRING, NOT A YYYYMMDD CALENDAR DATE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CONSTANTS.
+           05 WS-YES-CNST                     PIC X VALUE 'Y'.
+           05 WS-NO-CNST                      PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
+           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
+               VALUE 'Session ended'.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+      *
+      * SAVED OFF THE ORIGINAL INVOICE BEFORE INVOICE-RECORD IS CLEARED
+      * AND REBUILT AS THE NEW CREDIT-MEMO RECORD.
+       01  WS-CM-CUSTOMER-NUMBER           PIC X(06).
+       01  WS-CM-PO-NUMBER                 PIC X(10).
+       01  WS-CM-ORIGINAL-TOTAL            PIC S9(07)V99.
+       01  WS-CM-ORIGINAL-TAX              PIC S9(07)V99.
+       01  WS-CM-ORIGINAL-INVOICE-NUMBER   PIC 9(06).
+       01  WS-NEXT-INVOICE-NUMBER          PIC 9(06)  VALUE 0.
+       01  WS-CURRENT-ABSTIME               PIC S9(15) COMP-3.
+       01  WS-CURRENT-DATE                  PIC X(08).
+      *
+       COPY INVOICE.
+      *
+       COPY GETINCOM.
+      *
+       COPY VOIDSFEC.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-VOID.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO VOIDMFECO
+                   MOVE 'VFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-VOID-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO VOIDMFECO
+                   MOVE 'VFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-VOID-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-INV-CLOSE
+                   PERFORM 8300-SEND-TERMINATION-MSG
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-VOID-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO VOIDMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-VOID-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('VFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1000-PROCESS-VOID-MAP.
+      *
+           PERFORM 1100-RECEIVE-VOID-MAP.
+           PERFORM 1200-EDIT-VOID-DATA.
+           IF VALID-DATA
+               EVALUATE TRUE
+                   WHEN ACTNI = 'V'
+                       PERFORM 2000-VOID-INVOICE-RECORD
+                   WHEN ACTNI = 'M'
+                       PERFORM 3000-CREATE-CREDIT-MEMO-RECORD
+               END-EVALUATE
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-VOID-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-VOID-MAP
+           END-IF.
+      *
+       1100-RECEIVE-VOID-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('VOIDMFEC')
+                       MAPSET('VOIDSFEC')
+                       INTO(VOIDMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-VOID-DATA.
+      *
+           IF       ACTNL = ZERO
+                 OR ACTNI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter V (void) or M (credit memo).'
+                 TO MESSAGEO
+           ELSE IF ACTNI NOT = 'V' AND 'M'
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'Action must be V or M.' TO MESSAGEO
+           END-IF.
+      *
+           IF       INVNOL = ZERO
+                 OR INVNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           END-IF.
+      *
+           IF ACTNI = 'V'
+               IF REASONL = ZERO OR REASONI = SPACE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'You must enter a void reason code.'
+                     TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       2000-VOID-INVOICE-RECORD.
+      *
+           PERFORM 8000-INV-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-INV-FILE)
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INVNOI)
+                    UPDATE
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           ELSE IF INV-IS-VOID
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice is already void.' TO MESSAGEO
+           ELSE
+               MOVE 'Y'     TO INV-VOID-SW
+               MOVE REASONI TO INV-VOID-REASON-CODE
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+               END-EXEC
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                              YYYYMMDD(WS-CURRENT-DATE)
+               END-EXEC
+               MOVE WS-CURRENT-DATE TO INV-VOID-DATE
+               MOVE ZERO    TO INV-OPEN-BALANCE
+      *
+               EXEC CICS
+                   REWRITE FILE(RESNM-INV-FILE)
+                           FROM(INVOICE-RECORD)
+                           RESP(WS-RESPONSE-CODE)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Invoice voided.' TO MESSAGEO
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       3000-CREATE-CREDIT-MEMO-RECORD.
+      *
+           PERFORM 8000-INV-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-INV-FILE)
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INVNOI)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           ELSE
+               MOVE INV-CUSTOMER-NUMBER  TO WS-CM-CUSTOMER-NUMBER
+               MOVE INV-PO-NUMBER        TO WS-CM-PO-NUMBER
+               MOVE INV-INVOICE-NUMBER   TO WS-CM-ORIGINAL-INVOICE-NUMBER
+               COMPUTE WS-CM-ORIGINAL-TOTAL = INV-INVOICE-TOTAL * -1.
+               COMPUTE WS-CM-ORIGINAL-TAX   = INV-SALES-TAX * -1.
+      *
+               PERFORM 3500-GET-INVOICE-NUMBER.
+      *
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+               END-EXEC
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                              YYYYMMDD(WS-CURRENT-DATE)
+               END-EXEC
+      *
+               MOVE SPACE                     TO INVOICE-RECORD.
+               MOVE WS-NEXT-INVOICE-NUMBER     TO INV-INVOICE-NUMBER.
+               MOVE WS-CURRENT-DATE            TO INV-INVOICE-DATE.
+               MOVE WS-CM-CUSTOMER-NUMBER      TO INV-CUSTOMER-NUMBER.
+               MOVE WS-CM-PO-NUMBER            TO INV-PO-NUMBER.
+               MOVE WS-CM-ORIGINAL-TOTAL       TO INV-INVOICE-TOTAL.
+               MOVE WS-CM-ORIGINAL-TAX         TO INV-SALES-TAX.
+               MOVE ZERO                       TO INV-LINE-ITEM-COUNT.
+               MOVE 'N'                        TO INV-OVERFLOW-SW.
+               MOVE 'N'                        TO INV-VOID-SW.
+               MOVE WS-CM-ORIGINAL-INVOICE-NUMBER
+                                          TO INV-REFERENCE-INVOICE-NUMBER.
+               MOVE ZERO                       TO INV-PAYMENT-AMOUNT.
+               MOVE SPACE                      TO INV-PAYMENT-DATE.
+               MOVE 'N'                        TO INV-PAID-SW.
+               COMPUTE INV-OPEN-BALANCE = INV-INVOICE-TOTAL
+                                         + INV-SALES-TAX.
+      *
+               EXEC CICS
+                   WRITE FILE(RESNM-INV-FILE)
+                         FROM(INVOICE-RECORD)
+                         RIDFLD(INV-INVOICE-NUMBER)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE INV-INVOICE-NUMBER TO NEWINVNOO
+                   MOVE 'Credit memo created.' TO MESSAGEO
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       3500-GET-INVOICE-NUMBER.
+      *
+           MOVE ZERO   TO WS-NEXT-INVOICE-NUMBER.
+           MOVE 'I'    TO GETIN-FUNCTION.
+           MOVE ZERO   TO GETIN-INVOICE-NUMBER.
+           MOVE SPACES TO GETIN-RETURN-REASON.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETINFEC')
+                    COMMAREA(GETIN-COMMAREA)
+                    LENGTH(LENGTH OF GETIN-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+           MOVE GETIN-INVOICE-NUMBER TO WS-NEXT-INVOICE-NUMBER.
+      *
+       1400-SEND-VOID-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('VOIDMFEC')
+                            MAPSET('VOIDSFEC')
+                            FROM(VOIDMFECO)
+                            ERASE
+                       END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('VOIDMFEC')
+                            MAPSET('VOIDSFEC')
+                            FROM(VOIDMFECO)
+                            DATAONLY
+                       END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('VOIDMFEC')
+                            MAPSET('VOIDSFEC')
+                            FROM(VOIDMFECO)
+                            DATAONLY
+                            ALARM
+                       END-EXEC
+           END-EVALUATE.
+      *
+       8000-INV-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-FILE)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8100-INV-CLOSE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE    (RESNM-INV-FILE)
+                   OPENSTATUS  (WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+                   MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'FILE=INVFEC'         TO WS-HA-EXEC-TEXT-T5
+                   EXEC CICS
+                       SET FILE (RESNM-INV-FILE) CLOSED
+                   END-EXEC
+                   MOVE WS-CLOSED-CNST        TO WS-INV-OPEN
+               END-IF
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8300-SEND-TERMINATION-MSG.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
+                    ERASE
+                    FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
