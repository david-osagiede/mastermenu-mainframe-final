@@ -0,0 +1,799 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CMORDFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Online order entry. Validates a customer number against CMFFEC
+      *the way CMINQFEC does, edits line items keyed against PRDFEC,
+      *LINKs to GETINFEC for the next invoice number, and writes the
+      *finished order to INVFEC in the 389-byte INVOICE-FILE-RECORD
+      *layout INVLOFEC uses.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM - PROGRAM-3 IN UUMENFEC.
+      *2026-08-09  DAO  REJECT A CLOSED CUSTOMER'S ORDER - CM-STATUS
+      *                 MUST NOT BE 'C'.
+      *2026-08-09  DAO  REJECT AN ORDER THAT WOULD PUT THE CUSTOMER'S
+      *                 OPEN INVOICE BALANCE (SUMMED FROM INVFECC) PLUS
+      *                 THE NEW ORDER'S TOTAL OVER WS-CM-CREDIT-LIMIT.
+      *2026-08-09  DAO  DECREMENT PRD-QUANTITY-ON-HAND BY INV-QUANTITY
+      *                 FOR EVERY LINE ITEM WHEN THE INVOICE IS WRITTEN,
+      *                 SO THE PRODUCT MASTER REFLECTS REAL INVENTORY.
+      *2026-08-09  DAO  WRITE A BKOFEC BACKORDER RECORD FOR ANY LINE
+      *                 ITEM WHOSE INV-QUANTITY EXCEEDS THE PRODUCT'S
+      *                 QUANTITY ON HAND AT DECREMENT TIME.
+      *2026-08-09  DAO  COMPUTE INV-SALES-TAX FROM THE TAXFEC RATE
+      *                 TABLE, KEYED BY THE CUSTOMER'S WS-CM-STATE,
+      *                 AND STORE IT SEPARATELY FROM INV-INVOICE-TOTAL.
+      *2026-08-09  DAO  SET INV-LINE-ITEM-COUNT TO THE NUMBER OF LINE
+      *                 ITEMS ACTUALLY ENTERED. THE ORDER MAP HOLDS
+      *                 ONLY TEN, SO INV-OVERFLOW-SW ALWAYS COMES OUT
+      *                 'N' FOR AN ONLINE ORDER - OVERFLOW ONLY HAPPENS
+      *                 ON A LOAD FILE EXTRACT PAIRED WITH INVXLFEC.
+      *2026-08-09  DAO  SKIP VOIDED INVOICES WHEN SUMMING THE CUSTOMER'S
+      *                 OPEN BALANCE FOR THE CREDIT CHECK - A VOIDED
+      *                 INVOICE NO LONGER OWES ANYTHING. A CREDIT MEMO
+      *                 IS AN ORDINARY INVFECC RECORD WITH A NEGATIVE
+      *                 TOTAL SO IT ALREADY NETS OUT OF THE SUM.
+      *2026-08-09  DAO  RETURN THE INVOICE NUMBER TO GETINFEC WHEN THE
+      *                 CREDIT CHECK REJECTS AN ORDER AFTER A NUMBER
+      *                 WAS ALREADY ISSUED, SO THE GAP IN INVFEC CAN
+      *                 BE EXPLAINED FROM GAPLOG INSTEAD OF LOOKING
+      *                 LIKE A LOST RECORD.
+      *2026-08-09  DAO  RESOLVE CMFFEC/INVFEC/INVFECC AT TASK STARTUP
+      *                 BY LINKING TO GETRSFEC INSTEAD OF CODING THE
+      *                 FEC-SUFFIXED LITERAL DIRECTLY ON EVERY EXEC
+      *                 CICS COMMAND.
+      *2026-08-09  DAO  REPLACE THE HAND-MAINTAINED WS-OB-INVOICE-
+      *                 RECORD LAYOUT WITH A COPY INVOICE REPLACING -
+      *                 IT HAD STOPPED AT INV-VOID-SW AND NEVER PICKED
+      *                 UP THE TRAILER FIELDS ADDED SINCE, SO CICS
+      *                 RETURNED LENGERR ON EVERY BROWSE HIT AGAINST
+      *                 THE LIVE, LONGER RECORD. ALSO CHANGED THE
+      *                 CREDIT CHECK TO SUM INV-OPEN-BALANCE INSTEAD
+      *                 OF INV-INVOICE-TOTAL AND TO SKIP A PAID
+      *                 INVOICE THE SAME WAY IT ALREADY SKIPPED A
+      *                 VOID ONE, SO A PAID-OFF INVOICE STOPS
+      *                 COUNTING AGAINST THE CUSTOMER'S CREDIT LIMIT.
+      *2026-08-09  DAO  POPULATE INV-INVOICE-DATE FROM ASKTIME/
+      *                 FORMATTIME INSTEAD OF MOVING THE RAW PACKED
+      *                 EIBDATE, WHICH DE-EDITS TO A JULIAN ORDINAL
+      *                 DIGIT STRING, NOT A YYYYMMDD CALENDAR DATE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-END-OF-SESSION-MESSAGE           PIC X(13)
+           VALUE 'Session ended'.
+      *
+       01 WS-CMF-FILE-STATUS-INFO.
+           05 WS-CMF-OPEN                     PIC X.
+               88 WS-CMF-OPEN-88                    VALUE 'Y'.
+               88 WS-CMF-CLOSED-88                  VALUE 'Y'.
+           05 WS-CMF-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-CMF-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-PRD-FILE-STATUS-INFO.
+           05 WS-PRD-OPEN                     PIC X.
+               88 WS-PRD-OPEN-88                    VALUE 'Y'.
+               88 WS-PRD-CLOSED-88                  VALUE 'Y'.
+           05 WS-PRD-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-PRD-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-INVFECC-FILE-STATUS-INFO.
+           05 WS-INVFECC-OPEN                 PIC X.
+               88 WS-INVFECC-OPEN-88                VALUE 'Y'.
+               88 WS-INVFECC-CLOSED-88              VALUE 'Y'.
+           05 WS-INVFECC-OPEN-STATUS          PIC S9(8) COMP VALUE 0.
+           05 WS-INVFECC-ENABLE-STATUS        PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-BKO-FILE-STATUS-INFO.
+           05 WS-BKO-OPEN                     PIC X.
+               88 WS-BKO-OPEN-88                    VALUE 'Y'.
+               88 WS-BKO-CLOSED-88                  VALUE 'Y'.
+           05 WS-BKO-OPEN-STATUS               PIC S9(8) COMP VALUE 0.
+           05 WS-BKO-ENABLE-STATUS             PIC S9(8) COMP VALUE 0.
+      *
+      * INVOICE RECORD LAYOUT, USED ONLY TO BROWSE INVFECC WHILE
+      * SUMMING THE CUSTOMER'S OPEN BALANCE - KEPT SEPARATE FROM
+      * INVOICE-RECORD BELOW BECAUSE THAT AREA ALREADY HOLDS THE
+      * ORDER BEING BUILT AT THE TIME OF THE CREDIT CHECK. COPIED
+      * (RATHER THAN HAND-MAINTAINED) SO IT NEVER AGAIN DRIFTS OUT OF
+      * STEP WITH INVOICE-RECORD'S OWN LAYOUT.
+      *
+       COPY INVOICE REPLACING
+           ==INVOICE-RECORD== BY ==WS-OB-INVOICE-RECORD==
+           ==INV-==           BY ==WS-OB-INV-==.
+      *
+       01 WS-OB-EOF-SW                        PIC X VALUE 'N'.
+           88 WS-OB-EOF                             VALUE 'Y'.
+       01 WS-OPEN-BALANCE                     PIC S9(07)V99 VALUE 0.
+       01 WS-PROJECTED-BALANCE                PIC S9(07)V99 VALUE 0.
+      *
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+      *
+       01  WS-LINE-SUB                     PIC S9(4)  COMP VALUE 0.
+       01  WS-NEXT-INVOICE-NUMBER          PIC 9(06)  VALUE 0.
+      *
+       01  WS-CURRENT-ABSTIME               PIC S9(15) COMP-3.
+       01  WS-CURRENT-DATE                  PIC X(08).
+      *
+       COPY CMFFEC.
+      *
+       COPY PRDFEC.
+      *
+       COPY INVOICE.
+      *
+       COPY BKOFEC.
+      *
+       COPY TAXFEC.
+      *
+       COPY ORDSFEC.
+      *
+       COPY GETINCOM.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-ORDER-ENTRY.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO ORDMFECO
+                   MOVE 'OFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO ORDMFECO
+                   MOVE 'OFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8300-SEND-TERMINATION-MSG
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-ORDER-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO ORDMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-ORDER-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('OFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1000-PROCESS-ORDER-MAP.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           PERFORM 1100-RECEIVE-ORDER-MAP.
+           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-EDIT-LINE-ITEMS
+           END-IF.
+           IF VALID-DATA
+               PERFORM 2000-GET-INVOICE-NUMBER
+               PERFORM 3000-BUILD-INVOICE-RECORD
+               PERFORM 3500-EDIT-CREDIT-LIMIT
+           END-IF.
+           IF NOT VALID-DATA AND WS-NEXT-INVOICE-NUMBER NOT = ZERO
+               PERFORM 2100-RETURN-INVOICE-NUMBER
+           END-IF.
+           IF VALID-DATA
+               PERFORM 4000-WRITE-INVOICE-RECORD
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           END-IF.
+      *
+       1100-RECEIVE-ORDER-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('ORDMFEC')
+                       MAPSET('ORDSFEC')
+                       INTO(ORDMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-CUSTOMER-NUMBER.
+      *
+           IF       CUSTNOL = ZERO
+                 OR CUSTNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a customer number.' TO MESSAGEO
+           ELSE
+               PERFORM 8000-CMF-OPEN
+               EXEC CICS
+                   READ FILE(RESNM-CMF-FILE)
+                        INTO(WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CUSTNOI)
+                        RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'That customer does not exist.' TO MESSAGEO
+               ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-HANDLE-ABEND
+               ELSE IF WS-CM-STATUS = 'C'
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'That customer account is closed.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1300-EDIT-LINE-ITEMS.
+      *
+           MOVE ZERO TO WS-LINE-SUB.
+           PERFORM 1310-EDIT-ONE-LINE-ITEM
+               VARYING WS-LINE-SUB FROM 1 BY 1
+               UNTIL WS-LINE-SUB > 10.
+      *
+       1310-EDIT-ONE-LINE-ITEM.
+      *
+           IF PRODCDI (WS-LINE-SUB) NOT = SPACE
+               PERFORM 8100-PRD-OPEN
+               EXEC CICS
+                   READ FILE('PRDFEC')
+                        INTO(PRD-RECORD)
+                        RIDFLD(PRODCDI (WS-LINE-SUB))
+                        RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'A line item product code does not exist.'
+                     TO MESSAGEO
+               ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-HANDLE-ABEND
+               ELSE IF QTYI (WS-LINE-SUB) = SPACE OR ZERO
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'A line item needs a quantity.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       2000-GET-INVOICE-NUMBER.
+      *
+           MOVE ZERO   TO WS-NEXT-INVOICE-NUMBER.
+           MOVE 'I'    TO GETIN-FUNCTION.
+           MOVE ZERO   TO GETIN-INVOICE-NUMBER.
+           MOVE SPACES TO GETIN-RETURN-REASON.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETINFEC')
+                    COMMAREA(GETIN-COMMAREA)
+                    LENGTH(LENGTH OF GETIN-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+           MOVE GETIN-INVOICE-NUMBER TO WS-NEXT-INVOICE-NUMBER.
+      *
+       2100-RETURN-INVOICE-NUMBER.
+      *
+           MOVE 'R'                        TO GETIN-FUNCTION.
+           MOVE WS-NEXT-INVOICE-NUMBER      TO GETIN-INVOICE-NUMBER.
+           MOVE 'Order not written - failed validation.'
+                                            TO GETIN-RETURN-REASON.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETINFEC')
+                    COMMAREA(GETIN-COMMAREA)
+                    LENGTH(LENGTH OF GETIN-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       3000-BUILD-INVOICE-RECORD.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE SPACE TO INVOICE-RECORD.
+           MOVE WS-NEXT-INVOICE-NUMBER TO INV-INVOICE-NUMBER.
+           MOVE WS-CURRENT-DATE         TO INV-INVOICE-DATE.
+           MOVE CUSTNOI                 TO INV-CUSTOMER-NUMBER.
+           MOVE PONBRI                  TO INV-PO-NUMBER.
+           MOVE ZERO                    TO INV-INVOICE-TOTAL.
+           MOVE ZERO                    TO INV-SALES-TAX.
+           MOVE ZERO                    TO INV-LINE-ITEM-COUNT.
+           MOVE 'N'                     TO INV-OVERFLOW-SW.
+      *
+           MOVE ZERO TO WS-LINE-SUB.
+           PERFORM 3100-BUILD-ONE-LINE-ITEM
+               VARYING WS-LINE-SUB FROM 1 BY 1
+               UNTIL WS-LINE-SUB > 10.
+      *
+           PERFORM 3200-COMPUTE-SALES-TAX.
+      *
+           MOVE ZERO  TO INV-PAYMENT-AMOUNT.
+           MOVE SPACE TO INV-PAYMENT-DATE.
+           MOVE 'N'   TO INV-PAID-SW.
+           COMPUTE INV-OPEN-BALANCE =
+               INV-INVOICE-TOTAL + INV-SALES-TAX.
+      *
+       3100-BUILD-ONE-LINE-ITEM.
+      *
+           IF PRODCDI (WS-LINE-SUB) = SPACE
+               MOVE SPACE TO INV-PRODUCT-CODE (WS-LINE-SUB)
+               MOVE ZERO  TO INV-QUANTITY (WS-LINE-SUB)
+                             INV-UNIT-PRICE (WS-LINE-SUB)
+                             INV-AMOUNT (WS-LINE-SUB)
+           ELSE
+               EXEC CICS
+                   READ FILE('PRDFEC')
+                        INTO(PRD-RECORD)
+                        RIDFLD(PRODCDI (WS-LINE-SUB))
+                        RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               MOVE PRODCDI (WS-LINE-SUB) TO INV-PRODUCT-CODE
+                                              (WS-LINE-SUB)
+               MOVE QTYI (WS-LINE-SUB)    TO INV-QUANTITY
+                                              (WS-LINE-SUB)
+               MOVE PRD-UNIT-PRICE        TO INV-UNIT-PRICE
+                                              (WS-LINE-SUB)
+               COMPUTE INV-AMOUNT (WS-LINE-SUB) =
+                   INV-QUANTITY (WS-LINE-SUB) *
+                   INV-UNIT-PRICE (WS-LINE-SUB)
+               ADD INV-AMOUNT (WS-LINE-SUB) TO INV-INVOICE-TOTAL
+               ADD 1 TO INV-LINE-ITEM-COUNT
+           END-IF.
+      *
+       3200-COMPUTE-SALES-TAX.
+      *
+           MOVE ZERO TO WS-TAX-RATE-FOUND.
+           MOVE 'N'  TO WS-TAX-FOUND-SW.
+           MOVE ZERO TO WS-TAX-SUB.
+      *
+           PERFORM 3210-FIND-ONE-TAX-RATE
+               VARYING WS-TAX-SUB FROM 1 BY 1
+               UNTIL WS-TAX-SUB > WS-TAX-TABLE-COUNT
+                  OR WS-TAX-FOUND.
+      *
+           IF WS-TAX-FOUND
+               COMPUTE INV-SALES-TAX ROUNDED =
+                   INV-INVOICE-TOTAL * WS-TAX-RATE-FOUND
+           ELSE
+               MOVE ZERO TO INV-SALES-TAX
+           END-IF.
+      *
+       3210-FIND-ONE-TAX-RATE.
+      *
+           IF WS-TAX-STATE (WS-TAX-SUB) = WS-CM-STATE
+               MOVE WS-TAX-RATE (WS-TAX-SUB) TO WS-TAX-RATE-FOUND
+               MOVE 'Y' TO WS-TAX-FOUND-SW
+           END-IF.
+      *
+       3500-EDIT-CREDIT-LIMIT.
+      *
+           MOVE ZERO TO WS-OPEN-BALANCE.
+           MOVE 'N'  TO WS-OB-EOF-SW.
+      *
+           PERFORM 8250-INVFECC-OPEN.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-INV-CUST-PATH)
+                       RIDFLD(CUSTNOI)
+                       GTEQ
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO WS-OB-EOF-SW
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+           PERFORM 3510-SUM-ONE-OPEN-INVOICE
+               UNTIL WS-OB-EOF.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-INV-CUST-PATH)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+           COMPUTE WS-PROJECTED-BALANCE =
+               WS-OPEN-BALANCE + INV-INVOICE-TOTAL + INV-SALES-TAX.
+      *
+           IF WS-PROJECTED-BALANCE > WS-CM-CREDIT-LIMIT
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'This order would exceed the customer credit limit.'
+                 TO MESSAGEO
+           END-IF.
+      *
+       3510-SUM-ONE-OPEN-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-INV-CUST-PATH)
+                        INTO(WS-OB-INVOICE-RECORD)
+                        RIDFLD(CUSTNOI)
+                        RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-OB-INV-CUSTOMER-NUMBER = CUSTNOI
+                   IF NOT WS-OB-INV-IS-VOID
+                       AND NOT WS-OB-INV-IS-PAID
+                       ADD WS-OB-INV-OPEN-BALANCE TO WS-OPEN-BALANCE
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO WS-OB-EOF-SW
+               END-IF
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'Y' TO WS-OB-EOF-SW
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       4000-WRITE-INVOICE-RECORD.
+      *
+           PERFORM 8200-INV-OPEN.
+      *
+           EXEC CICS
+               WRITE FILE(RESNM-INV-FILE)
+                     FROM(INVOICE-RECORD)
+                     RIDFLD(INV-INVOICE-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Order written - see invoice number on file.'
+                 TO MESSAGEO
+               PERFORM 4100-UPDATE-PRODUCT-QUANTITIES
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       4100-UPDATE-PRODUCT-QUANTITIES.
+      *
+           MOVE ZERO TO WS-LINE-SUB.
+           PERFORM 4110-UPDATE-ONE-PRODUCT-QUANTITY
+               VARYING WS-LINE-SUB FROM 1 BY 1
+               UNTIL WS-LINE-SUB > 10.
+      *
+       4110-UPDATE-ONE-PRODUCT-QUANTITY.
+      *
+           IF INV-PRODUCT-CODE (WS-LINE-SUB) NOT = SPACE
+               EXEC CICS
+                   READ FILE('PRDFEC')
+                        INTO(PRD-RECORD)
+                        RIDFLD(INV-PRODUCT-CODE (WS-LINE-SUB))
+                        UPDATE
+                        RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   IF INV-QUANTITY (WS-LINE-SUB) > PRD-QUANTITY-ON-HAND
+                       PERFORM 4120-WRITE-BACKORDER-RECORD
+                   END-IF
+                   SUBTRACT INV-QUANTITY (WS-LINE-SUB)
+                       FROM PRD-QUANTITY-ON-HAND
+                   EXEC CICS
+                       REWRITE FILE('PRDFEC')
+                               FROM(PRD-RECORD)
+                               RESP(WS-RESPONSE-CODE)
+                   END-EXEC
+                   IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                       PERFORM 9999-HANDLE-ABEND
+                   END-IF
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       4120-WRITE-BACKORDER-RECORD.
+      *
+           MOVE SPACE TO BACKORDER-RECORD.
+           MOVE INV-PRODUCT-CODE (WS-LINE-SUB)  TO BKO-PRODUCT-CODE.
+           MOVE INV-INVOICE-NUMBER              TO BKO-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER             TO BKO-CUSTOMER-NUMBER.
+           MOVE INV-INVOICE-DATE                TO BKO-ORDER-DATE.
+           MOVE INV-QUANTITY (WS-LINE-SUB)      TO BKO-QUANTITY-ORDERED.
+           COMPUTE BKO-QUANTITY-SHORT =
+               INV-QUANTITY (WS-LINE-SUB) - PRD-QUANTITY-ON-HAND.
+      *
+           PERFORM 8260-BKO-OPEN.
+      *
+           EXEC CICS
+               WRITE FILE('BKOFEC')
+                     FROM(BACKORDER-RECORD)
+                     RIDFLD(BKO-KEY)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       1400-SEND-ORDER-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('ORDMFEC')
+                            MAPSET('ORDSFEC')
+                            FROM(ORDMFECO)
+                            ERASE
+                       END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('ORDMFEC')
+                            MAPSET('ORDSFEC')
+                            FROM(ORDMFECO)
+                            DATAONLY
+                       END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('ORDMFEC')
+                            MAPSET('ORDSFEC')
+                            FROM(ORDMFECO)
+                            DATAONLY
+                            ALARM
+                       END-EXEC
+           END-EVALUATE.
+      *
+       8000-CMF-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=CMFFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-CMF-FILE)
+                   OPENSTATUS(WS-CMF-OPEN-STATUS)
+                   ENABLESTATUS(WS-CMF-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=CMFFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-CMF-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-CMF-OPEN
+           ELSE IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8100-PRD-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=PRDFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE('PRDFEC')
+                   OPENSTATUS(WS-PRD-OPEN-STATUS)
+                   ENABLESTATUS(WS-PRD-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=PRDFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE('PRDFEC') OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-PRD-OPEN
+           ELSE IF WS-PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8200-INV-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-FILE)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8250-INVFECC-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFECC'                TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-CUST-PATH)
+                   OPENSTATUS(WS-INVFECC-OPEN-STATUS)
+                   ENABLESTATUS(WS-INVFECC-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INVFECC-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFECC'            TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-CUST-PATH) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INVFECC-OPEN
+           ELSE IF WS-INVFECC-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8260-BKO-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=BKOFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE('BKOFEC')
+                   OPENSTATUS(WS-BKO-OPEN-STATUS)
+                   ENABLESTATUS(WS-BKO-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-BKO-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=BKOFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE('BKOFEC') OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-BKO-OPEN
+           ELSE IF WS-BKO-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8300-SEND-TERMINATION-MSG.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
+                    ERASE
+                    FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
