@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVINFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Invoice inquiry. Keys on INV-INVOICE-NUMBER, reads INVFEC, and
+      *displays the header (customer number, PO number, invoice date)
+      *plus all ten INV-LINE-ITEM occurrences. Modeled on CMINQFEC's
+      *(A1 version) single-record file-open/READ pattern.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM.
+      *2026-08-09  DAO  FLAG A NEGATIVE (CREDIT MEMO) UNIT PRICE OR
+      *                 LINE AMOUNT WITH A TRAILING CR INDICATOR
+      *                 INSTEAD OF PRINTING IT WITH NO SIGN AT ALL.
+      *2026-08-09  DAO  RESOLVE INVFEC AT TASK STARTUP BY LINKING TO
+      *                 GETRSFEC INSTEAD OF CODING THE FEC-SUFFIXED
+      *                 LITERAL DIRECTLY ON EVERY EXEC CICS COMMAND.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CONSTANTS.
+           05 WS-YES-CNST                     PIC X VALUE 'Y'.
+           05 WS-NO-CNST                      PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
+           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
+               VALUE 'Session ended'.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+       01  WS-LINE-SUB                     PIC S9(4)  COMP VALUE 0.
+      *
+       01  WS-EDIT-FIELDS.
+           05  WS-QTY-EDIT                 PIC ZZZZZZ9.
+           05  WS-PRICE-EDIT                PIC ZZZZZZ9.99CR.
+           05  WS-AMT-EDIT                  PIC ZZZZZZ9.99CR.
+      *
+       COPY INVOICE.
+      *
+       COPY INVSFEC.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-INQUIRY.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO INVMFECO
+                   MOVE 'NFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-INVOICE-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO INVMFECO
+                   MOVE 'NFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-INVOICE-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-INV-CLOSE
+                   PERFORM 8300-SEND-TERMINATION-MSG
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-INVOICE-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO INVMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-INVOICE-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('NFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1000-PROCESS-INVOICE-MAP.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+           PERFORM 1100-RECEIVE-INVOICE-MAP.
+           PERFORM 1200-EDIT-INVOICE-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-GET-INVOICE-RECORD
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-INVOICE-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-INVOICE-MAP
+           END-IF.
+      *
+       1100-RECEIVE-INVOICE-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('INVMFEC')
+                       MAPSET('INVSFEC')
+                       INTO(INVMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-INVOICE-NUMBER.
+      *
+           IF       INVNBRL = ZERO
+                 OR INVNBRI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           END-IF.
+      *
+       1300-GET-INVOICE-RECORD.
+      *
+           PERFORM 8000-INV-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-INV-FILE)
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INVNBRI)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE SPACE            TO MESSAGEO
+               MOVE INV-INVOICE-DATE TO INVDATEO
+               MOVE INV-CUSTOMER-NUMBER TO CUSTNOO
+               MOVE INV-PO-NUMBER    TO PONBRO
+               MOVE ZERO             TO WS-LINE-SUB
+               PERFORM 1310-DISPLAY-ONE-LINE-ITEM
+                   VARYING WS-LINE-SUB FROM 1 BY 1
+                   UNTIL WS-LINE-SUB > 10
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       1310-DISPLAY-ONE-LINE-ITEM.
+      *
+           MOVE INV-PRODUCT-CODE (WS-LINE-SUB)
+             TO PRODCDO (WS-LINE-SUB).
+           MOVE INV-QUANTITY (WS-LINE-SUB)   TO WS-QTY-EDIT.
+           MOVE WS-QTY-EDIT
+             TO QTYO (WS-LINE-SUB).
+           MOVE INV-UNIT-PRICE (WS-LINE-SUB) TO WS-PRICE-EDIT.
+           MOVE WS-PRICE-EDIT
+             TO PRICEO (WS-LINE-SUB).
+           MOVE INV-AMOUNT (WS-LINE-SUB)     TO WS-AMT-EDIT.
+           MOVE WS-AMT-EDIT
+             TO AMTO (WS-LINE-SUB).
+      *
+       1400-SEND-INVOICE-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('INVMFEC')
+                            MAPSET('INVSFEC')
+                            FROM(INVMFECO)
+                            ERASE
+                       END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('INVMFEC')
+                            MAPSET('INVSFEC')
+                            FROM(INVMFECO)
+                            DATAONLY
+                       END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('INVMFEC')
+                            MAPSET('INVSFEC')
+                            FROM(INVMFECO)
+                            DATAONLY
+                            ALARM
+                       END-EXEC
+           END-EVALUATE.
+      *
+       8000-INV-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-FILE)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8100-INV-CLOSE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE    (RESNM-INV-FILE)
+                   OPENSTATUS  (WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+                   MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'FILE=INVFEC'         TO WS-HA-EXEC-TEXT-T5
+                   EXEC CICS
+                       SET FILE (RESNM-INV-FILE) CLOSED
+                   END-EXEC
+                   MOVE WS-CLOSED-CNST        TO WS-INV-OPEN
+               END-IF
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8300-SEND-TERMINATION-MSG.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
+                    ERASE
+                    FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
