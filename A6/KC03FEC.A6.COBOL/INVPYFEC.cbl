@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVPYFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Online invoice payment-posting transaction. Modeled on
+      *INVVDFEC's file-open/READ-UPDATE/REWRITE pattern, using a
+      *PYMTSFEC-style map. Adds the amount keyed in PAYAMTI to
+      *INV-PAYMENT-AMOUNT, recomputes INV-OPEN-BALANCE, and sets
+      *INV-PAID-SW when the balance is paid off.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM - PROGRAM-5 IN UUMENFEC.
+      *2026-08-09  DAO  EDIT THE INVOICE TOTAL AND OPEN BALANCE BEFORE
+      *                 DISPLAY INSTEAD OF MOVING THE RAW ZONED-DECIMAL
+      *                 FIELD, AND FLAG A NEGATIVE (CREDIT MEMO) VALUE
+      *                 WITH A TRAILING CR INDICATOR.
+      *2026-08-09  DAO  RESOLVE INVFEC AT TASK STARTUP BY LINKING TO
+      *                 GETRSFEC INSTEAD OF CODING THE FEC-SUFFIXED
+      *                 LITERAL DIRECTLY ON EVERY EXEC CICS COMMAND.
+      *2026-08-09  DAO  POPULATE INV-PAYMENT-DATE FROM ASKTIME/
+      *                 FORMATTIME INSTEAD OF MOVING THE RAW PACKED
+      *                 EIBDATE, WHICH DE-EDITS TO A JULIAN ORDINAL
+      *                 DIGIT STRING, NOT A YYYYMMDD CALENDAR DATE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CONSTANTS.
+           05 WS-YES-CNST                     PIC X VALUE 'Y'.
+           05 WS-NO-CNST                      PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
+           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
+               VALUE 'Session ended'.
+      *
+       01 WS-EDIT-FIELDS.
+           05  WS-INVTOTAL-EDIT               PIC ZZZZZZ9.99CR.
+           05  WS-OPENBAL-EDIT                PIC ZZZZZZ9.99CR.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA              PIC X.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+      *
+       01  WS-PAYMENT-AMOUNT               PIC S9(07)V99.
+      *
+       01  WS-CURRENT-ABSTIME               PIC S9(15) COMP-3.
+       01  WS-CURRENT-DATE                  PIC X(08).
+      *
+       COPY INVOICE.
+      *
+       COPY PYMTSFEC.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-PAYMENT.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO PYMTMFECO
+                   MOVE 'PFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-PAYMENT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO PYMTMFECO
+                   MOVE 'PFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-PAYMENT-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-INV-CLOSE
+                   PERFORM 8300-SEND-TERMINATION-MSG
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-PAYMENT-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO PYMTMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-PAYMENT-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('PFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1000-PROCESS-PAYMENT-MAP.
+      *
+           PERFORM 1100-RECEIVE-PAYMENT-MAP.
+           PERFORM 1200-EDIT-PAYMENT-DATA.
+           IF VALID-DATA
+               PERFORM 2000-POST-PAYMENT-RECORD
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-PAYMENT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-PAYMENT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-PAYMENT-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PYMTMFEC')
+                       MAPSET('PYMTSFEC')
+                       INTO(PYMTMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-PAYMENT-DATA.
+      *
+           IF       INVNOL = ZERO
+                 OR INVNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           END-IF.
+      *
+           IF       PAYAMTL = ZERO
+                 OR PAYAMTI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a payment amount.' TO MESSAGEO
+           ELSE
+               MOVE PAYAMTI TO WS-PAYMENT-AMOUNT
+               IF WS-PAYMENT-AMOUNT NOT > ZERO
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'Payment amount must be greater than zero.'
+                     TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       2000-POST-PAYMENT-RECORD.
+      *
+           PERFORM 8000-INV-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-INV-FILE)
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INVNOI)
+                    UPDATE
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           ELSE IF INV-IS-VOID
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You cannot post a payment to a void invoice.'
+                 TO MESSAGEO
+           ELSE
+               ADD WS-PAYMENT-AMOUNT TO INV-PAYMENT-AMOUNT
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+               END-EXEC
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                              YYYYMMDD(WS-CURRENT-DATE)
+               END-EXEC
+               MOVE WS-CURRENT-DATE  TO INV-PAYMENT-DATE
+               COMPUTE INV-OPEN-BALANCE =
+                   INV-INVOICE-TOTAL + INV-SALES-TAX
+                                     - INV-PAYMENT-AMOUNT.
+               IF INV-OPEN-BALANCE NOT > ZERO
+                   MOVE 'Y' TO INV-PAID-SW
+               ELSE
+                   MOVE 'N' TO INV-PAID-SW
+               END-IF
+      *
+               EXEC CICS
+                   REWRITE FILE(RESNM-INV-FILE)
+                           FROM(INVOICE-RECORD)
+                           RESP(WS-RESPONSE-CODE)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE INV-CUSTOMER-NUMBER TO CUSTNOO
+                   MOVE INV-INVOICE-TOTAL   TO WS-INVTOTAL-EDIT
+                   MOVE WS-INVTOTAL-EDIT    TO INVTOTALO
+                   MOVE INV-OPEN-BALANCE    TO WS-OPENBAL-EDIT
+                   MOVE WS-OPENBAL-EDIT     TO OPENBALO
+                   MOVE 'Payment posted.'   TO MESSAGEO
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       1400-SEND-PAYMENT-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PYMTMFEC')
+                            MAPSET('PYMTSFEC')
+                            FROM(PYMTMFECO)
+                            ERASE
+                       END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('PYMTMFEC')
+                            MAPSET('PYMTSFEC')
+                            FROM(PYMTMFECO)
+                            DATAONLY
+                       END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PYMTMFEC')
+                            MAPSET('PYMTSFEC')
+                            FROM(PYMTMFECO)
+                            DATAONLY
+                            ALARM
+                       END-EXEC
+           END-EVALUATE.
+      *
+       8000-INV-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-FILE)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8100-INV-CLOSE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE    (RESNM-INV-FILE)
+                   OPENSTATUS  (WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+                   MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'FILE=INVFEC'         TO WS-HA-EXEC-TEXT-T5
+                   EXEC CICS
+                       SET FILE (RESNM-INV-FILE) CLOSED
+                   END-EXEC
+                   MOVE WS-CLOSED-CNST        TO WS-INV-OPEN
+               END-IF
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8300-SEND-TERMINATION-MSG.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
+                    ERASE
+                    FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
