@@ -0,0 +1,520 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CMMNTFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Online add/change/delete maintenance against CM-FILE (CMFFEC).
+      *Modeled on CMINQFEC's file-open/close and READ pattern, using
+      *an INQSFEC-style map (MNTSFEC/MNTMFEC) with an added action
+      *code field so one screen can add, change, or delete a customer.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ORIGINAL PROGRAM - PROGRAM-2 IN UUMENFEC.
+      *2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP, DISTINCT FROM THE
+      *                 BILL-TO ADDRESS, ON ADD AND CHANGE.
+      *2026-08-09  DAO  ADD A STATUS FIELD (A/I/C) ON ADD AND CHANGE,
+      *                 DEFAULTING NEW CUSTOMERS TO ACTIVE.
+      *2026-08-09  DAO  ADD PHONE, EMAIL, AND CREDIT-LIMIT FIELDS ON
+      *                 ADD AND CHANGE.
+      *2026-08-09  DAO  CAPTURE THE OPERATOR ID UUMENFEC FORWARDS ON
+      *                 XCTL AND WRITE A BEFORE/AFTER CMAUDFEC AUDIT
+      *                 RECORD FOR EVERY ADD/CHANGE/DELETE.
+      *2026-08-09  DAO  FALL BACK TO THE SIGNED-ON OPERATOR ID (EIBOPID)
+      *                 WHEN ENTERED WITH NO COMMAREA, SO THE AUDIT
+      *                 RECORD ISN'T LEFT BLANK WHEN A CALLER JUMPS
+      *                 STRAIGHT IN WITHOUT FORWARDING ONE.
+      *2026-08-09  DAO  POPULATE AUD-CHANGE-DATE FROM ASKTIME/
+      *                 FORMATTIME INSTEAD OF MOVING THE RAW PACKED
+      *                 EIBDATE, WHICH DE-EDITS TO A JULIAN ORDINAL
+      *                 DIGIT STRING, NOT A YYYYMMDD CALENDAR DATE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CONSTANTS.
+           05 WS-YES-CNST                     PIC X VALUE 'Y'.
+           05 WS-NO-CNST                      PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                    PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                  PIC X VALUE 'N'.
+           05 WS-END-OF-SESSION-MESSAGE       PIC X(13)
+               VALUE 'Session ended'.
+      *
+       01 WS-CMF-FILE-STATUS-INFO.
+           05 WS-CMF-OPEN                     PIC X.
+               88 WS-CMF-OPEN-88                    VALUE 'Y'.
+               88 WS-CMF-CLOSED-88                  VALUE 'Y'.
+           05 WS-CMF-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-CMF-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       COPY ERRPARMS.
+      *
+       COPY RESNMCOM.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X    VALUE 'Y'.
+               88 VALID-DATA                        VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X.
+               88  SEND-ERASE                       VALUE '1'.
+               88  SEND-DATAONLY                     VALUE '2'.
+               88  SEND-DATAONLY-ALARM               VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-OPERATOR-ID              PIC X(08) VALUE SPACES.
+      *
+       01  WS-RESPONSE-CODE                PIC S9(8)  COMP.
+      *
+       01  WS-CURRENT-ABSTIME              PIC S9(15) COMP-3.
+       01  WS-CURRENT-DATE                 PIC X(08).
+      *
+       01  WS-AUDIT-BEFORE-IMAGE           PIC X(232).
+      *
+       COPY CMFFEC.
+      *
+       COPY CMAUDFEC.
+      *
+       COPY MNTSFEC.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  CA-OPERATOR-ID-IN           PIC X(08).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-MAINTENANCE.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
+      *
+           IF EIBCALEN NOT = ZERO
+               MOVE CA-OPERATOR-ID-IN TO CA-OPERATOR-ID
+           ELSE
+               MOVE EIBOPID TO CA-OPERATOR-ID
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO MNTMFECO
+                   MOVE 'MFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-MAINT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO MNTMFECO
+                   MOVE 'MFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-MAINT-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8100-CMF-CLOSE
+                   PERFORM 8300-SEND-TERMINATION-MSG
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-MAINT-MAP
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO MNTMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-MAINT-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('MFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+       1000-PROCESS-MAINT-MAP.
+      *
+           PERFORM 1100-RECEIVE-MAINT-MAP.
+           PERFORM 1200-EDIT-MAINT-DATA.
+           IF VALID-DATA
+               EVALUATE TRUE
+                   WHEN ACTNI = 'A'
+                       PERFORM 2000-ADD-CUSTOMER-RECORD
+                   WHEN ACTNI = 'C'
+                       PERFORM 3000-CHANGE-CUSTOMER-RECORD
+                   WHEN ACTNI = 'D'
+                       PERFORM 4000-DELETE-CUSTOMER-RECORD
+               END-EVALUATE
+           END-IF.
+           IF VALID-DATA
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 1400-SEND-MAINT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-MAINT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-MAINT-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNTMFEC')
+                       MAPSET('MNTSFEC')
+                       INTO(MNTMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-MAINT-DATA.
+      *
+           IF       ACTNL = ZERO
+                 OR ACTNI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter A, C, or D.' TO MESSAGEO
+           ELSE IF ACTNI NOT = 'A' AND 'C' AND 'D'
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'Action must be A, C, or D.' TO MESSAGEO
+           END-IF.
+      *
+           IF       CUSTNOL = ZERO
+                 OR CUSTNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a customer number.' TO MESSAGEO
+           END-IF.
+      *
+           IF STATUSI NOT = SPACE AND 'A' AND 'I' AND 'C'
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'Status must be A, I, or C.' TO MESSAGEO
+           END-IF.
+      *
+           IF CREDLIMI NOT = SPACE AND CREDLIMI NOT NUMERIC
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'Credit limit must be numeric.' TO MESSAGEO
+           END-IF.
+      *
+       2000-ADD-CUSTOMER-RECORD.
+      *
+           PERFORM 8000-CMF-OPEN.
+      *
+           MOVE CUSTNOI TO WS-CM-CUSTOMER-NUMBER.
+           MOVE LNAMEI  TO WS-CM-LAST-NAME.
+           MOVE FNAMEI  TO WS-CM-FIRST-NAME.
+           MOVE ADDRI   TO WS-CM-ADDRESS.
+           MOVE CITYI   TO WS-CM-CITY.
+           MOVE STATEI  TO WS-CM-STATE.
+           MOVE ZIPCODEI TO WS-CM-ZIP-CODE.
+           MOVE SHIPADDRI  TO WS-CM-SHIPTO-ADDRESS.
+           MOVE SHIPCITYI  TO WS-CM-SHIPTO-CITY.
+           MOVE SHIPSTATEI TO WS-CM-SHIPTO-STATE.
+           MOVE SHIPZIPI   TO WS-CM-SHIPTO-ZIP-CODE.
+      *
+           IF STATUSI = SPACE
+               MOVE 'A' TO WS-CM-STATUS
+           ELSE
+               MOVE STATUSI TO WS-CM-STATUS
+           END-IF.
+      *
+           MOVE PHONEI    TO WS-CM-PHONE.
+           MOVE EMAILI    TO WS-CM-EMAIL.
+           MOVE CREDLIMI  TO WS-CM-CREDIT-LIMIT.
+      *
+           EXEC CICS
+               WRITE FILE(RESNM-CMF-FILE)
+                     FROM(WS-CUSTOMER-MASTER-RECORD)
+                     RIDFLD(WS-CM-CUSTOMER-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Customer added.' TO MESSAGEO
+               MOVE SPACES TO WS-AUDIT-BEFORE-IMAGE
+               PERFORM 5000-WRITE-AUDIT-RECORD
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(DUPKEY)
+                OR WS-RESPONSE-CODE = DFHRESP(DUPREC)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That customer number already exists.'
+                 TO MESSAGEO
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       3000-CHANGE-CUSTOMER-RECORD.
+      *
+           PERFORM 8000-CMF-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-CMF-FILE)
+                    INTO(WS-CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CUSTNOI)
+                    UPDATE
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That customer does not exist.' TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           ELSE
+               MOVE WS-CUSTOMER-MASTER-RECORD TO WS-AUDIT-BEFORE-IMAGE
+               IF LNAMEI NOT = SPACE
+                   MOVE LNAMEI TO WS-CM-LAST-NAME
+               END-IF
+               IF FNAMEI NOT = SPACE
+                   MOVE FNAMEI TO WS-CM-FIRST-NAME
+               END-IF
+               IF ADDRI NOT = SPACE
+                   MOVE ADDRI TO WS-CM-ADDRESS
+               END-IF
+               IF CITYI NOT = SPACE
+                   MOVE CITYI TO WS-CM-CITY
+               END-IF
+               IF STATEI NOT = SPACE
+                   MOVE STATEI TO WS-CM-STATE
+               END-IF
+               IF ZIPCODEI NOT = SPACE
+                   MOVE ZIPCODEI TO WS-CM-ZIP-CODE
+               END-IF
+               IF SHIPADDRI NOT = SPACE
+                   MOVE SHIPADDRI TO WS-CM-SHIPTO-ADDRESS
+               END-IF
+               IF SHIPCITYI NOT = SPACE
+                   MOVE SHIPCITYI TO WS-CM-SHIPTO-CITY
+               END-IF
+               IF SHIPSTATEI NOT = SPACE
+                   MOVE SHIPSTATEI TO WS-CM-SHIPTO-STATE
+               END-IF
+               IF SHIPZIPI NOT = SPACE
+                   MOVE SHIPZIPI TO WS-CM-SHIPTO-ZIP-CODE
+               END-IF
+               IF STATUSI NOT = SPACE
+                   MOVE STATUSI TO WS-CM-STATUS
+               END-IF
+               IF PHONEI NOT = SPACE
+                   MOVE PHONEI TO WS-CM-PHONE
+               END-IF
+               IF EMAILI NOT = SPACE
+                   MOVE EMAILI TO WS-CM-EMAIL
+               END-IF
+               IF CREDLIMI NOT = SPACE
+                   MOVE CREDLIMI TO WS-CM-CREDIT-LIMIT
+               END-IF
+      *
+               EXEC CICS
+                   REWRITE FILE(RESNM-CMF-FILE)
+                           FROM(WS-CUSTOMER-MASTER-RECORD)
+                           RESP(WS-RESPONSE-CODE)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE 'Customer changed.' TO MESSAGEO
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       4000-DELETE-CUSTOMER-RECORD.
+      *
+           PERFORM 8000-CMF-OPEN.
+      *
+           EXEC CICS
+               READ FILE(RESNM-CMF-FILE)
+                    INTO(WS-CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CUSTNOI)
+                    RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'That customer does not exist.' TO MESSAGEO
+           ELSE IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           ELSE
+               MOVE WS-CUSTOMER-MASTER-RECORD TO WS-AUDIT-BEFORE-IMAGE
+      *
+               EXEC CICS
+                   DELETE FILE(RESNM-CMF-FILE)
+                          RIDFLD(CUSTNOI)
+                          RESP(WS-RESPONSE-CODE)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE SPACE TO WS-CUSTOMER-MASTER-RECORD
+                   MOVE 'Customer deleted.' TO MESSAGEO
+                   PERFORM 5000-WRITE-AUDIT-RECORD
+               ELSE
+                   PERFORM 9999-HANDLE-ABEND
+               END-IF
+           END-IF.
+      *
+       5000-WRITE-AUDIT-RECORD.
+      *
+           MOVE CUSTNOI                    TO AUD-CUSTOMER-NUMBER.
+           MOVE EIBTASKN                   TO AUD-TASK-NUMBER.
+           MOVE ACTNI                      TO AUD-ACTION-CODE.
+           MOVE CA-OPERATOR-ID             TO AUD-OPERATOR-ID.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE WS-CURRENT-DATE            TO AUD-CHANGE-DATE.
+           MOVE EIBTIME                    TO AUD-CHANGE-TIME.
+           MOVE WS-AUDIT-BEFORE-IMAGE      TO AUD-BEFORE-IMAGE.
+      *
+           IF AUD-ACTION-DELETE
+               MOVE SPACES TO AUD-AFTER-IMAGE
+           ELSE
+               MOVE WS-CUSTOMER-MASTER-RECORD TO AUD-AFTER-IMAGE
+           END-IF.
+      *
+           EXEC CICS
+               WRITE FILE('CMAUDFEC')
+                     FROM(CM-AUDIT-RECORD)
+                     RIDFLD(AUD-KEY)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       1400-SEND-MAINT-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('MNTMFEC')
+                            MAPSET('MNTSFEC')
+                            FROM(MNTMFECO)
+                            ERASE
+                       END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('MNTMFEC')
+                            MAPSET('MNTSFEC')
+                            FROM(MNTMFECO)
+                            DATAONLY
+                       END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('MNTMFEC')
+                            MAPSET('MNTSFEC')
+                            FROM(MNTMFECO)
+                            DATAONLY
+                            ALARM
+                       END-EXEC
+           END-EVALUATE.
+      *
+       8000-CMF-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=CMFFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-CMF-FILE)
+                   OPENSTATUS(WS-CMF-OPEN-STATUS)
+                   ENABLESTATUS(WS-CMF-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=CMFFEC'             TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-CMF-FILE) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-CMF-OPEN
+           ELSE IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8100-CMF-CLOSE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=CMFFEC'                 TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE    (RESNM-CMF-FILE)
+                   OPENSTATUS  (WS-CMF-OPEN-STATUS)
+                   ENABLESTATUS(WS-CMF-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
+                   MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'FILE=CMFFEC'         TO WS-HA-EXEC-TEXT-T5
+                   EXEC CICS
+                       SET FILE (RESNM-CMF-FILE) CLOSED
+                   END-EXEC
+                   MOVE WS-CLOSED-CNST        TO WS-CMF-OPEN
+               END-IF
+           ELSE
+               PERFORM 9999-HANDLE-ABEND
+           END-IF.
+      *
+       8300-SEND-TERMINATION-MSG.
+      *
+           EXEC CICS
+               SEND TEXT FROM(WS-END-OF-SESSION-MESSAGE)
+                    ERASE
+                    FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       9999-HANDLE-ABEND.
+      *
+           MOVE WS-HA-EXEC-TEXT TO WS-HA-HANDLE-ABEND-MSG.
+      *
+           EXEC CICS
+                SEND TEXT FROM(WS-HA-HANDLE-ABEND-MSG)
+                    FREEKB
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
