@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      * BKOFEC - BACKORDER RECORD, WORKING-STORAGE COPY FOR CICS
+      * PROGRAMS AND FOR THE BKORGFEC BATCH REPORT. ONE RECORD PER
+      * LINE ITEM THAT COULD NOT BE FULLY FILLED FROM STOCK ON HAND -
+      * WRITTEN BY CMORDFEC WHEN INV-QUANTITY EXCEEDS PRD-QUANTITY-ON-
+      * HAND AT INVOICE-WRITE TIME. KEYED BY PRODUCT CODE AND INVOICE
+      * NUMBER SO PURCHASING CAN SEE WHAT TO REORDER AND CUSTOMER
+      * SERVICE CAN SEE WHAT IS STILL OWED TO WHICH CUSTOMER.
+      *
+      ******************************************************************
+      *
+       01  BACKORDER-RECORD.
+           05  BKO-KEY.
+               10  BKO-PRODUCT-CODE            PIC X(10).
+               10  BKO-INVOICE-NUMBER          PIC 9(06).
+           05  BKO-CUSTOMER-NUMBER             PIC X(06).
+           05  BKO-ORDER-DATE                  PIC X(08).
+           05  BKO-QUANTITY-ORDERED            PIC S9(07).
+           05  BKO-QUANTITY-SHORT              PIC S9(07).
+      *
