@@ -0,0 +1,84 @@
+      ******************************************************************
+      *
+      * SUMSFEC - SYMBOLIC MAP FOR THE SUMMFEC INVOICE SUMMARY MAP.
+      *
+      * MOD HISTORY
+      * 2023-04-10  DAO  ORIGINAL - FIRST/LAST/COUNT/TOTAL ONLY.
+      * 2026-08-09  DAO  ADD OPTIONAL FROMDATE/TODATE/CUSTNO FILTER
+      *                  FIELDS.
+      * 2026-08-09  DAO  ADD A TRAILING CR INDICATOR TO TOTALI/TOTALO
+      *                  SO A NEGATIVE (CREDIT-MEMO-HEAVY) SUMMARY
+      *                  TOTAL IS FLAGGED INSTEAD OF PRINTING WITH NO
+      *                  SIGN AT ALL.
+      *
+      ******************************************************************
+      *
+       01  SUMMFECI.
+           02  FILLER                  PIC X(12).
+           02  FROMDATEL               PIC S9(4) COMP.
+           02  FROMDATEF               PIC X.
+           02  FILLER REDEFINES FROMDATEF.
+               03  FROMDATEH           PIC X.
+           02  FROMDATEI               PIC X(08).
+           02  TODATEL                 PIC S9(4) COMP.
+           02  TODATEF                 PIC X.
+           02  FILLER REDEFINES TODATEF.
+               03  TODATEH             PIC X.
+           02  TODATEI                 PIC X(08).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  FIRSTL                  PIC S9(4) COMP.
+           02  FIRSTF                  PIC X.
+           02  FILLER REDEFINES FIRSTF.
+               03  FIRSTH              PIC X.
+           02  FIRSTI                  PIC 9(06).
+           02  LASTL                   PIC S9(4) COMP.
+           02  LASTF                   PIC X.
+           02  FILLER REDEFINES LASTF.
+               03  LASTH               PIC X.
+           02  LASTI                   PIC 9(06).
+           02  COUNTL                  PIC S9(4) COMP.
+           02  COUNTF                  PIC X.
+           02  FILLER REDEFINES COUNTF.
+               03  COUNTH              PIC X.
+           02  COUNTI                  PIC ZZZZ9.
+           02  TOTALL                  PIC S9(4) COMP.
+           02  TOTALF                  PIC X.
+           02  FILLER REDEFINES TOTALF.
+               03  TOTALH              PIC X.
+           02  TOTALI                  PIC ZZ,ZZZ,ZZ9.99CR.
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  SUMMFECO REDEFINES SUMMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  FROMDATEO               PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TODATEO                 PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  FIRSTO                  PIC 9(06).
+           02  FILLER                  PIC X(03).
+           02  LASTO                   PIC 9(06).
+           02  FILLER                  PIC X(03).
+           02  COUNTO                  PIC ZZZZ9.
+           02  FILLER                  PIC X(03).
+           02  TOTALO                  PIC ZZ,ZZZ,ZZ9.99CR.
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
