@@ -0,0 +1,46 @@
+      ******************************************************************
+      *
+      * CUSTMAS - CUSTOMER MASTER FILE RECORD, WORKING-STORAGE COPY FOR
+      * PROGRAMS THAT NAME THEIR I/O AREA WITHOUT A WS- PREFIX
+      * (A5-STYLE PROGRAMS). SAME PHYSICAL LAYOUT AS CM-FILE-RECORD
+      * IN CMFLOFEC AND AS CMFFEC'S WS-CUSTOMER-MASTER-RECORD.
+      *
+      * MOD HISTORY
+      * 2023-04-05  DAO  ORIGINAL 118-BYTE LAYOUT.
+      * 2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP (CM-SHIPTO-*)
+      *                  SEPARATE FROM THE EXISTING BILL-TO ADDRESS
+      *                  FIELDS SO A CUSTOMER'S FREIGHT CAN GO SOMEWHERE
+      *                  OTHER THAN ITS BILLING ADDRESS. RECORD GROWS
+      *                  FROM 118 TO 180 BYTES.
+      * 2026-08-09  DAO  ADD A ONE-BYTE CM-STATUS FLAG (ACTIVE,
+      *                  INACTIVE, CLOSED) SO A CUSTOMER'S STANDING
+      *                  DOESN'T HAVE TO BE INFERRED FROM ELSEWHERE.
+      *                  RECORD GROWS FROM 180 TO 181 BYTES.
+      * 2026-08-09  DAO  ADD CM-PHONE, CM-EMAIL, AND CM-CREDIT-LIMIT SO
+      *                  ACCOUNTING HAS CONTACT INFORMATION AND A
+      *                  CREDIT LIMIT ON FILE. RECORD GROWS FROM 181 TO
+      *                  232 BYTES.
+      *
+      ******************************************************************
+      *
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER          PIC X(06).
+           05  CM-FIRST-NAME                   PIC X(20).
+           05  CM-LAST-NAME                    PIC X(30).
+           05  CM-ADDRESS                      PIC X(30).
+           05  CM-CITY                         PIC X(20).
+           05  CM-STATE                        PIC X(02).
+           05  CM-ZIP-CODE                     PIC X(10).
+           05  CM-SHIPTO-ADDRESS               PIC X(30).
+           05  CM-SHIPTO-CITY                  PIC X(20).
+           05  CM-SHIPTO-STATE                 PIC X(02).
+           05  CM-SHIPTO-ZIP-CODE              PIC X(10).
+           05  CM-STATUS                       PIC X(01).
+               88  CM-STATUS-ACTIVE                VALUE 'A'.
+               88  CM-STATUS-INACTIVE              VALUE 'I'.
+               88  CM-STATUS-CLOSED                VALUE 'C'.
+           05  CM-PHONE                        PIC X(12).
+           05  CM-EMAIL                        PIC X(30).
+           05  CM-CREDIT-LIMIT                 PIC S9(07)V99.
+      *
