@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * ERRPARM - COMMAREA PASSED ON XCTL TO THE COMMON SYSERR
+      * ERROR-HANDLING TRANSACTION. BUILT BY 9999-TERMINATE-PROGRAM
+      * STYLE PARAGRAPHS FROM EIBRESP/EIBRESP2/EIBTRNID/EIBRSRCE.
+      *
+      ******************************************************************
+      *
+       01  ERROR-PARAMETERS.
+           05  ERR-RESP                PIC S9(08) COMP.
+           05  ERR-RESP2               PIC S9(08) COMP.
+           05  ERR-TRNID               PIC X(04).
+           05  ERR-RSRCE               PIC X(08).
+      *
