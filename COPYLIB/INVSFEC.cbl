@@ -0,0 +1,92 @@
+      ******************************************************************
+      *
+      * INVSFEC - SYMBOLIC MAP FOR THE INVMFEC INVOICE INQUIRY MAP.
+      * HEADER FIELDS PLUS THE SAME 10 REPEATING LINE-ITEM GROUPS AS
+      * INV-LINE-ITEM-1 IN INVLOFEC.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL PROGRAM.
+      * 2026-08-09  DAO  WIDEN PRICEI/O AND AMTI/O BY 2 BYTES SO A
+      *                  CREDIT-MEMO LINE CAN CARRY A TRAILING CR
+      *                  INDICATOR.
+      *
+      ******************************************************************
+      *
+       01  INVMFECI.
+           02  FILLER                  PIC X(12).
+           02  INVNBRL                 PIC S9(4) COMP.
+           02  INVNBRF                 PIC X.
+           02  FILLER REDEFINES INVNBRF.
+               03  INVNBRH             PIC X.
+           02  INVNBRI                 PIC X(06).
+           02  INVDATEL                PIC S9(4) COMP.
+           02  INVDATEF                PIC X.
+           02  FILLER REDEFINES INVDATEF.
+               03  INVDATEH            PIC X.
+           02  INVDATEI                PIC X(08).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  PONBRL                  PIC S9(4) COMP.
+           02  PONBRF                  PIC X.
+           02  FILLER REDEFINES PONBRF.
+               03  PONBRH              PIC X.
+           02  PONBRI                  PIC X(10).
+           02  INV-LINE-ITEMS OCCURS 10 TIMES.
+               03  PRODCDL             PIC S9(4) COMP.
+               03  PRODCDF             PIC X.
+               03  FILLER REDEFINES PRODCDF.
+                   04  PRODCDH         PIC X.
+               03  PRODCDI             PIC X(10).
+               03  QTYL                PIC S9(4) COMP.
+               03  QTYF                PIC X.
+               03  FILLER REDEFINES QTYF.
+                   04  QTYH            PIC X.
+               03  QTYI                PIC X(07).
+               03  PRICEL              PIC S9(4) COMP.
+               03  PRICEF              PIC X.
+               03  FILLER REDEFINES PRICEF.
+                   04  PRICEH          PIC X.
+               03  PRICEI              PIC X(12).
+               03  AMTL                PIC S9(4) COMP.
+               03  AMTF                PIC X.
+               03  FILLER REDEFINES AMTF.
+                   04  AMTH            PIC X.
+               03  AMTI                PIC X(12).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  INVMFECO REDEFINES INVMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  INVNBRO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  INVDATEO                PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  PONBRO                  PIC X(10).
+           02  INV-LINE-ITEMS-O OCCURS 10 TIMES.
+               03  FILLER              PIC X(03).
+               03  PRODCDO             PIC X(10).
+               03  FILLER              PIC X(03).
+               03  QTYO                PIC X(07).
+               03  FILLER              PIC X(03).
+               03  PRICEO              PIC X(12).
+               03  FILLER              PIC X(03).
+               03  AMTO                PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
