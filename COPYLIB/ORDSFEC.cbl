@@ -0,0 +1,61 @@
+      ******************************************************************
+      *
+      * ORDSFEC - SYMBOLIC MAP FOR THE ORDMFEC ORDER ENTRY MAP. HEADER
+      * CUSTOMER NUMBER PLUS 10 REPEATING LINE-ITEM GROUPS, SAME SHAPE
+      * AS THE INV-LINE-ITEM-1 GROUP IN INVLOFEC.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL PROGRAM.
+      *
+      ******************************************************************
+      *
+       01  ORDMFECI.
+           02  FILLER                  PIC X(12).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  PONBRL                  PIC S9(4) COMP.
+           02  PONBRF                  PIC X.
+           02  FILLER REDEFINES PONBRF.
+               03  PONBRH              PIC X.
+           02  PONBRI                  PIC X(10).
+           02  ORD-LINE-ITEMS OCCURS 10 TIMES.
+               03  PRODCDL             PIC S9(4) COMP.
+               03  PRODCDF             PIC X.
+               03  FILLER REDEFINES PRODCDF.
+                   04  PRODCDH         PIC X.
+               03  PRODCDI             PIC X(10).
+               03  QTYL                PIC S9(4) COMP.
+               03  QTYF                PIC X.
+               03  FILLER REDEFINES QTYF.
+                   04  QTYH            PIC X.
+               03  QTYI                PIC X(07).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  ORDMFECO REDEFINES ORDMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  PONBRO                  PIC X(10).
+           02  ORD-LINE-ITEMS-O OCCURS 10 TIMES.
+               03  FILLER              PIC X(03).
+               03  PRODCDO             PIC X(10).
+               03  FILLER              PIC X(03).
+               03  QTYO                PIC X(07).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
