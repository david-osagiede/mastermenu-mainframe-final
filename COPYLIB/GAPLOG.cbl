@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      * GAPLOG - INVOICE NUMBER GAP LOG RECORD. GETINFEC WRITES ONE
+      * ROW EVERY TIME IT ISSUES A NUMBER AND UPDATES THAT SAME ROW IF
+      * THE NUMBER IS LATER RETURNED UNUSED, SO AN UNBROKEN INVFEC
+      * SEQUENCE GAP CAN BE MATCHED BACK TO A RETURNED-AND-EXPLAINED
+      * NUMBER INSTEAD OF BEING TREATED AS A MISSING RECORD.
+      *
+      ******************************************************************
+      *
+       01  GAPLOG-RECORD.
+           05  GAPLOG-KEY.
+               10  GAPLOG-INVOICE-NUMBER   PIC 9(06).
+           05  GAPLOG-ISSUED-DATE          PIC X(08).
+           05  GAPLOG-ISSUED-TIME          PIC X(06).
+           05  GAPLOG-ISSUED-TRNID         PIC X(04).
+           05  GAPLOG-RETURNED-SW          PIC X(01).
+               88  GAPLOG-RETURNED             VALUE 'Y'.
+               88  GAPLOG-NOT-RETURNED         VALUE 'N'.
+           05  GAPLOG-RETURNED-DATE        PIC X(08).
+           05  GAPLOG-RETURNED-TIME        PIC X(06).
+           05  GAPLOG-RETURNED-REASON      PIC X(30).
+      *
