@@ -0,0 +1,150 @@
+      ******************************************************************
+      *
+      * MNTSFEC - SYMBOLIC MAP FOR THE MNTMFEC CUSTOMER MAINTENANCE
+      * MAP. SAME SHAPE AS INQSFEC WITH AN ADDED ACTION CODE FIELD SO
+      * ONE SCREEN CAN ADD, CHANGE, OR DELETE A CM-FILE RECORD.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP (SHIPADDR/SHIPCITY/
+      *                  SHIPSTATE/SHIPZIP) SEPARATE FROM THE EXISTING
+      *                  BILL-TO ADDRESS FIELDS.
+      * 2026-08-09  DAO  ADD STATUSI/O SO ACTIVE/INACTIVE/CLOSED CAN BE
+      *                  SET ON ADD AND CHANGE.
+      * 2026-08-09  DAO  ADD PHONEI/O, EMAILI/O, AND CREDLIMI/O SO
+      *                  CONTACT INFORMATION AND THE CREDIT LIMIT CAN
+      *                  BE SET ON ADD AND CHANGE.
+      *
+      ******************************************************************
+      *
+       01  MNTMFECI.
+           02  FILLER                  PIC X(12).
+           02  ACTNL                   PIC S9(4) COMP.
+           02  ACTNF                   PIC X.
+           02  FILLER REDEFINES ACTNF.
+               03  ACTNH               PIC X.
+           02  ACTNI                   PIC X(01).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  LNAMEL                  PIC S9(4) COMP.
+           02  LNAMEF                  PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEH              PIC X.
+           02  LNAMEI                  PIC X(30).
+           02  FNAMEL                  PIC S9(4) COMP.
+           02  FNAMEF                  PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEH              PIC X.
+           02  FNAMEI                  PIC X(20).
+           02  ADDRL                   PIC S9(4) COMP.
+           02  ADDRF                   PIC X.
+           02  FILLER REDEFINES ADDRF.
+               03  ADDRH               PIC X.
+           02  ADDRI                   PIC X(30).
+           02  CITYL                   PIC S9(4) COMP.
+           02  CITYF                   PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYH               PIC X.
+           02  CITYI                   PIC X(20).
+           02  STATEL                  PIC S9(4) COMP.
+           02  STATEF                  PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEH              PIC X.
+           02  STATEI                  PIC X(02).
+           02  ZIPCODEL                PIC S9(4) COMP.
+           02  ZIPCODEF                PIC X.
+           02  FILLER REDEFINES ZIPCODEF.
+               03  ZIPCODEH            PIC X.
+           02  ZIPCODEI                PIC X(10).
+           02  SHIPADDRL               PIC S9(4) COMP.
+           02  SHIPADDRF               PIC X.
+           02  FILLER REDEFINES SHIPADDRF.
+               03  SHIPADDRH           PIC X.
+           02  SHIPADDRI               PIC X(30).
+           02  SHIPCITYL               PIC S9(4) COMP.
+           02  SHIPCITYF               PIC X.
+           02  FILLER REDEFINES SHIPCITYF.
+               03  SHIPCITYH           PIC X.
+           02  SHIPCITYI               PIC X(20).
+           02  SHIPSTATEL              PIC S9(4) COMP.
+           02  SHIPSTATEF              PIC X.
+           02  FILLER REDEFINES SHIPSTATEF.
+               03  SHIPSTATEH          PIC X.
+           02  SHIPSTATEI              PIC X(02).
+           02  SHIPZIPL                PIC S9(4) COMP.
+           02  SHIPZIPF                PIC X.
+           02  FILLER REDEFINES SHIPZIPF.
+               03  SHIPZIPH            PIC X.
+           02  SHIPZIPI                PIC X(10).
+           02  STATUSL                 PIC S9(4) COMP.
+           02  STATUSF                 PIC X.
+           02  FILLER REDEFINES STATUSF.
+               03  STATUSH             PIC X.
+           02  STATUSI                 PIC X(01).
+           02  PHONEL                  PIC S9(4) COMP.
+           02  PHONEF                  PIC X.
+           02  FILLER REDEFINES PHONEF.
+               03  PHONEH              PIC X.
+           02  PHONEI                  PIC X(12).
+           02  EMAILL                  PIC S9(4) COMP.
+           02  EMAILF                  PIC X.
+           02  FILLER REDEFINES EMAILF.
+               03  EMAILH              PIC X.
+           02  EMAILI                  PIC X(30).
+           02  CREDLIML                PIC S9(4) COMP.
+           02  CREDLIMF                PIC X.
+           02  FILLER REDEFINES CREDLIMF.
+               03  CREDLIMH            PIC X.
+           02  CREDLIMI                PIC X(10).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  MNTMFECO REDEFINES MNTMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  ACTNO                   PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  LNAMEO                  PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  FNAMEO                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  ADDRO                   PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  CITYO                   PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  STATEO                  PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  ZIPCODEO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  SHIPADDRO               PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  SHIPCITYO               PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  SHIPSTATEO              PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  SHIPZIPO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  STATUSO                 PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  PHONEO                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  EMAILO                  PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  CREDLIMO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
