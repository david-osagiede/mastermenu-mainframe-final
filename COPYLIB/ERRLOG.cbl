@@ -0,0 +1,28 @@
+      ******************************************************************
+      *
+      * ERRLOG - PERMANENT ERROR LOG RECORD WRITTEN BY SYSERR. KEYED
+      * BY CICS TASK NUMBER SO EVERY ABEND SYSERR HANDLES GETS ITS OWN
+      * ROW, EVEN WHEN THE SAME TRANSACTION FAILS REPEATEDLY.
+      *
+      ******************************************************************
+      *
+       01  ERRLOG-RECORD.
+           05  ERRLOG-KEY.
+               10  ERRLOG-TASK-NUMBER      PIC 9(07).
+           05  ERRLOG-DATE                 PIC X(08).
+           05  ERRLOG-TIME                 PIC X(06).
+           05  ERRLOG-TRNID                PIC X(04).
+           05  ERRLOG-RSRCE                PIC X(08).
+           05  ERRLOG-RESP                 PIC S9(08) COMP.
+           05  ERRLOG-RESP2                PIC S9(08) COMP.
+           05  ERRLOG-MSG-TEXT             PIC X(79).
+      *
+      * ALTERNATE VIEW USED BY THE LOCAL 9000/9999-HANDLE-ABEND
+      * PARAGRAPHS TO LOG THE COMMAND/RESOURCE/REASON PIECES OF
+      * WS-HA-EXEC-TEXT WITHOUT XCTL'ING TO SYSERR FIRST.
+      *
+           05  ERRLOG-MSG-TEXT-R REDEFINES ERRLOG-MSG-TEXT.
+               10  ERRLOG-MSG-CMD          PIC X(26).
+               10  ERRLOG-MSG-RSRCE        PIC X(26).
+               10  ERRLOG-MSG-REASON       PIC X(27).
+      *
