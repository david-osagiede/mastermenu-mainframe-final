@@ -0,0 +1,13 @@
+      ******************************************************************
+      *
+      * INVCTL - INVOICE CONTROL FILE RECORD, WORKING-STORAGE COPY FOR
+      * CICS PROGRAMS. SAME PHYSICAL 7-BYTE LAYOUT AS
+      * INVCTL-FILE-RECORD IN CTLLOFEC.
+      *
+      ******************************************************************
+      *
+       01  INVCTL-RECORD.
+           05  INVCTL-RECORD-KEYGRP.
+               10  INVCTL-RECORD-KEY           PIC 9(01).
+           05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
+      *
