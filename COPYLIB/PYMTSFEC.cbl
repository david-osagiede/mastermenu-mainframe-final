@@ -0,0 +1,68 @@
+      ******************************************************************
+      *
+      * PYMTSFEC - SYMBOLIC MAP FOR THE PYMTMFEC INVOICE PAYMENT MAP.
+      * SAME GENERATED-STYLE SHAPE AS VOIDSFEC/MNTSFEC. THE OPERATOR
+      * KEYS AN INVOICE NUMBER AND A PAYMENT AMOUNT, AND THE PROGRAM
+      * ECHOES BACK THE INVOICE TOTAL AND THE OPEN BALANCE REMAINING
+      * AFTER THE PAYMENT IS POSTED.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL MAP.
+      *
+      ******************************************************************
+      *
+       01  PYMTMFECI.
+           02  FILLER                  PIC X(12).
+           02  INVNOL                  PIC S9(4) COMP.
+           02  INVNOF                  PIC X.
+           02  FILLER REDEFINES INVNOF.
+               03  INVNOH              PIC X.
+           02  INVNOI                  PIC X(06).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  INVTOTALL               PIC S9(4) COMP.
+           02  INVTOTALF               PIC X.
+           02  FILLER REDEFINES INVTOTALF.
+               03  INVTOTALH           PIC X.
+           02  INVTOTALI               PIC X(12).
+           02  OPENBALL                PIC S9(4) COMP.
+           02  OPENBALF                PIC X.
+           02  FILLER REDEFINES OPENBALF.
+               03  OPENBALH            PIC X.
+           02  OPENBALI                PIC X(12).
+           02  PAYAMTL                 PIC S9(4) COMP.
+           02  PAYAMTF                 PIC X.
+           02  FILLER REDEFINES PAYAMTF.
+               03  PAYAMTH             PIC X.
+           02  PAYAMTI                 PIC X(10).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  PYMTMFECO REDEFINES PYMTMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  INVNOO                  PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  INVTOTALO               PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  OPENBALO                PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  PAYAMTO                 PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
