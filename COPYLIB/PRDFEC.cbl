@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      * PRDFEC - PRODUCT MASTER RECORD, WORKING-STORAGE COPY FOR CICS
+      * PROGRAMS (NO -1 SUFFIX). SAME PHYSICAL 53-BYTE LAYOUT AS
+      * PRODUCT-MASTER-FILE-RECORD IN PRDLOFEC.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ADD PRD-REORDER-POINT SO A BATCH REPORT CAN
+      *                  FLAG PRODUCTS THAT HAVE FALLEN BELOW IT.
+      *                  RECORD GROWS FROM 46 TO 53 BYTES.
+      *
+      ******************************************************************
+      *
+       01  PRD-RECORD.
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+      *
