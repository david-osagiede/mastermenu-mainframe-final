@@ -0,0 +1,257 @@
+      ******************************************************************
+      *
+      * TOPSFEC - SYMBOLIC MAP FOR THE TOPCFEC TOP-CUSTOMERS MAP.
+      * SAME GENERATED-STYLE SHAPE AS SUMSFEC. THE OPERATOR KEYS AN
+      * OPTIONAL FROMDATE/TODATE PERIOD AND THE PROGRAM ECHOES BACK THE
+      * TOP 10 CUSTOMERS BY DOLLAR VOLUME FOR THAT PERIOD, RANKED HIGH
+      * TO LOW.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL MAP.
+      *
+      ******************************************************************
+      *
+       01  TOPCFECI.
+           02  FILLER                  PIC X(12).
+           02  FROMDATEL               PIC S9(4) COMP.
+           02  FROMDATEF               PIC X.
+           02  FILLER REDEFINES FROMDATEF.
+               03  FROMDATEH           PIC X.
+           02  FROMDATEI               PIC X(08).
+           02  TODATEL                 PIC S9(4) COMP.
+           02  TODATEF                 PIC X.
+           02  FILLER REDEFINES TODATEF.
+               03  TODATEH             PIC X.
+           02  TODATEI                 PIC X(08).
+           02  CUSTNO1L                PIC S9(4) COMP.
+           02  CUSTNO1F                PIC X.
+           02  FILLER REDEFINES CUSTNO1F.
+               03  CUSTNO1H            PIC X.
+           02  CUSTNO1I                PIC X(06).
+           02  NAME1L                  PIC S9(4) COMP.
+           02  NAME1F                  PIC X.
+           02  FILLER REDEFINES NAME1F.
+               03  NAME1H              PIC X.
+           02  NAME1I                  PIC X(20).
+           02  TOTAL1L                 PIC S9(4) COMP.
+           02  TOTAL1F                 PIC X.
+           02  FILLER REDEFINES TOTAL1F.
+               03  TOTAL1H             PIC X.
+           02  TOTAL1I                 PIC X(12).
+           02  CUSTNO2L                PIC S9(4) COMP.
+           02  CUSTNO2F                PIC X.
+           02  FILLER REDEFINES CUSTNO2F.
+               03  CUSTNO2H            PIC X.
+           02  CUSTNO2I                PIC X(06).
+           02  NAME2L                  PIC S9(4) COMP.
+           02  NAME2F                  PIC X.
+           02  FILLER REDEFINES NAME2F.
+               03  NAME2H              PIC X.
+           02  NAME2I                  PIC X(20).
+           02  TOTAL2L                 PIC S9(4) COMP.
+           02  TOTAL2F                 PIC X.
+           02  FILLER REDEFINES TOTAL2F.
+               03  TOTAL2H             PIC X.
+           02  TOTAL2I                 PIC X(12).
+           02  CUSTNO3L                PIC S9(4) COMP.
+           02  CUSTNO3F                PIC X.
+           02  FILLER REDEFINES CUSTNO3F.
+               03  CUSTNO3H            PIC X.
+           02  CUSTNO3I                PIC X(06).
+           02  NAME3L                  PIC S9(4) COMP.
+           02  NAME3F                  PIC X.
+           02  FILLER REDEFINES NAME3F.
+               03  NAME3H              PIC X.
+           02  NAME3I                  PIC X(20).
+           02  TOTAL3L                 PIC S9(4) COMP.
+           02  TOTAL3F                 PIC X.
+           02  FILLER REDEFINES TOTAL3F.
+               03  TOTAL3H             PIC X.
+           02  TOTAL3I                 PIC X(12).
+           02  CUSTNO4L                PIC S9(4) COMP.
+           02  CUSTNO4F                PIC X.
+           02  FILLER REDEFINES CUSTNO4F.
+               03  CUSTNO4H            PIC X.
+           02  CUSTNO4I                PIC X(06).
+           02  NAME4L                  PIC S9(4) COMP.
+           02  NAME4F                  PIC X.
+           02  FILLER REDEFINES NAME4F.
+               03  NAME4H              PIC X.
+           02  NAME4I                  PIC X(20).
+           02  TOTAL4L                 PIC S9(4) COMP.
+           02  TOTAL4F                 PIC X.
+           02  FILLER REDEFINES TOTAL4F.
+               03  TOTAL4H             PIC X.
+           02  TOTAL4I                 PIC X(12).
+           02  CUSTNO5L                PIC S9(4) COMP.
+           02  CUSTNO5F                PIC X.
+           02  FILLER REDEFINES CUSTNO5F.
+               03  CUSTNO5H            PIC X.
+           02  CUSTNO5I                PIC X(06).
+           02  NAME5L                  PIC S9(4) COMP.
+           02  NAME5F                  PIC X.
+           02  FILLER REDEFINES NAME5F.
+               03  NAME5H              PIC X.
+           02  NAME5I                  PIC X(20).
+           02  TOTAL5L                 PIC S9(4) COMP.
+           02  TOTAL5F                 PIC X.
+           02  FILLER REDEFINES TOTAL5F.
+               03  TOTAL5H             PIC X.
+           02  TOTAL5I                 PIC X(12).
+           02  CUSTNO6L                PIC S9(4) COMP.
+           02  CUSTNO6F                PIC X.
+           02  FILLER REDEFINES CUSTNO6F.
+               03  CUSTNO6H            PIC X.
+           02  CUSTNO6I                PIC X(06).
+           02  NAME6L                  PIC S9(4) COMP.
+           02  NAME6F                  PIC X.
+           02  FILLER REDEFINES NAME6F.
+               03  NAME6H              PIC X.
+           02  NAME6I                  PIC X(20).
+           02  TOTAL6L                 PIC S9(4) COMP.
+           02  TOTAL6F                 PIC X.
+           02  FILLER REDEFINES TOTAL6F.
+               03  TOTAL6H             PIC X.
+           02  TOTAL6I                 PIC X(12).
+           02  CUSTNO7L                PIC S9(4) COMP.
+           02  CUSTNO7F                PIC X.
+           02  FILLER REDEFINES CUSTNO7F.
+               03  CUSTNO7H            PIC X.
+           02  CUSTNO7I                PIC X(06).
+           02  NAME7L                  PIC S9(4) COMP.
+           02  NAME7F                  PIC X.
+           02  FILLER REDEFINES NAME7F.
+               03  NAME7H              PIC X.
+           02  NAME7I                  PIC X(20).
+           02  TOTAL7L                 PIC S9(4) COMP.
+           02  TOTAL7F                 PIC X.
+           02  FILLER REDEFINES TOTAL7F.
+               03  TOTAL7H             PIC X.
+           02  TOTAL7I                 PIC X(12).
+           02  CUSTNO8L                PIC S9(4) COMP.
+           02  CUSTNO8F                PIC X.
+           02  FILLER REDEFINES CUSTNO8F.
+               03  CUSTNO8H            PIC X.
+           02  CUSTNO8I                PIC X(06).
+           02  NAME8L                  PIC S9(4) COMP.
+           02  NAME8F                  PIC X.
+           02  FILLER REDEFINES NAME8F.
+               03  NAME8H              PIC X.
+           02  NAME8I                  PIC X(20).
+           02  TOTAL8L                 PIC S9(4) COMP.
+           02  TOTAL8F                 PIC X.
+           02  FILLER REDEFINES TOTAL8F.
+               03  TOTAL8H             PIC X.
+           02  TOTAL8I                 PIC X(12).
+           02  CUSTNO9L                PIC S9(4) COMP.
+           02  CUSTNO9F                PIC X.
+           02  FILLER REDEFINES CUSTNO9F.
+               03  CUSTNO9H            PIC X.
+           02  CUSTNO9I                PIC X(06).
+           02  NAME9L                  PIC S9(4) COMP.
+           02  NAME9F                  PIC X.
+           02  FILLER REDEFINES NAME9F.
+               03  NAME9H              PIC X.
+           02  NAME9I                  PIC X(20).
+           02  TOTAL9L                 PIC S9(4) COMP.
+           02  TOTAL9F                 PIC X.
+           02  FILLER REDEFINES TOTAL9F.
+               03  TOTAL9H             PIC X.
+           02  TOTAL9I                 PIC X(12).
+           02  CUSTNO10L               PIC S9(4) COMP.
+           02  CUSTNO10F               PIC X.
+           02  FILLER REDEFINES CUSTNO10F.
+               03  CUSTNO10H           PIC X.
+           02  CUSTNO10I               PIC X(06).
+           02  NAME10L                 PIC S9(4) COMP.
+           02  NAME10F                 PIC X.
+           02  FILLER REDEFINES NAME10F.
+               03  NAME10H             PIC X.
+           02  NAME10I                 PIC X(20).
+           02  TOTAL10L                PIC S9(4) COMP.
+           02  TOTAL10F                PIC X.
+           02  FILLER REDEFINES TOTAL10F.
+               03  TOTAL10H            PIC X.
+           02  TOTAL10I                PIC X(12).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  TOPCFECO REDEFINES TOPCFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  FROMDATEO               PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  TODATEO                 PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO1O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME1O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL1O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO2O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME2O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL2O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO3O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME3O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL3O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO4O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME4O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL4O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO5O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME5O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL5O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO6O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME6O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL6O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO7O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME7O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL7O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO8O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME8O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL8O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO9O                PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME9O                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL9O                 PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNO10O               PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  NAME10O                 PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  TOTAL10O                PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
