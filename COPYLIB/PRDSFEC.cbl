@@ -0,0 +1,68 @@
+      ******************************************************************
+      *
+      * PRDSFEC - SYMBOLIC MAP FOR THE PRDMFEC PRODUCT INQUIRY MAP.
+      * SAME SHAPE AS INQSFEC, KEYED ON PRD-PRODUCT-CODE INSTEAD OF A
+      * CUSTOMER NUMBER.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL PROGRAM.
+      * 2026-08-09  DAO  ADD REORDPTI/O SO THE REORDER POINT IS
+      *                  VISIBLE ON THE SCREEN.
+      *
+      ******************************************************************
+      *
+       01  PRDMFECI.
+           02  FILLER                  PIC X(12).
+           02  PRODCDL                 PIC S9(4) COMP.
+           02  PRODCDF                 PIC X.
+           02  FILLER REDEFINES PRODCDF.
+               03  PRODCDH             PIC X.
+           02  PRODCDI                 PIC X(10).
+           02  DESCL                   PIC S9(4) COMP.
+           02  DESCF                   PIC X.
+           02  FILLER REDEFINES DESCF.
+               03  DESCH               PIC X.
+           02  DESCI                   PIC X(20).
+           02  PRICEL                  PIC S9(4) COMP.
+           02  PRICEF                  PIC X.
+           02  FILLER REDEFINES PRICEF.
+               03  PRICEH              PIC X.
+           02  PRICEI                  PIC X(10).
+           02  QTYOHL                  PIC S9(4) COMP.
+           02  QTYOHF                  PIC X.
+           02  FILLER REDEFINES QTYOHF.
+               03  QTYOHH              PIC X.
+           02  QTYOHI                  PIC X(07).
+           02  REORDPTL                PIC S9(4) COMP.
+           02  REORDPTF                PIC X.
+           02  FILLER REDEFINES REORDPTF.
+               03  REORDPTH            PIC X.
+           02  REORDPTI                PIC X(07).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  PRDMFECO REDEFINES PRDMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  PRODCDO                 PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  DESCO                   PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  PRICEO                  PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  QTYOHO                  PIC X(07).
+           02  FILLER                  PIC X(03).
+           02  REORDPTO                PIC X(07).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
