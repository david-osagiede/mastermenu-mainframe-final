@@ -0,0 +1,17 @@
+      ******************************************************************
+      *
+      * GETINCOM - COMMAREA SHARED BY GETINFEC AND ITS CALLERS
+      * (CMORDFEC, INVVDFEC). GETIN-FUNCTION TELLS GETINFEC WHETHER TO
+      * ISSUE THE NEXT INVOICE NUMBER OR TO RETURN ONE THAT WAS ISSUED
+      * BUT NEVER WRITTEN TO INVFEC, SO A GAP IN THE SEQUENCE CAN BE
+      * EXPLAINED LATER INSTEAD OF LOOKING LIKE A LOST RECORD.
+      *
+      ******************************************************************
+      *
+       01  GETIN-COMMAREA.
+           05  GETIN-FUNCTION              PIC X(01).
+               88  GETIN-FUNCTION-ISSUE        VALUE 'I'.
+               88  GETIN-FUNCTION-RETURN       VALUE 'R'.
+           05  GETIN-INVOICE-NUMBER        PIC 9(06).
+           05  GETIN-RETURN-REASON         PIC X(30).
+      *
