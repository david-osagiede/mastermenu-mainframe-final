@@ -0,0 +1,59 @@
+      ******************************************************************
+      *
+      * INVOICE - INVOICE FILE RECORD, WORKING-STORAGE COPY FOR CICS
+      * PROGRAMS (NO -1 SUFFIX). SAME PHYSICAL LAYOUT AS
+      * INVOICE-FILE-RECORD IN INVLOFEC.
+      *
+      * MOD HISTORY
+      * 2023-02-10  DAO  ORIGINAL 389-BYTE LAYOUT.
+      * 2026-08-09  DAO  ADD INV-SALES-TAX, COMPUTED SEPARATELY FROM
+      *                  INV-INVOICE-TOTAL BY THE TAXFEC RATE TABLE.
+      *                  RECORD GROWS FROM 389 TO 398 BYTES.
+      * 2026-08-09  DAO  ADD INV-LINE-ITEM-COUNT AND INV-OVERFLOW-SW SO
+      *                  AN INVOICE WITH MORE THAN TEN LINE ITEMS CAN
+      *                  SAY HOW MANY THERE REALLY ARE AND WHETHER THE
+      *                  REST ARE OUT IN INVXFEC (SEE INVXFEC.CBL).
+      *                  RECORD GROWS FROM 398 TO 403 BYTES.
+      * 2026-08-09  DAO  ADD INV-VOID-SW, INV-VOID-REASON-CODE, AND
+      *                  INV-VOID-DATE SO A BAD INVOICE CAN BE MARKED
+      *                  VOID INSTEAD OF DELETED, AND
+      *                  INV-REFERENCE-INVOICE-NUMBER SO A CREDIT-MEMO
+      *                  RECORD (A NORMAL INVOICE-RECORD WITH A
+      *                  NEGATIVE TOTAL) CAN POINT BACK TO THE INVOICE
+      *                  IT REVERSES. RECORD GROWS FROM 403 TO 420
+      *                  BYTES.
+      * 2026-08-09  DAO  ADD INV-PAYMENT-AMOUNT, INV-PAYMENT-DATE,
+      *                  INV-OPEN-BALANCE, AND INV-PAID-SW SO A PAYMENT
+      *                  CAN BE POSTED AGAINST AN INVOICE AND THE AGED-
+      *                  RECEIVABLES REPORT CAN TELL WHAT IS STILL OWED.
+      *                  RECORD GROWS FROM 420 TO 447 BYTES.
+      *
+      ******************************************************************
+      *
+       01  INVOICE-RECORD.
+           05  INV-KEY.
+               10  INV-INVOICE-NUMBER      PIC 9(06).
+           05  INV-INVOICE-DATE            PIC X(08).
+           05  INV-CUSTOMER-NUMBER         PIC X(06).
+           05  INV-PO-NUMBER               PIC X(10).
+           05  INV-LINE-ITEM               OCCURS 10 TIMES.
+               10  INV-PRODUCT-CODE        PIC X(10).
+               10  INV-QUANTITY            PIC S9(07).
+               10  INV-UNIT-PRICE          PIC S9(07)V99.
+               10  INV-AMOUNT              PIC S9(07)V99.
+           05  INV-INVOICE-TOTAL           PIC S9(07)V99.
+           05  INV-SALES-TAX               PIC S9(07)V99.
+           05  INV-LINE-ITEM-COUNT         PIC 9(04).
+           05  INV-OVERFLOW-SW             PIC X(01).
+               88  INV-HAS-OVERFLOW            VALUE 'Y'.
+           05  INV-VOID-SW                 PIC X(01).
+               88  INV-IS-VOID                  VALUE 'Y'.
+           05  INV-VOID-REASON-CODE        PIC X(02).
+           05  INV-VOID-DATE               PIC X(08).
+           05  INV-REFERENCE-INVOICE-NUMBER PIC 9(06).
+           05  INV-PAYMENT-AMOUNT          PIC S9(07)V99.
+           05  INV-PAYMENT-DATE            PIC X(08).
+           05  INV-OPEN-BALANCE            PIC S9(07)V99.
+           05  INV-PAID-SW                 PIC X(01).
+               88  INV-IS-PAID                 VALUE 'Y'.
+      *
