@@ -0,0 +1,27 @@
+      ******************************************************************
+      *
+      * CMAUDFEC - CUSTOMER MASTER CHANGE-AUDIT RECORD. CMMNTFEC WRITES
+      * ONE ROW HERE FOR EVERY ADD/CHANGE/DELETE AGAINST CMFFEC, BEFORE
+      * AND AFTER IMAGES SIDE BY SIDE, SO "WHO CHANGED THIS CUSTOMER'S
+      * CREDIT LIMIT AND WHEN" CAN BE ANSWERED FROM ONE RECORD INSTEAD
+      * OF DIFFING CMFFEC BACKUPS. KEYED BY CUSTOMER NUMBER PLUS THE
+      * CICS TASK NUMBER OF THE TRANSACTION THAT MADE THE CHANGE, SINCE
+      * EIBTASKN IS ALREADY UNIQUE PER TASK AND A CUSTOMER CAN BE
+      * CHANGED MORE THAN ONCE A DAY.
+      *
+      ******************************************************************
+      *
+       01  CM-AUDIT-RECORD.
+           05  AUD-KEY.
+               10  AUD-CUSTOMER-NUMBER     PIC X(06).
+               10  AUD-TASK-NUMBER         PIC 9(07).
+           05  AUD-ACTION-CODE             PIC X(01).
+               88  AUD-ACTION-ADD              VALUE 'A'.
+               88  AUD-ACTION-CHANGE           VALUE 'C'.
+               88  AUD-ACTION-DELETE           VALUE 'D'.
+           05  AUD-OPERATOR-ID             PIC X(08).
+           05  AUD-CHANGE-DATE             PIC X(08).
+           05  AUD-CHANGE-TIME             PIC X(06).
+           05  AUD-BEFORE-IMAGE           PIC X(232).
+           05  AUD-AFTER-IMAGE            PIC X(232).
+      *
