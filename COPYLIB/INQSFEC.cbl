@@ -0,0 +1,241 @@
+      ******************************************************************
+      *
+      * INQSFEC - SYMBOLIC MAP FOR THE INQMFEC CUSTOMER INQUIRY MAP.
+      * GENERATED-STYLE COPYBOOK (DFHMSD/DFHMDF SHAPE) FOR THE 3270
+      * SCREEN USED BY CMINQFEC.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ADD SRCHLNAMEI/O SEARCH-KEY FIELD AND A
+      *                  5-ROW SRCH-LIST GROUP SO PF9 CAN LIST
+      *                  CUSTOMERS MATCHING A LAST NAME BEFORE THE
+      *                  USER DRILLS INTO ONE BY CUSTOMER NUMBER.
+      * 2026-08-09  DAO  ADD A 5-ROW ORDER-LIST GROUP SO PF10 CAN LIST
+      *                  THE INVOICE NUMBER, DATE, AND TOTAL OF THE
+      *                  DISPLAYED CUSTOMER'S MOST RECENT ORDERS.
+      * 2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP (SHIPADDR/SHIPCITY/
+      *                  SHIPSTATE/SHIPZIP) SEPARATE FROM THE EXISTING
+      *                  BILL-TO ADDRESS FIELDS.
+      * 2026-08-09  DAO  ADD STATUSI/O SO A CUSTOMER'S ACTIVE/INACTIVE/
+      *                  CLOSED STANDING IS VISIBLE ON THE SCREEN.
+      * 2026-08-09  DAO  ADD PHONEI/O, EMAILI/O, AND CREDLIMI/O SO
+      *                  CONTACT INFORMATION AND THE CREDIT LIMIT ARE
+      *                  VISIBLE ON THE SCREEN.
+      * 2026-08-09  DAO  ADD SRCHSTATEI/O AND SRCHZIPI/O SEARCH-KEY
+      *                  FIELDS AND A 5-ROW ST-LIST GROUP SO PF11 CAN
+      *                  LIST CUSTOMERS MATCHING A STATE CODE OR ZIP
+      *                  PREFIX BEFORE THE USER DRILLS INTO ONE BY
+      *                  CUSTOMER NUMBER, THE SAME WAY PF9 ALREADY
+      *                  WORKS FOR LAST NAME.
+      * 2026-08-09  DAO  WIDEN ORDTOTALI/O BY 2 BYTES SO A CREDIT-MEMO
+      *                  ORDER TOTAL CAN CARRY A TRAILING CR INDICATOR.
+      *
+      ******************************************************************
+      *
+       01  INQMFECI.
+           02  FILLER                  PIC X(12).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  LNAMEL                  PIC S9(4) COMP.
+           02  LNAMEF                  PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEH              PIC X.
+           02  LNAMEI                  PIC X(30).
+           02  FNAMEL                  PIC S9(4) COMP.
+           02  FNAMEF                  PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEH              PIC X.
+           02  FNAMEI                  PIC X(20).
+           02  ADDRL                   PIC S9(4) COMP.
+           02  ADDRF                   PIC X.
+           02  FILLER REDEFINES ADDRF.
+               03  ADDRH               PIC X.
+           02  ADDRI                   PIC X(30).
+           02  CITYL                   PIC S9(4) COMP.
+           02  CITYF                   PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYH               PIC X.
+           02  CITYI                   PIC X(20).
+           02  STATEL                  PIC S9(4) COMP.
+           02  STATEF                  PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEH              PIC X.
+           02  STATEI                  PIC X(02).
+           02  ZIPCODEL                PIC S9(4) COMP.
+           02  ZIPCODEF                PIC X.
+           02  FILLER REDEFINES ZIPCODEF.
+               03  ZIPCODEH            PIC X.
+           02  ZIPCODEI                PIC X(10).
+           02  SHIPADDRL               PIC S9(4) COMP.
+           02  SHIPADDRF               PIC X.
+           02  FILLER REDEFINES SHIPADDRF.
+               03  SHIPADDRH           PIC X.
+           02  SHIPADDRI               PIC X(30).
+           02  SHIPCITYL               PIC S9(4) COMP.
+           02  SHIPCITYF               PIC X.
+           02  FILLER REDEFINES SHIPCITYF.
+               03  SHIPCITYH           PIC X.
+           02  SHIPCITYI               PIC X(20).
+           02  SHIPSTATEL              PIC S9(4) COMP.
+           02  SHIPSTATEF              PIC X.
+           02  FILLER REDEFINES SHIPSTATEF.
+               03  SHIPSTATEH          PIC X.
+           02  SHIPSTATEI              PIC X(02).
+           02  SHIPZIPL                PIC S9(4) COMP.
+           02  SHIPZIPF                PIC X.
+           02  FILLER REDEFINES SHIPZIPF.
+               03  SHIPZIPH            PIC X.
+           02  SHIPZIPI                PIC X(10).
+           02  STATUSL                 PIC S9(4) COMP.
+           02  STATUSF                 PIC X.
+           02  FILLER REDEFINES STATUSF.
+               03  STATUSH             PIC X.
+           02  STATUSI                 PIC X(01).
+           02  PHONEL                  PIC S9(4) COMP.
+           02  PHONEF                  PIC X.
+           02  FILLER REDEFINES PHONEF.
+               03  PHONEH              PIC X.
+           02  PHONEI                  PIC X(12).
+           02  EMAILL                  PIC S9(4) COMP.
+           02  EMAILF                  PIC X.
+           02  FILLER REDEFINES EMAILF.
+               03  EMAILH              PIC X.
+           02  EMAILI                  PIC X(30).
+           02  CREDLIML                PIC S9(4) COMP.
+           02  CREDLIMF                PIC X.
+           02  FILLER REDEFINES CREDLIMF.
+               03  CREDLIMH            PIC X.
+           02  CREDLIMI                PIC X(10).
+           02  SRCHLNAMEL              PIC S9(4) COMP.
+           02  SRCHLNAMEF              PIC X.
+           02  FILLER REDEFINES SRCHLNAMEF.
+               03  SRCHLNAMEH          PIC X.
+           02  SRCHLNAMEI              PIC X(20).
+           02  SRCH-LIST OCCURS 5 TIMES.
+               03  SRCHCUSTNOL         PIC S9(4) COMP.
+               03  SRCHCUSTNOF         PIC X.
+               03  FILLER REDEFINES SRCHCUSTNOF.
+                   04  SRCHCUSTNOH     PIC X.
+               03  SRCHCUSTNOI         PIC X(06).
+               03  SRCHNAMEL           PIC S9(4) COMP.
+               03  SRCHNAMEF           PIC X.
+               03  FILLER REDEFINES SRCHNAMEF.
+                   04  SRCHNAMEH       PIC X.
+               03  SRCHNAMEI           PIC X(30).
+           02  SRCHSTATEL              PIC S9(4) COMP.
+           02  SRCHSTATEF              PIC X.
+           02  FILLER REDEFINES SRCHSTATEF.
+               03  SRCHSTATEH          PIC X.
+           02  SRCHSTATEI              PIC X(02).
+           02  SRCHZIPL                PIC S9(4) COMP.
+           02  SRCHZIPF                PIC X.
+           02  FILLER REDEFINES SRCHZIPF.
+               03  SRCHZIPH            PIC X.
+           02  SRCHZIPI                PIC X(10).
+           02  ST-LIST OCCURS 5 TIMES.
+               03  STCUSTNOL           PIC S9(4) COMP.
+               03  STCUSTNOF           PIC X.
+               03  FILLER REDEFINES STCUSTNOF.
+                   04  STCUSTNOH       PIC X.
+               03  STCUSTNOI           PIC X(06).
+               03  STNAMEL             PIC S9(4) COMP.
+               03  STNAMEF             PIC X.
+               03  FILLER REDEFINES STNAMEF.
+                   04  STNAMEH         PIC X.
+               03  STNAMEI             PIC X(30).
+               03  STLOCL              PIC S9(4) COMP.
+               03  STLOCF              PIC X.
+               03  FILLER REDEFINES STLOCF.
+                   04  STLOCH          PIC X.
+               03  STLOCI              PIC X(20).
+           02  ORDER-LIST OCCURS 5 TIMES.
+               03  ORDINVNOL           PIC S9(4) COMP.
+               03  ORDINVNOF           PIC X.
+               03  FILLER REDEFINES ORDINVNOF.
+                   04  ORDINVNOH       PIC X.
+               03  ORDINVNOI           PIC X(06).
+               03  ORDDATEL            PIC S9(4) COMP.
+               03  ORDDATEF            PIC X.
+               03  FILLER REDEFINES ORDDATEF.
+                   04  ORDDATEH        PIC X.
+               03  ORDDATEI            PIC X(08).
+               03  ORDTOTALL           PIC S9(4) COMP.
+               03  ORDTOTALF           PIC X.
+               03  FILLER REDEFINES ORDTOTALF.
+                   04  ORDTOTALH       PIC X.
+               03  ORDTOTALI           PIC X(12).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  INQMFECO REDEFINES INQMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  LNAMEO                  PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  FNAMEO                  PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  ADDRO                   PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  CITYO                   PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  STATEO                  PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  ZIPCODEO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  SHIPADDRO               PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  SHIPCITYO               PIC X(20).
+           02  FILLER                  PIC X(03).
+           02  SHIPSTATEO              PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  SHIPZIPO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  STATUSO                 PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  PHONEO                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  EMAILO                  PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  CREDLIMO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  SRCHLNAMEO              PIC X(20).
+           02  SRCH-LIST-O OCCURS 5 TIMES.
+               03  FILLER              PIC X(03).
+               03  SRCHCUSTNOO         PIC X(06).
+               03  FILLER              PIC X(03).
+               03  SRCHNAMEO           PIC X(30).
+           02  FILLER                  PIC X(03).
+           02  SRCHSTATEO              PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  SRCHZIPO                PIC X(10).
+           02  ST-LIST-O OCCURS 5 TIMES.
+               03  FILLER              PIC X(03).
+               03  STCUSTNOO           PIC X(06).
+               03  FILLER              PIC X(03).
+               03  STNAMEO             PIC X(30).
+               03  FILLER              PIC X(03).
+               03  STLOCO              PIC X(20).
+           02  ORDER-LIST-O OCCURS 5 TIMES.
+               03  FILLER              PIC X(03).
+               03  ORDINVNOO           PIC X(06).
+               03  FILLER              PIC X(03).
+               03  ORDDATEO            PIC X(08).
+               03  FILLER              PIC X(03).
+               03  ORDTOTALO           PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
