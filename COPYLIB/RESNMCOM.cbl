@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      * RESNMCOM - COMMAREA SHARED BY GETRSFEC AND ITS CALLERS
+      * (CMINQFEC A1 AND A5). GETRSFEC RESOLVES THE FILE, MAP,
+      * MAPSET, AND PROGRAM NAMES A CALLER NEEDS FOR EXEC CICS
+      * COMMANDS FROM A SINGLE EXTERNALIZED INSTANCE SUFFIX INSTEAD
+      * OF EACH TRANSACTION CARRYING ITS OWN COPY OF THE FEC-SUFFIXED
+      * LITERAL.
+      *
+      ******************************************************************
+      *
+       01  RESNM-COMMAREA.
+           05  RESNM-INSTANCE-SUFFIX       PIC X(03).
+           05  RESNM-CMF-FILE              PIC X(08).
+           05  RESNM-CMF-NAME-PATH         PIC X(08).
+           05  RESNM-CMF-STATE-PATH        PIC X(08).
+           05  RESNM-CMF-ZIP-PATH          PIC X(08).
+           05  RESNM-INV-FILE              PIC X(08).
+           05  RESNM-INV-CUST-PATH         PIC X(08).
+           05  RESNM-INQM-MAP              PIC X(08).
+           05  RESNM-INQS-MAPSET           PIC X(08).
+           05  RESNM-UUMEN-PGM             PIC X(08).
+           05  RESNM-CMMNT-PGM             PIC X(08).
+      *
