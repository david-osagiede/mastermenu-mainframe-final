@@ -0,0 +1,19 @@
+      ******************************************************************
+      *
+      * ATTR - BMS FIELD ATTRIBUTE-BYTE CONSTANTS USED TO RE-HIGHLIGHT
+      * FIELDS ON EDIT FAILURE (MOVED TO A FIELD'S -H ATTRIBUTE BYTE).
+      *
+      ******************************************************************
+      *
+       01  ATTR-VALUES.
+           05  ATTR-UNPROT             PIC X       VALUE ' '.
+           05  ATTR-UNPROT-BRT         PIC X       VALUE 'H'.
+           05  ATTR-UNPROT-DARK        PIC X       VALUE '<'.
+           05  ATTR-UNPROT-NUM         PIC X       VALUE '&'.
+           05  ATTR-UNPROT-NUM-BRT     PIC X       VALUE 'I'.
+           05  ATTR-PROT               PIC X       VALUE '-'.
+           05  ATTR-PROT-BRT           PIC X       VALUE 'Y'.
+           05  ATTR-PROT-DARK          PIC X       VALUE 'O'.
+           05  ATTR-SKIP               PIC X       VALUE '/'.
+           05  ATTR-REVERSE            PIC X       VALUE 'I'.
+      *
