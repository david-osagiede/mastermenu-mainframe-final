@@ -0,0 +1,25 @@
+      ******************************************************************
+      *
+      * INVXFEC - INVOICE LINE-ITEM CONTINUATION-DETAIL RECORD. HOLDS
+      * ONE LINE ITEM BEYOND THE TEN CARRIED INLINE IN
+      * INVOICE-FILE-RECORD/INVOICE-RECORD (INVOICE.CBL), KEYED BY THE
+      * SAME INVOICE NUMBER PLUS A LINE NUMBER STARTING AT 11 SO A
+      * SINGLE INVOICE CAN REFERENCE AN UNLIMITED NUMBER OF PRODUCTS.
+      * INV-LINE-ITEM-COUNT AND INV-OVERFLOW-SW ON THE INVOICE HEADER
+      * SAY HOW MANY LINES EXIST IN TOTAL AND WHETHER ANY OF THEM
+      * SPILLED OVER INTO THIS FILE.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL RECORD.
+      *
+      ******************************************************************
+      *
+       01  INVOICE-DETAIL-RECORD.
+           05  INVX-KEY.
+               10  INVX-INVOICE-NUMBER         PIC 9(06).
+               10  INVX-LINE-NUMBER            PIC 9(04).
+           05  INVX-PRODUCT-CODE               PIC X(10).
+           05  INVX-QUANTITY                   PIC S9(07).
+           05  INVX-UNIT-PRICE                 PIC S9(07)V99.
+           05  INVX-AMOUNT                     PIC S9(07)V99.
+      *
