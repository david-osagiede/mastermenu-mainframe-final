@@ -0,0 +1,45 @@
+      ******************************************************************
+      *
+      * CMFFEC - CUSTOMER MASTER FILE RECORD, WORKING-STORAGE COPY FOR
+      * PROGRAMS THAT NAME THEIR I/O AREA WITH THE WS- PREFIX (A1-STYLE
+      * PROGRAMS). SAME PHYSICAL LAYOUT AS CM-FILE-RECORD IN CMFLOFEC.
+      *
+      * MOD HISTORY
+      * 2023-02-10  DAO  ORIGINAL 118-BYTE LAYOUT.
+      * 2026-08-09  DAO  ADD A SHIP-TO ADDRESS GROUP (WS-CM-SHIPTO-*)
+      *                  SEPARATE FROM THE EXISTING BILL-TO ADDRESS
+      *                  FIELDS SO A CUSTOMER'S FREIGHT CAN GO SOMEWHERE
+      *                  OTHER THAN ITS BILLING ADDRESS. RECORD GROWS
+      *                  FROM 118 TO 180 BYTES.
+      * 2026-08-09  DAO  ADD A ONE-BYTE WS-CM-STATUS FLAG (ACTIVE,
+      *                  INACTIVE, CLOSED) SO A CUSTOMER'S STANDING
+      *                  DOESN'T HAVE TO BE INFERRED FROM ELSEWHERE.
+      *                  RECORD GROWS FROM 180 TO 181 BYTES.
+      * 2026-08-09  DAO  ADD WS-CM-PHONE, WS-CM-EMAIL, AND
+      *                  WS-CM-CREDIT-LIMIT SO ACCOUNTING HAS CONTACT
+      *                  INFORMATION AND A CREDIT LIMIT ON FILE.
+      *                  RECORD GROWS FROM 181 TO 232 BYTES.
+      *
+      ******************************************************************
+      *
+       01  WS-CUSTOMER-MASTER-RECORD.
+           05  WS-CM-KEY.
+               10  WS-CM-CUSTOMER-NUMBER       PIC X(06).
+           05  WS-CM-FIRST-NAME                PIC X(20).
+           05  WS-CM-LAST-NAME                 PIC X(30).
+           05  WS-CM-ADDRESS                   PIC X(30).
+           05  WS-CM-CITY                      PIC X(20).
+           05  WS-CM-STATE                     PIC X(02).
+           05  WS-CM-ZIP-CODE                  PIC X(10).
+           05  WS-CM-SHIPTO-ADDRESS            PIC X(30).
+           05  WS-CM-SHIPTO-CITY               PIC X(20).
+           05  WS-CM-SHIPTO-STATE              PIC X(02).
+           05  WS-CM-SHIPTO-ZIP-CODE           PIC X(10).
+           05  WS-CM-STATUS                    PIC X(01).
+               88  WS-CM-STATUS-ACTIVE             VALUE 'A'.
+               88  WS-CM-STATUS-INACTIVE           VALUE 'I'.
+               88  WS-CM-STATUS-CLOSED             VALUE 'C'.
+           05  WS-CM-PHONE                     PIC X(12).
+           05  WS-CM-EMAIL                     PIC X(30).
+           05  WS-CM-CREDIT-LIMIT              PIC S9(07)V99.
+      *
