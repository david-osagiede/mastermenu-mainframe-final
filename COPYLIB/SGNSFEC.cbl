@@ -0,0 +1,33 @@
+      ******************************************************************
+      *
+      * SGNSFEC - SYMBOLIC MAP FOR THE SGNMFEC SIGN-ON MAP.
+      *
+      ******************************************************************
+      *
+       01  SGNMFECI.
+           02  FILLER                  PIC X(12).
+           02  OPERIDL                 PIC S9(4) COMP.
+           02  OPERIDF                 PIC X.
+           02  FILLER REDEFINES OPERIDF.
+               03  OPERIDH             PIC X.
+           02  OPERIDI                 PIC X(08).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  SGNMFECO REDEFINES SGNMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  OPERIDO                 PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
