@@ -0,0 +1,74 @@
+      ******************************************************************
+      *
+      * VOIDSFEC - SYMBOLIC MAP FOR THE VOIDMFEC INVOICE VOID/CREDIT
+      * MEMO MAP. SAME GENERATED-STYLE SHAPE AS MNTSFEC, WITH AN ACTION
+      * CODE FIELD SO ONE SCREEN CAN EITHER VOID AN INVOICE OR CUT A
+      * CREDIT MEMO AGAINST IT.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL MAP.
+      *
+      ******************************************************************
+      *
+       01  VOIDMFECI.
+           02  FILLER                  PIC X(12).
+           02  ACTNL                   PIC S9(4) COMP.
+           02  ACTNF                   PIC X.
+           02  FILLER REDEFINES ACTNF.
+               03  ACTNH               PIC X.
+           02  ACTNI                   PIC X(01).
+           02  INVNOL                  PIC S9(4) COMP.
+           02  INVNOF                  PIC X.
+           02  FILLER REDEFINES INVNOF.
+               03  INVNOH              PIC X.
+           02  INVNOI                  PIC X(06).
+           02  REASONL                 PIC S9(4) COMP.
+           02  REASONF                 PIC X.
+           02  FILLER REDEFINES REASONF.
+               03  REASONH             PIC X.
+           02  REASONI                 PIC X(02).
+           02  CUSTNOL                 PIC S9(4) COMP.
+           02  CUSTNOF                 PIC X.
+           02  FILLER REDEFINES CUSTNOF.
+               03  CUSTNOH             PIC X.
+           02  CUSTNOI                 PIC X(06).
+           02  INVTOTALL               PIC S9(4) COMP.
+           02  INVTOTALF               PIC X.
+           02  FILLER REDEFINES INVTOTALF.
+               03  INVTOTALH           PIC X.
+           02  INVTOTALI               PIC X(12).
+           02  NEWINVNOL               PIC S9(4) COMP.
+           02  NEWINVNOF               PIC X.
+           02  FILLER REDEFINES NEWINVNOF.
+               03  NEWINVNOH           PIC X.
+           02  NEWINVNOI               PIC X(06).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  VOIDMFECO REDEFINES VOIDMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  ACTNO                   PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  INVNOO                  PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  REASONO                 PIC X(02).
+           02  FILLER                  PIC X(03).
+           02  CUSTNOO                 PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  INVTOTALO               PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  NEWINVNOO               PIC X(06).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
