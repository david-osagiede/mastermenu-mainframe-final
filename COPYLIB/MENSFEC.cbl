@@ -0,0 +1,33 @@
+      ******************************************************************
+      *
+      * MENSFEC - SYMBOLIC MAP FOR THE MENMFEC MASTER MENU MAP.
+      *
+      ******************************************************************
+      *
+       01  MENMFECI.
+           02  FILLER                  PIC X(12).
+           02  ACTIONL                 PIC S9(4) COMP.
+           02  ACTIONF                 PIC X.
+           02  FILLER REDEFINES ACTIONF.
+               03  ACTIONH             PIC X.
+           02  ACTIONI                 PIC X(01).
+           02  MESSAGEL                PIC S9(4) COMP.
+           02  MESSAGEF                PIC X.
+           02  FILLER REDEFINES MESSAGEF.
+               03  MESSAGEH            PIC X.
+           02  MESSAGEI                PIC X(79).
+           02  TRANIDL                 PIC S9(4) COMP.
+           02  TRANIDF                 PIC X.
+           02  FILLER REDEFINES TRANIDF.
+               03  TRANIDH             PIC X.
+           02  TRANIDI                 PIC X(04).
+      *
+       01  MENMFECO REDEFINES MENMFECI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  ACTIONO                 PIC X(01).
+           02  FILLER                  PIC X(03).
+           02  MESSAGEO                PIC X(79).
+           02  FILLER                  PIC X(03).
+           02  TRANIDO                 PIC X(04).
+      *
