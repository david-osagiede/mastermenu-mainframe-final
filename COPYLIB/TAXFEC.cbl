@@ -0,0 +1,61 @@
+      ******************************************************************
+      *
+      * TAXFEC - SALES TAX RATE TABLE, KEYED BY CUSTOMER STATE
+      * (CM-STATE/WS-CM-STATE). STATIC REFERENCE DATA MAINTAINED IN
+      * THIS COPYBOOK THE SAME WAY ERRPARMS.CBL MAINTAINS ITS
+      * RESPONSE-CODE TEXT TABLE - RATES CHANGE RARELY ENOUGH THAT A
+      * RECOMPILE TO ADD OR ADJUST A STATE IS AN ACCEPTABLE COST. A
+      * STATE NOT LISTED HERE IS TREATED AS NOT CHARGING SALES TAX.
+      *
+      * ALSO CARRIES THE WORKING STORAGE THE LOOKUP LOGIC USES, THE
+      * SAME WAY ERRPARMS.CBL BUNDLES WS-RT-RESP-NBR AND WS-RT-MSG
+      * ALONGSIDE ITS OWN TABLE.
+      *
+      * MOD HISTORY
+      * 2026-08-09  DAO  ORIGINAL TABLE.
+      *
+      ******************************************************************
+      *                                               12
+       01  WS-TAX-RATE-TABLE-DATA.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'AR'.
+               10  FILLER              PIC S9V9(4) VALUE .0650.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'CA'.
+               10  FILLER              PIC S9V9(4) VALUE .0725.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'IA'.
+               10  FILLER              PIC S9V9(4) VALUE .0600.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'IL'.
+               10  FILLER              PIC S9V9(4) VALUE .0625.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'KS'.
+               10  FILLER              PIC S9V9(4) VALUE .0650.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'MO'.
+               10  FILLER              PIC S9V9(4) VALUE .0423.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'NE'.
+               10  FILLER              PIC S9V9(4) VALUE .0550.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'NY'.
+               10  FILLER              PIC S9V9(4) VALUE .0400.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'OK'.
+               10  FILLER              PIC S9V9(4) VALUE .0450.
+           05  FILLER.
+               10  FILLER              PIC X(02) VALUE 'TX'.
+               10  FILLER              PIC S9V9(4) VALUE .0625.
+      *
+       01  WS-TAX-RATE-TABLE REDEFINES WS-TAX-RATE-TABLE-DATA.
+           05  WS-TAX-RATE-ENTRY       OCCURS 10 TIMES.
+               10  WS-TAX-STATE        PIC X(02).
+               10  WS-TAX-RATE         PIC S9V9(4).
+      *
+       01  WS-TAX-TABLE-COUNT          PIC S9(4) COMP VALUE 10.
+       01  WS-TAX-SUB                  PIC S9(4) COMP VALUE 0.
+       01  WS-TAX-RATE-FOUND           PIC S9V9(4) VALUE 0.
+       01  WS-TAX-FOUND-SW             PIC X VALUE 'N'.
+           88  WS-TAX-FOUND                 VALUE 'Y'.
+      *
