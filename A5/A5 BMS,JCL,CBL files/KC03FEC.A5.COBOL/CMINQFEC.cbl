@@ -1,6 +1,50 @@
        IDENTIFICATION DIVISION.
       *
        PROGRAM-ID.  CMINQFEC.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ADD PF9 NAME SEARCH - BROWSES CMFFECN (THE
+      *                 CM-LAST-NAME ALTERNATE INDEX PATH BUILT BY
+      *                 CMFLOFEC) AND LISTS UP TO 5 MATCHES SO THE
+      *                 USER CAN COPY THE CUSTOMER NUMBER THEY WANT
+      *                 INTO CUSTNOI AND DRILL IN AS USUAL.
+      *2026-08-09  DAO  ADD PF10 ORDER HISTORY - BROWSES INVFECC (THE
+      *                 INV-CUSTOMER-NUMBER-1 ALTERNATE INDEX PATH
+      *                 BUILT BY INVLOFEC) FOR THE CUSTOMER CURRENTLY
+      *                 ON SCREEN AND LISTS UP TO 5 INVOICE NUMBERS,
+      *                 DATES, AND TOTALS.
+      *2026-08-09  DAO  DISPLAY THE NEW SHIP-TO ADDRESS GROUP ALONGSIDE
+      *                 THE EXISTING BILL-TO ADDRESS.
+      *2026-08-09  DAO  DISPLAY THE NEW CUSTOMER STATUS FLAG.
+      *2026-08-09  DAO  DISPLAY THE NEW PHONE, EMAIL, AND CREDIT-LIMIT
+      *                 FIELDS.
+      *2026-08-09  DAO  FLAG A NEGATIVE (CREDIT MEMO) ORDER TOTAL ON
+      *                 THE ORDER-HISTORY LIST WITH A TRAILING CR
+      *                 INDICATOR INSTEAD OF A BARE MINUS SIGN.
+      *2026-08-09  DAO  RESOLVE CMFFEC/CMFFECN/CMFFECS/CMFFECZ/INVFECC/
+      *                 INQMFEC/INQSFEC/UUMENFEC/CMMNTFEC AT TASK
+      *                 STARTUP BY LINKING TO GETRSFEC INSTEAD OF
+      *                 CODING THE FEC-SUFFIXED LITERAL DIRECTLY ON
+      *                 EVERY EXEC CICS COMMAND.
+      *2026-08-09  DAO  SKIP CLOSED ACCOUNTS WHEN PAGING THE CUSTOMER
+      *                 BROWSE WITH PF5-PF8 SO STAFF DON'T HAVE TO
+      *                 CLICK PAST EVERY CUSTOMER THAT HAS EVER BEEN
+      *                 CLOSED. AN ALL-CLOSED FILE STILL FALLS OFF THE
+      *                 END OF THE BROWSE NORMALLY AND SHOWS THE USUAL
+      *                 "NO MORE RECORDS" / SPACES MESSAGE.
+      *2026-08-09  DAO  COMPARE STATE/ZIP/LAST-NAME BROWSE HITS AGAINST
+      *                 A SAVED COPY OF THE SEARCH VALUE INSTEAD OF THE
+      *                 RIDFLD ITSELF, SINCE CICS OVERWRITES RIDFLD WITH
+      *                 THE KEY OF THE RECORD JUST READ ON EACH
+      *                 READNEXT.
+      *2026-08-09  DAO  FINISH THE CMFFEC CUTOVER TO GETRSFEC IN
+      *                 8100-CMF-CLOSE, WHICH WAS MISSED WHEN
+      *                 8000-CMF-OPEN AND EVERY OTHER EXEC CICS
+      *                 COMMAND IN THIS PROGRAM WERE SWITCHED OVER.
+      *                 ALSO POPULATE ERRLOG-DATE FROM ASKTIME/
+      *                 FORMATTIME INSTEAD OF MOVING THE RAW PACKED
+      *                 EIBDATE, WHICH DE-EDITS TO A JULIAN ORDINAL
+      *                 DIGIT STRING, NOT A YYYYMMDD CALENDAR DATE.
       *
        ENVIRONMENT DIVISION.
       *
@@ -14,6 +58,14 @@
                88  VALID-DATA                         VALUE 'Y'.
            05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
                88  CUSTOMER-FOUND                     VALUE 'Y'.
+           05  NAME-MATCH-FOUND-SW         PIC X(01)  VALUE 'N'.
+               88  NAME-MATCH-FOUND                   VALUE 'Y'.
+           05  ORDER-FOUND-SW              PIC X(01)  VALUE 'N'.
+               88  ORDER-FOUND                        VALUE 'Y'.
+           05  STATE-MATCH-FOUND-SW        PIC X(01)  VALUE 'N'.
+               88  STATE-MATCH-FOUND                  VALUE 'Y'.
+           05  ZIP-MATCH-FOUND-SW          PIC X(01)  VALUE 'N'.
+               88  ZIP-MATCH-FOUND                    VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -41,16 +93,56 @@
                88 WS-CMF-CLOSED-88                  VALUE 'Y'.
            05 WS-CMF-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
            05 WS-CMF-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-INV-FILE-STATUS-INFO.
+           05 WS-INV-OPEN                     PIC X.
+               88 WS-INV-OPEN-88                    VALUE 'Y'.
+               88 WS-INV-CLOSED-88                  VALUE 'Y'.
+           05 WS-INV-OPEN-STATUS              PIC S9(8) COMP VALUE 0.
+           05 WS-INV-ENABLE-STATUS            PIC S9(8) COMP VALUE 0.
       *
        01 WS-RESPONSE-CODE                   PIC S9(8)  COMP.
+       01 WS-CURRENT-ABSTIME                 PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE                    PIC X(08).
        COPY ERRPARMS.
+      *
+       COPY ERRLOG.
+      *
        01  COMMUNICATION-AREA.
       *
            05  CA-CUSTOMER-NUMBER          PIC X(06).
+      *
+       01  SUBSCRIPTS.
+           05  SRCH-SUB                    PIC 9(01).
+           05  ORD-SUB                     PIC 9(01).
+           05  ST-SUB                      PIC 9(01).
+           05  ZIP-SUB                     PIC 9(02).
+      *
+       01  WS-SRCH-LAST-NAME               PIC X(30).
+      *
+       01  WS-SRCH-LAST-NAME-SAVE          PIC X(30).
+      *
+       01  WS-SRCH-STATE                   PIC X(02).
+      *
+       01  WS-SRCH-STATE-SAVE              PIC X(02).
+      *
+       01  WS-SRCH-ZIP                     PIC X(10).
+      *
+       01  WS-SRCH-ZIP-SAVE                PIC X(10).
+      *
+       01  WS-SRCH-ZIP-LEN                 PIC 9(02) VALUE 0.
+      *
+       01  WS-ORD-TOTAL-EDIT               PIC Z(6)9.99CR.
+      *
+       01  WS-CREDLIM-EDIT                 PIC -(6)9.99.
       *
        01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY RESNMCOM.
       *
        COPY CUSTMAS.
+      *
+       COPY INVOICE.
       *
        COPY INQSFEC.
       *
@@ -65,9 +157,25 @@
        PROCEDURE DIVISION.
       *
        0000-PROCESS-CUSTOMER-INQUIRY.
+      *
+           PERFORM 0050-GET-RESOURCE-NAMES.
       *
            IF EIBCALEN > ZERO
-               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+               IF EIBCALEN = LENGTH OF COMMUNICATION-AREA
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+               ELSE
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'               TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'BAD COMMAREA LENGTH' TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'PROGRAM=CMINQFEC'    TO WS-HA-EXEC-TEXT-T4
+                   MOVE 'EXPECTED LEN=6'      TO WS-HA-EXEC-TEXT-T5
+                   MOVE SPACES                TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-LENGERR)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='               TO WS-HA-EXEC-TEXT-T8
+                   PERFORM 9000-HANDLE-ABEND
+               END-IF
            END-IF.
       *
            EVALUATE TRUE
@@ -90,8 +198,11 @@
                WHEN EIBAID = DFHPF3 OR DFHPF12
                PERFORM 8100-CMF-CLOSE
                    EXEC CICS
-                       XCTL PROGRAM('UUMENFEC')
+                       XCTL PROGRAM(RESNM-UUMEN-PGM)
                    END-EXEC
+      *
+               WHEN EIBAID = DFHPF4
+                   PERFORM 8300-JUMP-TO-MAINTENANCE
       *
                WHEN EIBAID = DFHENTER
                    PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
@@ -107,6 +218,15 @@
       *
                WHEN EIBAID = DFHPF8
                    PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-SEARCH-BY-LAST-NAME
+      *
+               WHEN EIBAID = DFHPF10
+                   PERFORM 7000-DISPLAY-ORDER-HISTORY
+      *
+               WHEN EIBAID = DFHPF11
+                   PERFORM 7500-SEARCH-BY-STATE-OR-ZIP
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO INQMFECO
@@ -120,6 +240,15 @@
                RETURN TRANSID('IFEC')
                       COMMAREA(COMMUNICATION-AREA)
            END-EXEC.
+      *
+       0050-GET-RESOURCE-NAMES.
+      *
+           EXEC CICS
+               LINK PROGRAM('GETRSFEC')
+                    COMMAREA(RESNM-COMMAREA)
+                    LENGTH(LENGTH OF RESNM-COMMAREA)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
       *
        1000-DISPLAY-SELECTED-CUSTOMER.
       *
@@ -143,8 +272,8 @@
        1100-RECEIVE-INQUIRY-MAP.
       *
            EXEC CICS
-               RECEIVE MAP('INQMFEC')
-                       MAPSET('INQSFEC')
+               RECEIVE MAP(RESNM-INQM-MAP)
+                       MAPSET(RESNM-INQS-MAPSET)
                        INTO(INQMFECI)
            END-EXEC.
       *
@@ -163,7 +292,7 @@
       *
            PERFORM 8000-CMF-OPEN.
            EXEC CICS
-               READ FILE('CMFFEC')
+               READ FILE(RESNM-CMF-FILE)
                     INTO(CUSTOMER-MASTER-RECORD)
                     RIDFLD(CUSTNOI)
                     RESP(RESPONSE-CODE)
@@ -188,6 +317,15 @@
                MOVE CM-CITY            TO CITYO
                MOVE CM-STATE           TO STATEO
                MOVE CM-ZIP-CODE        TO ZIPCODEO
+               MOVE CM-SHIPTO-ADDRESS  TO SHIPADDRO
+               MOVE CM-SHIPTO-CITY     TO SHIPCITYO
+               MOVE CM-SHIPTO-STATE    TO SHIPSTATEO
+               MOVE CM-SHIPTO-ZIP-CODE TO SHIPZIPO
+               MOVE CM-STATUS          TO STATUSO
+               MOVE CM-PHONE           TO PHONEO
+               MOVE CM-EMAIL           TO EMAILO
+               MOVE CM-CREDIT-LIMIT    TO WS-CREDLIM-EDIT
+               MOVE WS-CREDLIM-EDIT    TO CREDLIMO
                MOVE SPACE              TO MESSAGEO
                SET SEND-DATAONLY       TO TRUE
            ELSE
@@ -199,6 +337,14 @@
                                      CITYO
                                      STATEO
                                      ZIPCODEO
+                                     SHIPADDRO
+                                     SHIPCITYO
+                                     SHIPSTATEO
+                                     SHIPZIPO
+                                     STATUSO
+                                     PHONEO
+                                     EMAILO
+                                     CREDLIMO
                    SET SEND-DATAONLY-ALARM TO TRUE
                ELSE
                    IF DISPLAY-LOW-VALUES
@@ -216,22 +362,22 @@
            EVALUATE TRUE
                WHEN SEND-ERASE
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             ERASE
                    END-EXEC
                WHEN SEND-DATAONLY
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             DATAONLY
                    END-EXEC
                WHEN SEND-DATAONLY-ALARM
                    EXEC CICS
-                       SEND MAP('INQMFEC')
-                            MAPSET('INQSFEC')
+                       SEND MAP(RESNM-INQM-MAP)
+                            MAPSET(RESNM-INQS-MAPSET)
                             FROM(INQMFECO)
                             DATAONLY
                             ALARM
@@ -245,6 +391,9 @@
            PERFORM 2100-START-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
                PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT CM-STATUS-CLOSED
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
@@ -259,7 +408,7 @@
        2100-START-CUSTOMER-BROWSE.
       *
            EXEC CICS
-               STARTBR FILE('CMFFEC')
+               STARTBR FILE(RESNM-CMF-FILE)
                        RIDFLD(CM-CUSTOMER-NUMBER)
                        RESP(RESPONSE-CODE)
            END-EXEC.
@@ -280,7 +429,7 @@
        2200-READ-NEXT-CUSTOMER.
       *
            EXEC CICS
-               READNEXT FILE('CMFFEC')
+               READNEXT FILE(RESNM-CMF-FILE)
                         INTO(CUSTOMER-MASTER-RECORD)
                         RIDFLD(CM-CUSTOMER-NUMBER)
                         RESP(RESPONSE-CODE)
@@ -300,7 +449,7 @@
        2300-END-CUSTOMER-BROWSE.
       *
            EXEC CICS
-               ENDBR FILE('CMFFEC')
+               ENDBR FILE(RESNM-CMF-FILE)
                      RESP(RESPONSE-CODE)
            END-EXEC.
       *
@@ -315,6 +464,9 @@
            PERFORM 2100-START-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
                PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT CM-STATUS-CLOSED
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
@@ -329,7 +481,7 @@
        3100-READ-PREV-CUSTOMER.
       *
            EXEC CICS
-               READPREV FILE('CMFFEC')
+               READPREV FILE(RESNM-CMF-FILE)
                         INTO(CUSTOMER-MASTER-RECORD)
                         RIDFLD(CM-CUSTOMER-NUMBER)
                         RESP(RESPONSE-CODE)
@@ -355,6 +507,9 @@
                PERFORM 2200-READ-NEXT-CUSTOMER
                PERFORM 3100-READ-PREV-CUSTOMER
                PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT CM-STATUS-CLOSED
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
@@ -374,6 +529,9 @@
            IF CUSTOMER-FOUND
                PERFORM 2200-READ-NEXT-CUSTOMER
                PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+                   UNTIL NOT CUSTOMER-FOUND
+                      OR NOT CM-STATUS-CLOSED
            END-IF.
            PERFORM 2300-END-CUSTOMER-BROWSE.
            IF CUSTOMER-FOUND
@@ -384,6 +542,379 @@
                SET DISPLAY-LOW-VALUES TO TRUE
                PERFORM 1400-DISPLAY-INQUIRY-RESULTS
            END-IF.
+      *
+       6000-SEARCH-BY-LAST-NAME.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 6050-CLEAR-SEARCH-RESULTS.
+      *
+           IF SRCHLNAMEI = SPACE OR LOW-VALUE
+               MOVE 'You must enter a last name to search.'
+                   TO MESSAGEO
+           ELSE
+               MOVE SRCHLNAMEI TO WS-SRCH-LAST-NAME
+               MOVE SRCHLNAMEI TO WS-SRCH-LAST-NAME-SAVE
+               PERFORM 8000-CMF-OPEN
+               PERFORM 6100-START-NAME-BROWSE
+               PERFORM 6200-COLLECT-NAME-MATCH
+                   UNTIL NOT NAME-MATCH-FOUND OR SRCH-SUB = 5
+               PERFORM 6300-END-NAME-BROWSE
+               IF SRCH-SUB = 0
+                   MOVE 'No customers found with that last name.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       6050-CLEAR-SEARCH-RESULTS.
+      *
+           MOVE 0 TO SRCH-SUB.
+           PERFORM 6060-CLEAR-SEARCH-ROW
+               VARYING SRCH-SUB FROM 1 BY 1 UNTIL SRCH-SUB > 5.
+           MOVE 0 TO SRCH-SUB.
+      *
+       6060-CLEAR-SEARCH-ROW.
+      *
+           MOVE LOW-VALUE TO SRCHCUSTNOO(SRCH-SUB)
+                             SRCHNAMEO(SRCH-SUB).
+      *
+       6100-START-NAME-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-CMF-NAME-PATH)
+                       RIDFLD(WS-SRCH-LAST-NAME)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO NAME-MATCH-FOUND-SW
+           ELSE IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO NAME-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6200-COLLECT-NAME-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-CMF-NAME-PATH)
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-SRCH-LAST-NAME)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF CM-LAST-NAME = WS-SRCH-LAST-NAME-SAVE
+                   ADD 1 TO SRCH-SUB
+                   MOVE CM-CUSTOMER-NUMBER TO SRCHCUSTNOO(SRCH-SUB)
+                   STRING CM-LAST-NAME  DELIMITED BY SPACE
+                          ', '          DELIMITED BY SIZE
+                          CM-FIRST-NAME DELIMITED BY SPACE
+                          INTO SRCHNAMEO(SRCH-SUB)
+                   MOVE 'Y' TO NAME-MATCH-FOUND-SW
+               ELSE
+                   MOVE 'N' TO NAME-MATCH-FOUND-SW
+               END-IF
+           ELSE IF RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO NAME-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6300-END-NAME-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-CMF-NAME-PATH)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7000-DISPLAY-ORDER-HISTORY.
+      *
+           PERFORM 7050-CLEAR-ORDER-RESULTS.
+      *
+           IF CA-CUSTOMER-NUMBER = LOW-VALUE OR SPACE
+               MOVE 'You must display a customer before viewing '
+                    'order history.' TO MESSAGEO
+           ELSE
+               MOVE CA-CUSTOMER-NUMBER TO INV-CUSTOMER-NUMBER
+               PERFORM 8200-INVFECC-OPEN
+               PERFORM 7100-START-ORDER-BROWSE
+               PERFORM 7200-COLLECT-ORDER-MATCH
+                   UNTIL NOT ORDER-FOUND OR ORD-SUB = 5
+               PERFORM 7300-END-ORDER-BROWSE
+               IF ORD-SUB = 0
+                   MOVE 'This customer has no orders on file.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       7050-CLEAR-ORDER-RESULTS.
+      *
+           MOVE 0 TO ORD-SUB.
+           PERFORM 7060-CLEAR-ORDER-ROW
+               VARYING ORD-SUB FROM 1 BY 1 UNTIL ORD-SUB > 5.
+           MOVE 0 TO ORD-SUB.
+      *
+       7060-CLEAR-ORDER-ROW.
+      *
+           MOVE LOW-VALUE TO ORDINVNOO(ORD-SUB)
+                             ORDDATEO(ORD-SUB)
+                             ORDTOTALO(ORD-SUB).
+      *
+       7100-START-ORDER-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-INV-CUST-PATH)
+                       RIDFLD(INV-CUSTOMER-NUMBER)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO ORDER-FOUND-SW
+           ELSE IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO ORDER-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7200-COLLECT-ORDER-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-INV-CUST-PATH)
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-CUSTOMER-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF INV-CUSTOMER-NUMBER = CA-CUSTOMER-NUMBER
+                   ADD 1 TO ORD-SUB
+                   MOVE INV-INVOICE-NUMBER TO ORDINVNOO(ORD-SUB)
+                   MOVE INV-INVOICE-DATE   TO ORDDATEO(ORD-SUB)
+                   MOVE INV-INVOICE-TOTAL  TO WS-ORD-TOTAL-EDIT
+                   MOVE WS-ORD-TOTAL-EDIT  TO ORDTOTALO(ORD-SUB)
+                   MOVE 'Y' TO ORDER-FOUND-SW
+               ELSE
+                   MOVE 'N' TO ORDER-FOUND-SW
+               END-IF
+           ELSE IF RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO ORDER-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7300-END-ORDER-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-INV-CUST-PATH)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7500-SEARCH-BY-STATE-OR-ZIP.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 7550-CLEAR-STATE-RESULTS.
+      *
+           IF SRCHSTATEI NOT = SPACE AND NOT = LOW-VALUE
+               MOVE SRCHSTATEI TO WS-SRCH-STATE
+               MOVE SRCHSTATEI TO WS-SRCH-STATE-SAVE
+               PERFORM 8000-CMF-OPEN
+               PERFORM 7600-START-STATE-BROWSE
+               PERFORM 7610-COLLECT-STATE-MATCH
+                   UNTIL NOT STATE-MATCH-FOUND OR ST-SUB = 5
+               PERFORM 7620-END-STATE-BROWSE
+               IF ST-SUB = 0
+                   MOVE 'No customers found in that state.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           ELSE IF SRCHZIPI NOT = SPACE AND NOT = LOW-VALUE
+               MOVE SRCHZIPI TO WS-SRCH-ZIP
+               MOVE SRCHZIPI TO WS-SRCH-ZIP-SAVE
+               PERFORM 7630-COMPUTE-ZIP-LENGTH
+               PERFORM 8000-CMF-OPEN
+               PERFORM 7650-START-ZIP-BROWSE
+               PERFORM 7660-COLLECT-ZIP-MATCH
+                   UNTIL NOT ZIP-MATCH-FOUND OR ST-SUB = 5
+               PERFORM 7670-END-ZIP-BROWSE
+               IF ST-SUB = 0
+                   MOVE 'No customers found with that zip code.'
+                       TO MESSAGEO
+               ELSE
+                   MOVE SPACE TO MESSAGEO
+               END-IF
+           ELSE
+               MOVE 'You must enter a state code or zip code.'
+                   TO MESSAGEO
+           END-IF.
+      *
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       7550-CLEAR-STATE-RESULTS.
+      *
+           MOVE 0 TO ST-SUB.
+           PERFORM 7560-CLEAR-STATE-ROW
+               VARYING ST-SUB FROM 1 BY 1 UNTIL ST-SUB > 5.
+           MOVE 0 TO ST-SUB.
+      *
+       7560-CLEAR-STATE-ROW.
+      *
+           MOVE LOW-VALUE TO STCUSTNOO(ST-SUB)
+                             STNAMEO(ST-SUB)
+                             STLOCO(ST-SUB).
+      *
+       7600-START-STATE-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-CMF-STATE-PATH)
+                       RIDFLD(WS-SRCH-STATE)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO STATE-MATCH-FOUND-SW
+           ELSE IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO STATE-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7610-COLLECT-STATE-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-CMF-STATE-PATH)
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-SRCH-STATE)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF CM-STATE = WS-SRCH-STATE-SAVE
+                   ADD 1 TO ST-SUB
+                   MOVE CM-CUSTOMER-NUMBER TO STCUSTNOO(ST-SUB)
+                   STRING CM-LAST-NAME  DELIMITED BY SPACE
+                          ', '          DELIMITED BY SIZE
+                          CM-FIRST-NAME DELIMITED BY SPACE
+                          INTO STNAMEO(ST-SUB)
+                   STRING CM-CITY       DELIMITED BY SPACE
+                          ', '          DELIMITED BY SIZE
+                          CM-STATE      DELIMITED BY SIZE
+                          INTO STLOCO(ST-SUB)
+                   MOVE 'Y' TO STATE-MATCH-FOUND-SW
+               ELSE
+                   MOVE 'N' TO STATE-MATCH-FOUND-SW
+               END-IF
+           ELSE IF RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO STATE-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7620-END-STATE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-CMF-STATE-PATH)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7630-COMPUTE-ZIP-LENGTH.
+      *
+           MOVE 0 TO WS-SRCH-ZIP-LEN.
+           PERFORM 7635-COUNT-ZIP-CHAR
+               VARYING ZIP-SUB FROM 1 BY 1 UNTIL ZIP-SUB > 10.
+      *
+       7635-COUNT-ZIP-CHAR.
+      *
+           IF WS-SRCH-ZIP(ZIP-SUB:1) NOT = SPACE
+               ADD 1 TO WS-SRCH-ZIP-LEN
+           END-IF.
+      *
+       7650-START-ZIP-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE(RESNM-CMF-ZIP-PATH)
+                       RIDFLD(WS-SRCH-ZIP)
+                       GTEQ
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO ZIP-MATCH-FOUND-SW
+           ELSE IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO ZIP-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7660-COLLECT-ZIP-MATCH.
+      *
+           EXEC CICS
+               READNEXT FILE(RESNM-CMF-ZIP-PATH)
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-SRCH-ZIP)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-SRCH-ZIP-LEN > 0
+                   AND CM-ZIP-CODE(1:WS-SRCH-ZIP-LEN) =
+                       WS-SRCH-ZIP-SAVE(1:WS-SRCH-ZIP-LEN)
+                   ADD 1 TO ST-SUB
+                   MOVE CM-CUSTOMER-NUMBER TO STCUSTNOO(ST-SUB)
+                   STRING CM-LAST-NAME  DELIMITED BY SPACE
+                          ', '          DELIMITED BY SIZE
+                          CM-FIRST-NAME DELIMITED BY SPACE
+                          INTO STNAMEO(ST-SUB)
+                   STRING CM-CITY       DELIMITED BY SPACE
+                          ', '          DELIMITED BY SIZE
+                          CM-STATE      DELIMITED BY SIZE
+                          INTO STLOCO(ST-SUB)
+                   MOVE 'Y' TO ZIP-MATCH-FOUND-SW
+               ELSE
+                   MOVE 'N' TO ZIP-MATCH-FOUND-SW
+               END-IF
+           ELSE IF RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'N' TO ZIP-MATCH-FOUND-SW
+           ELSE
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       7670-END-ZIP-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE(RESNM-CMF-ZIP-PATH)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
       *
        8000-CMF-OPEN.
@@ -400,7 +931,7 @@
            MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               INQUIRE FILE('CMFFEC')
+               INQUIRE FILE(RESNM-CMF-FILE)
                    OPENSTATUS(WS-CMF-OPEN-STATUS)
                    ENABLESTATUS(WS-CMF-ENABLE-STATUS)
                    RESP        (WS-RESPONSE-CODE)
@@ -411,7 +942,7 @@
                MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
                MOVE 'FILE=CMFFEC'             TO WS-HA-EXEC-TEXT-T5
                EXEC CICS
-                   SET FILE('CMFFEC') OPEN
+                   SET FILE(RESNM-CMF-FILE) OPEN
                END-EXEC
                MOVE 'Y' TO WS-CMF-OPEN
            ELSE IF WS-CMF-OPEN-STATUS = DFHVALUE(OPEN)
@@ -435,7 +966,7 @@
            MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               INQUIRE FILE    ('CMFFEC')
+               INQUIRE FILE    (RESNM-CMF-FILE)
                    OPENSTATUS  (WS-CMF-OPEN-STATUS)
                    ENABLESTATUS(WS-CMF-ENABLE-STATUS)
                    RESP        (WS-RESPONSE-CODE)
@@ -447,13 +978,55 @@
                    MOVE 'SET FILE CLOSED'     TO WS-HA-EXEC-TEXT-T4
                    MOVE 'FILE=CMFFEC'         TO WS-HA-EXEC-TEXT-T5
                    EXEC CICS
-                       SET FILE ('CMFFEC') CLOSED
+                       SET FILE (RESNM-CMF-FILE) CLOSED
                    END-EXEC
                    MOVE WS-CLOSED-CNST        TO WS-CMF-OPEN
                END-IF
            ELSE
                PERFORM 9000-HANDLE-ABEND
            END-IF.
+      *
+       8200-INVFECC-OPEN.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE'                     TO WS-HA-EXEC-TEXT-T4.
+           MOVE 'FILE=INVFECC'                TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE FILE(RESNM-INV-CUST-PATH)
+                   OPENSTATUS(WS-INV-OPEN-STATUS)
+                   ENABLESTATUS(WS-INV-ENABLE-STATUS)
+                   RESP        (WS-RESPONSE-CODE)
+                   RESP2       (WS-RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF WS-INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               MOVE 'SET FILE OPEN'           TO WS-HA-EXEC-TEXT-T4
+               MOVE 'FILE=INVFECC'            TO WS-HA-EXEC-TEXT-T5
+               EXEC CICS
+                   SET FILE(RESNM-INV-CUST-PATH) OPEN
+               END-EXEC
+               MOVE 'Y' TO WS-INV-OPEN
+           ELSE IF WS-INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               PERFORM 9000-HANDLE-ABEND
+           END-IF.
+      *
+       8300-JUMP-TO-MAINTENANCE.
+      *
+           PERFORM 8100-CMF-CLOSE.
+      *
+           EXEC CICS
+               XCTL PROGRAM(RESNM-CMMNT-PGM)
+           END-EXEC.
       *
        9000-HANDLE-ABEND.
       *
@@ -464,10 +1037,41 @@
                     FREEKB
                     ERASE
            END-EXEC.
+      *
+           PERFORM 9100-WRITE-ERROR-LOG.
       *
            EXEC CICS
                RETURN
            END-EXEC.
+      *
+       9100-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE EIBTASKN                      TO ERRLOG-TASK-NUMBER.
+           MOVE WS-CURRENT-DATE               TO ERRLOG-DATE.
+           MOVE EIBTIME                       TO ERRLOG-TIME.
+           MOVE EIBTRNID                      TO ERRLOG-TRNID.
+           MOVE EIBRSRCE                      TO ERRLOG-RSRCE.
+           MOVE EIBRESP                       TO ERRLOG-RESP.
+           MOVE EIBRESP2                      TO ERRLOG-RESP2.
+           MOVE WS-HA-EXEC-TEXT-T4            TO ERRLOG-MSG-CMD.
+           MOVE WS-HA-EXEC-TEXT-T5            TO ERRLOG-MSG-RSRCE.
+           MOVE WS-HA-EXEC-TEXT-T7            TO ERRLOG-MSG-REASON.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERRLOG-RECORD)
+                     RIDFLD(ERRLOG-TASK-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
        9999-TERMINATE-PROGRAM.
       *
            MOVE EIBRESP  TO ERR-RESP.
