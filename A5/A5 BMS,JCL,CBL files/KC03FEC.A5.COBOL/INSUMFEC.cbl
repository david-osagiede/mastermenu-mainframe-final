@@ -1,6 +1,15 @@
        IDENTIFICATION DIVISION.
       *
        PROGRAM-ID. INSUMFEC.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  ADD OPTIONAL FROM-DATE/TO-DATE/CUSTOMER-NUMBER
+      *                 FILTERING, KEYED ON THE SUMMFEC MAP INSTEAD OF
+      *                 SUMMARIZING THE WHOLE FILE UNCONDITIONALLY.
+      *2026-08-09  DAO  POPULATE ERRLOG-DATE FROM ASKTIME/FORMATTIME
+      *                 INSTEAD OF MOVING THE RAW PACKED EIBDATE, WHICH
+      *                 DE-EDITS TO A JULIAN ORDINAL DIGIT STRING, NOT
+      *                 A YYYYMMDD CALENDAR DATE.
       *
        ENVIRONMENT DIVISION.
       *
@@ -14,10 +23,17 @@
                88  INVOICE-EOF                      VALUE 'Y'.
            05  FIRST-RECORD-SW         PIC X(01)    VALUE 'Y'.
                88  FIRST-RECORD                     VALUE 'Y'.
+           05  FILTER-PASS-SW          PIC X(01)    VALUE 'Y'.
+               88  FILTER-PASSED                    VALUE 'Y'.
+               88  FILTER-FAILED                    VALUE 'N'.
       *
       *
        01 WS-RESPONSE-CODE                   PIC S9(8)  COMP.
+       01 WS-CURRENT-ABSTIME                 PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE                    PIC X(08).
        COPY ERRPARMS.
+      *
+       COPY ERRLOG.
       *
        01 WS-INV-FILE-STATUS-INFO.
            05 WS-INV-OPEN                     PIC X.
@@ -31,29 +47,158 @@
            05  INVOICE-TOTAL           PIC S9(07)V99 COMP-3  VALUE ZERO.
       *
        01  RESPONSE-CODE               PIC S9(08)    COMP.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG               PIC X.
+               88  SEND-ERASE                        VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  WS-FILTERS.
+      *
+           05  WS-FROM-DATE            PIC X(08).
+               88  WS-FROM-DATE-NOT-GIVEN     VALUE SPACES.
+           05  WS-TO-DATE              PIC X(08).
+               88  WS-TO-DATE-NOT-GIVEN       VALUE SPACES.
+           05  WS-FILTER-CUSTNO        PIC X(06).
+               88  WS-FILTER-CUSTNO-NOT-GIVEN VALUE SPACES.
+      *
+       01  COMMUNICATION-AREA          PIC X.
       *
        COPY SUMSFEC.
       *
        COPY INVOICE.
       *
        COPY ERRPARM.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X.
       *
        PROCEDURE DIVISION.
       *
        0000-PREPARE-INVOICE-SUMMARY.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO SUMMFECO
+                   MOVE 'SFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO SUMMFECO
+                   MOVE 'SFEC'    TO TRANIDO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8500-INV-CLOSE
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENFEC')
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF4
+                   PERFORM 8600-JUMP-TO-PAYMENT
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1500-RECEIVE-FILTER-MAP
+                   PERFORM 1700-BUILD-INVOICE-SUMMARY
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO SUMMFECO
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1600-SEND-FILTER-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('SFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1500-RECEIVE-FILTER-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('SUMMFEC')
+                       MAPSET('SUMSFEC')
+                       INTO(SUMMFECI)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND RESPONSE-CODE NOT = DFHRESP(MAPFAIL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF FROMDATEI = LOW-VALUE OR SPACES
+               MOVE SPACES TO WS-FROM-DATE
+           ELSE
+               MOVE FROMDATEI TO WS-FROM-DATE
+           END-IF.
+      *
+           IF TODATEI = LOW-VALUE OR SPACES
+               MOVE SPACES TO WS-TO-DATE
+           ELSE
+               MOVE TODATEI TO WS-TO-DATE
+           END-IF.
+      *
+           IF CUSTNOI = LOW-VALUE OR SPACES
+               MOVE SPACES TO WS-FILTER-CUSTNO
+           ELSE
+               MOVE CUSTNOI TO WS-FILTER-CUSTNO
+           END-IF.
+      *
+       1600-SEND-FILTER-MAP.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('SUMMFEC')
+                            MAPSET('SUMSFEC')
+                            FROM(SUMMFECO)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('SUMMFEC')
+                            MAPSET('SUMSFEC')
+                            FROM(SUMMFECO)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS
+                       SEND MAP('SUMMFEC')
+                            MAPSET('SUMSFEC')
+                            FROM(SUMMFECO)
+                            DATAONLY
+                   END-EXEC
+           END-EVALUATE.
+      *
+       1700-BUILD-INVOICE-SUMMARY.
       *
            PERFORM 8400-INV-OPEN.
            MOVE LOW-VALUE TO SUMMFECO.
+           MOVE WS-FROM-DATE      TO FROMDATEO.
+           MOVE WS-TO-DATE        TO TODATEO.
+           MOVE WS-FILTER-CUSTNO  TO CUSTNOO.
            PERFORM 1000-START-INVOICE-BROWSE.
            PERFORM 2000-READ-NEXT-INVOICE
                UNTIL INVOICE-EOF.
            PERFORM 3000-END-INVOICE-BROWSE.
+           SET SEND-DATAONLY TO TRUE.
            PERFORM 4000-SEND-SUMMARY-MAP.
       *
            Perform 8500-INV-CLOSE.
-           EXEC CICS
-               RETURN TRANSID('UFEC')
-           END-EXEC.
       *
        1000-START-INVOICE-BROWSE.
       *
@@ -85,18 +230,40 @@
       *
            EVALUATE RESPONSE-CODE
                WHEN DFHRESP(NORMAL)
-                   MOVE INV-INVOICE-NUMBER TO LASTO
-                   ADD 1 TO INVOICE-COUNT
-                   ADD INV-INVOICE-TOTAL TO INVOICE-TOTAL
-                   IF FIRST-RECORD
-                       MOVE INV-INVOICE-NUMBER TO FIRSTO
-                       MOVE 'N' TO FIRST-RECORD-SW
+                   PERFORM 2100-CHECK-INVOICE-FILTERS
+                   IF FILTER-PASSED
+                       MOVE INV-INVOICE-NUMBER TO LASTO
+                       ADD 1 TO INVOICE-COUNT
+                       ADD INV-INVOICE-TOTAL TO INVOICE-TOTAL
+                       IF FIRST-RECORD
+                           MOVE INV-INVOICE-NUMBER TO FIRSTO
+                           MOVE 'N' TO FIRST-RECORD-SW
+                       END-IF
                    END-IF
                WHEN DFHRESP(ENDFILE)
                    MOVE 'Y' TO INVOICE-EOF-SW
                WHEN OTHER
                    PERFORM 9999-TERMINATE-PROGRAM
            END-EVALUATE.
+      *
+       2100-CHECK-INVOICE-FILTERS.
+      *
+           MOVE 'Y' TO FILTER-PASS-SW.
+      *
+           IF NOT WS-FROM-DATE-NOT-GIVEN
+               AND INV-INVOICE-DATE < WS-FROM-DATE
+               MOVE 'N' TO FILTER-PASS-SW
+           END-IF.
+      *
+           IF NOT WS-TO-DATE-NOT-GIVEN
+               AND INV-INVOICE-DATE > WS-TO-DATE
+               MOVE 'N' TO FILTER-PASS-SW
+           END-IF.
+      *
+           IF NOT WS-FILTER-CUSTNO-NOT-GIVEN
+               AND INV-CUSTOMER-NUMBER NOT = WS-FILTER-CUSTNO
+               MOVE 'N' TO FILTER-PASS-SW
+           END-IF.
       *
        3000-END-INVOICE-BROWSE.
       *
@@ -115,12 +282,7 @@
            MOVE INVOICE-COUNT TO COUNTO.
            MOVE INVOICE-TOTAL TO TOTALO.
       *
-           EXEC CICS
-               SEND MAP('SUMMFEC')
-                    MAPSET('SUMSFEC')
-                    FROM(SUMMFECO)
-                    ERASE
-           END-EXEC.
+           PERFORM 1600-SEND-FILTER-MAP.
       *
        8400-INV-OPEN.
       *
@@ -178,6 +340,15 @@
                    RESP2       (WS-RESPONSE-CODE)
            END-EXEC.
       *
+      *
+       8600-JUMP-TO-PAYMENT.
+      *
+           PERFORM 8500-INV-CLOSE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('INVPYFEC')
+           END-EXEC.
+      *
       *
        9000-HANDLE-ABEND.
       *
@@ -188,10 +359,41 @@
                     FREEKB
                     ERASE
            END-EXEC.
+      *
+           PERFORM 9100-WRITE-ERROR-LOG.
       *
            EXEC CICS
                RETURN
            END-EXEC.
+      *
+       9100-WRITE-ERROR-LOG.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CURRENT-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CURRENT-ABSTIME)
+                          YYYYMMDD(WS-CURRENT-DATE)
+           END-EXEC.
+      *
+           MOVE EIBTASKN                      TO ERRLOG-TASK-NUMBER.
+           MOVE WS-CURRENT-DATE               TO ERRLOG-DATE.
+           MOVE EIBTIME                       TO ERRLOG-TIME.
+           MOVE EIBTRNID                      TO ERRLOG-TRNID.
+           MOVE EIBRSRCE                      TO ERRLOG-RSRCE.
+           MOVE EIBRESP                       TO ERRLOG-RESP.
+           MOVE EIBRESP2                      TO ERRLOG-RESP2.
+           MOVE WS-HA-EXEC-TEXT-T4            TO ERRLOG-MSG-CMD.
+           MOVE WS-HA-EXEC-TEXT-T5            TO ERRLOG-MSG-RSRCE.
+           MOVE WS-HA-EXEC-TEXT-T7            TO ERRLOG-MSG-REASON.
+      *
+           EXEC CICS
+               WRITE FILE('ERRLOG')
+                     FROM(ERRLOG-RECORD)
+                     RIDFLD(ERRLOG-TASK-NUMBER)
+                     RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+      *
        9999-TERMINATE-PROGRAM.
       *
            MOVE EIBRESP  TO ERR-RESP.
