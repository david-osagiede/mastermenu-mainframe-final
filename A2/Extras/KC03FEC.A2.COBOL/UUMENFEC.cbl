@@ -3,6 +3,20 @@
        PROGRAM-ID.  UUMENFEC.
        AUTHOR. David Osagiede.
        DATE-WRITTEN. 2023-02-03.
+      *
+      *MOD HISTORY
+      *2026-08-09  DAO  TURN PROGRAM-TABLE INTO AN OCCURS TABLE SIZED
+      *                 FOR GROWTH, DRIVEN BY WS-MENU-OPTION-COUNT, SO
+      *                 ADDING A MENU CHOICE IS A DATA CHANGE INSTEAD
+      *                 OF A CHANGE TO 1200-EDIT-MENU-DATA.
+      *2026-08-09  DAO  REQUIRE SIGN-ON THROUGH UUSGNFEC BEFORE THE
+      *                 MENU IS DISPLAYED. COMMUNICATION-AREA NOW
+      *                 CARRIES THE SIGNED-ON OPERATOR ID FORWARD TO
+      *                 WHATEVER PROGRAM THE OPERATOR BRANCHES TO.
+      *2026-08-09  DAO  ADD PROGRAM-4 'INVVDFEC' FOR THE NEW INVOICE
+      *                 VOID/CREDIT-MEMO TRANSACTION.
+      *2026-08-09  DAO  ADD PROGRAM-5 'INVPYFEC' FOR THE NEW INVOICE
+      *                 PAYMENT-POSTING TRANSACTION.
       *
        ENVIRONMENT DIVISION.
       *
@@ -14,6 +28,8 @@
       *
            05  VALID-DATA-SW               PIC X(01) VALUE 'Y'.
                88  VALID-DATA              VALUE 'Y'.
+           05  SIGNED-ON-OK-SW             PIC X(01) VALUE 'N'.
+               88  SIGNED-ON-OK                VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -28,9 +44,17 @@
                10  PROGRAM-1               PIC X(08) VALUE 'CMINQFEC'.
                10  PROGRAM-2               PIC X(08) VALUE 'CMMNTFEC'.
                10  PROGRAM-3               PIC X(08) VALUE 'CMORDFEC'.
+               10  PROGRAM-4               PIC X(08) VALUE 'INVVDFEC'.
+               10  PROGRAM-5               PIC X(08) VALUE 'INVPYFEC'.
+               10  PROGRAM-6               PIC X(08) VALUE SPACES.
+               10  PROGRAM-7               PIC X(08) VALUE SPACES.
+               10  PROGRAM-8               PIC X(08) VALUE SPACES.
+               10  PROGRAM-9               PIC X(08) VALUE SPACES.
            05  PROGRAM-NAME                REDEFINES PROGRAM-LIST
-                                           OCCURS 3 TIMES
+                                           OCCURS 9 TIMES
                                            PIC X(08).
+      *
+           05  WS-MENU-OPTION-COUNT        PIC 9(01) VALUE 5.
       *
        01  SUBSCRIPTS.
            05  ACTION-SUB              PIC 9(01).
@@ -39,7 +63,10 @@
       *
        01  RESPONSE-CODE               PIC S9(08) COMP.
       *
-       01  COMMUNICATION-AREA          PIC X(01).
+       01  COMMUNICATION-AREA.
+           05  CA-OPERATOR-ID              PIC X(08).
+           05  CA-SIGNED-ON-SW             PIC X(01).
+               88  CA-SIGNED-ON                VALUE 'Y'.
       *
        COPY MENSFEC.
       *
@@ -49,18 +76,23 @@
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                 PIC X(01).
+       01  DFHCOMMAREA.
+           05  CA-OPERATOR-ID-IN           PIC X(08).
+           05  CA-SIGNED-ON-SW-IN          PIC X(01).
       *
        PROCEDURE DIVISION.
       *
        0000-PROCESS-MASTER-MENU.
+      *
+           PERFORM 1900-CHECK-SIGNED-ON.
       *
            EVALUATE TRUE
       *
-               WHEN EIBCALEN = ZERO
+               WHEN NOT SIGNED-ON-OK
                    MOVE LOW-VALUE TO MENMFECO
-                   SET SEND-ERASE TO TRUE
-                   PERFORM 1400-SEND-MENU-MAP
+                   EXEC CICS
+                       XCTL PROGRAM('UUSGNFEC')
+                   END-EXEC
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO MENMFECO
@@ -96,7 +128,6 @@
            PERFORM 1100-RECEIVE-MENU-MAP.
            PERFORM 1200-EDIT-MENU-DATA.
            IF VALID-DATA
-               MOVE ACTIONI TO ACTION-SUB
                PERFORM 1300-BRANCH-TO-PROGRAM
            END-IF.
            SET SEND-DATAONLY-ALARM TO TRUE.
@@ -112,16 +143,26 @@
       *
        1200-EDIT-MENU-DATA.
       *
-           IF ACTIONI NOT = '1' AND '2' AND '3'
+           IF ACTIONI IS NOT NUMERIC
                MOVE ATTR-REVERSE TO ACTIONH
-               MOVE 'You must enter 1, 2, or 3.' TO MESSAGEO
+               MOVE 'You must enter a valid menu option.' TO MESSAGEO
                MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               MOVE ACTIONI TO ACTION-SUB
+               IF ACTION-SUB = ZERO
+                       OR ACTION-SUB > WS-MENU-OPTION-COUNT
+                   MOVE ATTR-REVERSE TO ACTIONH
+                   MOVE 'You must enter a valid menu option.'
+                       TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
            END-IF.
       *
        1300-BRANCH-TO-PROGRAM.
       *
            EXEC CICS
                XCTL PROGRAM(PROGRAM-NAME(ACTION-SUB))
+                    COMMAREA(COMMUNICATION-AREA)
                RESP(RESPONSE-CODE)
            END-EXEC.
       *
@@ -154,6 +195,19 @@
                             ALARM
                    END-EXEC
            END-EVALUATE.
+      *
+       1900-CHECK-SIGNED-ON.
+      *
+           IF EIBCALEN = ZERO
+               MOVE 'N' TO SIGNED-ON-OK-SW
+           ELSE
+               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+               IF CA-SIGNED-ON
+                   MOVE 'Y' TO SIGNED-ON-OK-SW
+               ELSE
+                   MOVE 'N' TO SIGNED-ON-OK-SW
+               END-IF
+           END-IF.
       *
        2000-SEND-TERMINATION-MESSAGE.
       *
