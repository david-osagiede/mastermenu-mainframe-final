@@ -0,0 +1,190 @@
+       IDENTIFICATION  DIVISION.
+      *
+       PROGRAM-ID.  UUSGNFEC.
+       AUTHOR. David Osagiede.
+       DATE-WRITTEN. 2026-08-09.
+      *PROGRAM DESCRIPTION:
+      *Sign-on screen that runs ahead of the UUMENFEC master menu.
+      *Captures and validates an operator ID and passes it forward
+      *to UUMENFEC (and from there to whatever program the operator
+      *branches to) in the COMMUNICATION-AREA.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01) VALUE 'Y'.
+               88  VALID-DATA              VALUE 'Y'.
+           05  VALID-OPERATOR-SW           PIC X(01) VALUE 'N'.
+               88  VALID-OPERATOR          VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE              VALUE '1'.
+               88  SEND-DATAONLY           VALUE '2'.
+               88  SEND-DATAONLY-ALARM     VALUE '3'.
+      *
+       01  OPERATOR-TABLE.
+      *
+           05  OPERATOR-LIST.
+               10  OPERATOR-1              PIC X(08) VALUE 'ADMIN'.
+               10  OPERATOR-2              PIC X(08) VALUE 'JSMITH'.
+               10  OPERATOR-3              PIC X(08) VALUE 'MJONES'.
+           05  OPERATOR-ID-ENTRY           REDEFINES OPERATOR-LIST
+                                           OCCURS 3 TIMES
+                                           PIC X(08).
+      *
+           05  WS-OPERATOR-COUNT           PIC 9(02) VALUE 3.
+      *
+       01  SUBSCRIPTS.
+           05  OPERATOR-SUB            PIC 9(02).
+      *
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+      *
+       01  COMMUNICATION-AREA.
+           05  CA-OPERATOR-ID              PIC X(08).
+           05  CA-SIGNED-ON-SW             PIC X(01).
+               88  CA-SIGNED-ON                VALUE 'Y'.
+      *
+       COPY SGNSFEC.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-SIGNON.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO SGNMFECO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO SGNMFECO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 2000-SEND-TERMINATION-MESSAGE
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-SIGNON-MAP
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('GFEC')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-SIGNON-MAP.
+      *
+           PERFORM 1100-RECEIVE-SIGNON-MAP.
+           PERFORM 1200-EDIT-SIGNON-DATA.
+           IF VALID-DATA
+               MOVE OPERIDI TO CA-OPERATOR-ID
+               SET CA-SIGNED-ON TO TRUE
+               EXEC CICS
+                   XCTL PROGRAM('UUMENFEC')
+                        COMMAREA(COMMUNICATION-AREA)
+               END-EXEC
+           END-IF.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1400-SEND-SIGNON-MAP.
+      *
+       1100-RECEIVE-SIGNON-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('SGNMFEC')
+                       MAPSET('SGNSFEC')
+                       INTO(SGNMFECI)
+           END-EXEC.
+      *
+       1200-EDIT-SIGNON-DATA.
+      *
+           IF OPERIDI = SPACES
+               MOVE ATTR-REVERSE TO OPERIDH
+               MOVE 'You must enter an operator ID.' TO MESSAGEO
+               MOVE 'N' TO VALID-DATA-SW
+           ELSE
+               PERFORM 2200-VALIDATE-OPERATOR-ID
+               IF NOT VALID-OPERATOR
+                   MOVE ATTR-REVERSE TO OPERIDH
+                   MOVE 'Operator ID not recognized.' TO MESSAGEO
+                   MOVE 'N' TO VALID-DATA-SW
+               END-IF
+           END-IF.
+      *
+       1400-SEND-SIGNON-MAP.
+      *
+           MOVE 'GFEC' TO TRANIDO.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('SGNMFEC')
+                            MAPSET('SGNSFEC')
+                            FROM(SGNMFECO)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('SGNMFEC')
+                            MAPSET('SGNSFEC')
+                            FROM(SGNMFECO)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('SGNMFEC')
+                            MAPSET('SGNSFEC')
+                            FROM(SGNMFECO)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-SEND-TERMINATION-MESSAGE.
+      *
+           EXEC CICS
+               SEND TEXT FROM(END-OF-SESSION-MESSAGE)
+                         ERASE
+                         FREEKB
+           END-EXEC.
+      *
+       2200-VALIDATE-OPERATOR-ID.
+      *
+           MOVE 'N' TO VALID-OPERATOR-SW.
+           PERFORM 2210-CHECK-OPERATOR-ENTRY
+               VARYING OPERATOR-SUB FROM 1 BY 1
+               UNTIL OPERATOR-SUB > WS-OPERATOR-COUNT
+                  OR VALID-OPERATOR.
+      *
+       2210-CHECK-OPERATOR-ENTRY.
+      *
+           IF OPERIDI = OPERATOR-ID-ENTRY(OPERATOR-SUB)
+               SET VALID-OPERATOR TO TRUE
+           END-IF.
